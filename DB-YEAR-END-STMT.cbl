@@ -0,0 +1,179 @@
+      *******************************************************************
+      *    AUTHOR: D.BROWN                                              *
+      *    PROGRAM: DB-YEAR-END-STMT                                    *
+      *    DATE: 08/08/26                                                *
+      *    ABSTRACT: PRINTS A YEAR-END STATEMENT FOR EACH ACCOUNT ON     *
+      *              THE BANK MASTER, LISTING EVERY TRANSACTION FROM     *
+      *              THE MT-YTD-TRANS-DETAIL.TXT DETAIL FILE (APPENDED   *
+      *              TO BY DB-MID-TERM-2 EACH TIME IT APPLIES A          *
+      *              TRANSACTION) BETWEEN THE BEGINNING AND ENDING       *
+      *              BALANCE FOR THE YEAR.                               *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DB-YEAR-END-STMT.
+
+      *******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MST-IN               ASSIGN "DSB-MST-NEW-2.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-IN             ASSIGN "MT-YTD-TRANS-DETAIL.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STMT-OUT             ASSIGN "MT-YEAR-END-STMTS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  ACC-NUM-IN              PIC X(5).
+           03  FNAME-IN                PIC X(10).
+           03  LNAME-IN                PIC X(10).
+           03  LST-TRN-YR-IN           PIC 9(4).
+           03  LST-TRN-MNTH-IN         PIC 9(2).
+           03  LST-TRN-DY-IN           PIC 9(2).
+           03  LST-TRN-AMNT-IN         PIC 9(6)V99.
+           03  ACC-BLNC-IN             PIC S9(6)V99
+                                       SIGN IS TRAILING SEPARATE.
+           03  ACC-STATUS-IN           PIC X.
+
+       FD  TRANS-IN.
+       01  TRX-REC.
+           03  TRX-ACC-NUM             PIC X(5).
+           03  TRX-YR                  PIC 9(4).
+           03  TRX-MNTH                PIC 9(2).
+           03  TRX-DY                  PIC 9(2).
+           03  TRX-TYPE                PIC X.
+               88  TRX-IS-DEPOSIT                  VALUE "D".
+               88  TRX-IS-WITHDRAWAL               VALUE "W".
+               88  TRX-IS-INTEREST                 VALUE "I".
+           03  TRX-AMNT                PIC 9(6)V99.
+
+       FD  STMT-OUT.
+       01  STMT-REC                    PIC X(80).
+
+      *******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88 WS-EOF                         VALUE "Y".
+
+       01  WS-TRX-EOF-FLAG             PIC X VALUE "N".
+           88 WS-TRX-EOF                     VALUE "Y".
+
+       01  WS-NET-ACTIVITY             PIC S9(9)V99 VALUE ZERO.
+       01  WS-BEGIN-BALANCE            PIC S9(9)V99 VALUE ZERO.
+       01  WS-ACCT-CNTR                PIC 9(5)     VALUE ZERO.
+
+       01  WS-STMT-HDR.
+           03  FILLER                  PIC X(30) VALUE
+               "YEAR-END STATEMENT - ACCOUNT ".
+           03  WS-HDR-ACC-NUM          PIC X(5).
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  WS-HDR-FNAME            PIC X(10).
+           03  WS-HDR-LNAME            PIC X(10).
+
+       01  WS-STMT-LINE.
+           03  WS-SL-LABEL             PIC X(20).
+           03  WS-SL-DATE.
+               05  WS-SL-MNTH          PIC 9(2).
+               05  FILLER              PIC X VALUE "/".
+               05  WS-SL-DY            PIC 9(2).
+               05  FILLER              PIC X VALUE "/".
+               05  WS-SL-YR            PIC 9(4).
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  WS-SL-TYPE              PIC X(11).
+           03  WS-SL-AMOUNT            PIC -ZZZ,ZZ9.99.
+
+       01  WS-STMT-BAL-LINE.
+           03  WS-BAL-LABEL            PIC X(20).
+           03  WS-BAL-AMOUNT           PIC -ZZZ,ZZ9.99.
+
+      *******************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           OPEN INPUT  MST-IN.
+           OPEN INPUT  TRANS-IN.
+           OPEN OUTPUT STMT-OUT.
+           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG.
+           PERFORM 200-STMT-LOOP UNTIL WS-EOF.
+           DISPLAY "STATEMENTS PRINTED = " WS-ACCT-CNTR.
+           DISPLAY "PROGRAM END".
+           CLOSE MST-IN.
+           CLOSE TRANS-IN.
+           CLOSE STMT-OUT.
+           STOP RUN.
+
+      *******************************************************************
+
+       200-STMT-LOOP.
+           MOVE ZERO TO WS-NET-ACTIVITY.
+           PERFORM 210-PRINT-HEADER.
+
+           PERFORM 220-PRINT-TRANSACTION
+               UNTIL WS-TRX-EOF OR TRX-ACC-NUM NOT = ACC-NUM-IN.
+
+           COMPUTE WS-BEGIN-BALANCE = ACC-BLNC-IN - WS-NET-ACTIVITY.
+           MOVE "BEGINNING BALANCE" TO WS-BAL-LABEL.
+           MOVE WS-BEGIN-BALANCE    TO WS-BAL-AMOUNT.
+           MOVE WS-STMT-BAL-LINE    TO STMT-REC.
+           WRITE STMT-REC.
+
+           MOVE "ENDING BALANCE"    TO WS-BAL-LABEL.
+           MOVE ACC-BLNC-IN         TO WS-BAL-AMOUNT.
+           MOVE WS-STMT-BAL-LINE    TO STMT-REC.
+           WRITE STMT-REC.
+
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+
+           ADD 1 TO WS-ACCT-CNTR.
+           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+
+      *******************************************************************
+
+       210-PRINT-HEADER.
+           MOVE ACC-NUM-IN TO WS-HDR-ACC-NUM.
+           MOVE FNAME-IN   TO WS-HDR-FNAME.
+           MOVE LNAME-IN   TO WS-HDR-LNAME.
+           MOVE WS-STMT-HDR TO STMT-REC.
+           WRITE STMT-REC.
+
+      *******************************************************************
+
+       220-PRINT-TRANSACTION.
+           MOVE "TRANSACTION"    TO WS-SL-LABEL.
+           MOVE TRX-MNTH         TO WS-SL-MNTH.
+           MOVE TRX-DY           TO WS-SL-DY.
+           MOVE TRX-YR           TO WS-SL-YR.
+           MOVE TRX-AMNT         TO WS-SL-AMOUNT.
+           IF TRX-IS-WITHDRAWAL
+               MOVE "WITHDRAWAL" TO WS-SL-TYPE
+               SUBTRACT TRX-AMNT FROM WS-NET-ACTIVITY
+           ELSE
+               IF TRX-IS-INTEREST
+                   MOVE "INTEREST"   TO WS-SL-TYPE
+               ELSE
+                   MOVE "DEPOSIT"    TO WS-SL-TYPE
+               END-IF
+               ADD TRX-AMNT TO WS-NET-ACTIVITY
+           END-IF.
+           MOVE WS-STMT-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG.
