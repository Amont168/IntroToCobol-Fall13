@@ -24,10 +24,23 @@
 002400         05  WS-PH-4         PIC XXXX.
 002500     03  WS-EMAIL1           PIC X(40).
 002600     03  WS-EMAIL2           PIC X(40).
-002700
-002800 01  WS-MISC.
-002900     03  WS-ACTION           PIC X.
-003000
+
+002700 01  WS-MISC.
+002800     03  WS-ACTION           PIC X.
+
+002810 01  WS-EMAIL-CHECK          PIC X(40).
+002820 01  WS-AT-CNT               PIC 9.
+002830 01  WS-DOT-CNT              PIC 9.
+
+002840 01  WS-FMT-OK-FLAG          PIC X.
+002850     88  WS-FMT-OK                 VALUE "Y".
+
+002860 01  WS-EMAIL-VALID-FLAG     PIC X VALUE "N".
+002870     88  WS-EMAIL-VALID            VALUE "Y".
+
+002880 01  WS-PHONE-VALID-FLAG     PIC X VALUE "N".
+002890     88  WS-PHONE-VALID            VALUE "Y".
+
 003100*-----------------------------------------------------------------
 003200 SCREEN SECTION.
 003300 01  SCRN-DATA.
@@ -48,25 +61,82 @@
 004800     03  LINE 09 COL 21 VALUE "email 2".
 004900     03          COL 37 PIC X(40)   TO WS-EMAIL2 AUTO.
 005000     03  LINE 11 COL 31 VALUE "Requires use of tab key".
-005100
+
+005010 01  SCRN-BAD-EMAIL      LINE 10 COL 21
+005020     VALUE "*** BAD EMAIL FORMAT - RE-ENTER BOTH EMAILS ***".
+
+005030 01  SCRN-BAD-PHONE      LINE 10 COL 21
+005040     VALUE "*** BAD PHONE NUMBER - RE-ENTER PHONE ***".
+
 005200 01  SCRN-ACTION.
 005300         03  LINE 11 COL 30 PIC X ERASE EOL  TO WS-ACTION AUTO.
 005400         03          COL 32 VALUE "(A)dd, (E)xit".
-005500
+
 005600 01  SCRN-PROG-TERM.
 005700     03  BLANK SCREEN.
 005800     03  LINE 12 COL 34 VALUE "PROGRAM ENDED".
-005900
+
 006000*-----------------------------------------------------------------
 006100 PROCEDURE DIVISION.
 006200 100-MAIN.
 006300     DISPLAY SCRN-DATA.
-006400     ACCEPT  SCRN-DATA.
-006500
+006310     PERFORM 200-ACCEPT-AND-VALIDATE
+006320         UNTIL WS-EMAIL-VALID AND WS-PHONE-VALID.
+
 006600     DISPLAY SCRN-ACTION.
 006700     ACCEPT  SCRN-ACTION.
-006800
+
 006900     DISPLAY SCRN-PROG-TERM.
-007000
+
 007100     STOP RUN.
-007200
+007110*-----------------------------------------------------------------
+007120 200-ACCEPT-AND-VALIDATE.
+007130     ACCEPT SCRN-DATA.
+007140     PERFORM 300-VALIDATE-EMAIL.
+007150     PERFORM 310-VALIDATE-PHONE.
+007160     IF NOT WS-EMAIL-VALID
+007170         DISPLAY SCRN-BAD-EMAIL
+007180     END-IF.
+007190     IF NOT WS-PHONE-VALID
+007200         DISPLAY SCRN-BAD-PHONE
+007210     END-IF.
+007220     IF NOT WS-EMAIL-VALID OR NOT WS-PHONE-VALID
+007230         DISPLAY SCRN-DATA
+007240     END-IF.
+007250*-----------------------------------------------------------------
+007260 300-VALIDATE-EMAIL.
+007270     MOVE "Y" TO WS-EMAIL-VALID-FLAG.
+007280     MOVE WS-EMAIL1 TO WS-EMAIL-CHECK.
+007290     PERFORM 900-CHECK-EMAIL-FORMAT.
+007300     IF NOT WS-FMT-OK
+007310         MOVE "N" TO WS-EMAIL-VALID-FLAG
+007320     END-IF.
+007330     MOVE WS-EMAIL2 TO WS-EMAIL-CHECK.
+007340     PERFORM 900-CHECK-EMAIL-FORMAT.
+007350     IF NOT WS-FMT-OK
+007360         MOVE "N" TO WS-EMAIL-VALID-FLAG
+007370     END-IF.
+007380*-----------------------------------------------------------------
+007390 310-VALIDATE-PHONE.
+007400     MOVE "Y" TO WS-PHONE-VALID-FLAG.
+007410     IF WS-PH-AC(1:1) = "0" OR WS-PH-AC(1:1) = "1"
+007420         MOVE "N" TO WS-PHONE-VALID-FLAG
+007430     END-IF.
+007440     IF WS-PH-3(1:1) = WS-PH-3(2:1)
+007450         AND WS-PH-3(2:1) = WS-PH-3(3:1)
+007460         MOVE "N" TO WS-PHONE-VALID-FLAG
+007470     END-IF.
+007480*-----------------------------------------------------------------
+007490 900-CHECK-EMAIL-FORMAT.
+007500     MOVE ZERO TO WS-AT-CNT WS-DOT-CNT.
+007510     IF WS-EMAIL-CHECK = SPACES
+007520         MOVE "Y" TO WS-FMT-OK-FLAG
+007530     ELSE
+007540         INSPECT WS-EMAIL-CHECK TALLYING WS-AT-CNT FOR ALL "@"
+007550         INSPECT WS-EMAIL-CHECK TALLYING WS-DOT-CNT FOR ALL "."
+007560         IF WS-AT-CNT = 1 AND WS-DOT-CNT > 0
+007570             MOVE "Y" TO WS-FMT-OK-FLAG
+007580         ELSE
+007590             MOVE "N" TO WS-FMT-OK-FLAG
+007600         END-IF
+007610     END-IF.
