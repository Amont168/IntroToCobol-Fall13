@@ -0,0 +1,186 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-STU-ENRL-SUMM
+      *    PURPOSE: NIGHTLY BATCH REPORT THAT READS THE STUDENT
+      *        TRANSACTION MASTER BUILT BY DSB-STU-ADD AND SUMMARIZES
+      *        THE DAY'S ADDITIONS BY ACTION CODE AND MAJOR CODE FOR
+      *        THE REGISTRAR'S OFFICE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-STU-ENRL-SUMM.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MST-IN           ASSIGN "DSB-STU-TRANSACTIONS.TXT"
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS ID-IN
+                               FILE STATUS IS WS-MST-STATUS.
+
+       SELECT RPT-OUT          ASSIGN "DSB-STU-ENRL-SUMMARY.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  ID-IN                   PIC X(5).
+           03  FNAME-IN                PIC X(20).
+           03  MNAME-IN                PIC X(20).
+           03  LNAME-IN                PIC X(20).
+           03  STR-LOC-IN              PIC X(25).
+           03  CTY-LOC-IN              PIC X(20).
+           03  ST-LOC-IN               PIC X(2).
+           03  ZIP-LOC-IN              PIC X(5).
+           03  STR-PRM-IN              PIC X(25).
+           03  CTY-PRM-IN              PIC X(20).
+           03  ST-PRM-IN               PIC X(2).
+           03  ZIP-PRM-IN              PIC X(5).
+           03  CELL-AREA-IN            PIC X(3).
+           03  CELL-EXCH-IN            PIC X(3).
+           03  CELL-NUMB-IN            PIC X(4).
+           03  HOM-AREA-IN             PIC X(3).
+           03  HOM-EXCH-IN             PIC X(3).
+           03  HOM-NUMB-IN             PIC X(4).
+           03  EMG-AREA-IN             PIC X(3).
+           03  EMG-EXCH-IN             PIC X(3).
+           03  EMG-NUMB-IN             PIC X(4).
+           03  GENDER-IN               PIC X.
+           03  RES-IN                  PIC X.
+           03  ACT-IN                  PIC X(2).
+           03  MJR-CD-IN               PIC X(4).
+           03  BRTH-YR-IN              PIC X(4).
+           03  BRTH-MNTH-IN            PIC X(2).
+           03  BRTH-DY-IN              PIC X(2).
+           03  ADMT-YR-IN              PIC X(4).
+           03  ADMT-MNTH-IN            PIC X(2).
+           03  ADMT-DY-IN              PIC X(2).
+           03  NOTE-IN                 PIC X(75).
+           03  TRANS-YR-IN             PIC X(4).
+           03  TRANS-MNTH-IN           PIC X(2).
+           03  TRANS-DY-IN             PIC X(2).
+           03  TRANS-HR-IN             PIC X(2).
+           03  TRANS-MIN-IN            PIC X(2).
+           03  OPERATOR-IN             PIC X(10).
+
+       FD  RPT-OUT.
+       01  RPT-REC                     PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-MST-STATUS               PIC XX.
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-TODAY.
+           03  WS-TODAY-YR             PIC X(4).
+           03  WS-TODAY-MNTH           PIC X(2).
+           03  WS-TODAY-DY             PIC X(2).
+
+       01  WS-REC-CNTR                 PIC 9(5) VALUE ZERO.
+       01  WS-TODAY-CNTR               PIC 9(5) VALUE ZERO.
+
+       01  WS-SUMM-CNTR                PIC 9(3) VALUE ZERO.
+       01  WS-SUMM-IDX                 PIC 9(3).
+       01  WS-FOUND-FLAG               PIC X VALUE "N".
+           88  WS-FOUND                      VALUE "Y".
+
+       01  WS-SUMM-TABLE.
+           03  WS-SUMM-ENTRY OCCURS 100 TIMES.
+               05  WS-SUMM-ACT         PIC X(2).
+               05  WS-SUMM-MJR         PIC X(4).
+               05  WS-SUMM-CNT         PIC 9(5).
+
+       01  WS-HDR-LINE-1               PIC X(80) VALUE
+           "DSB-STU-ENRL-SUMM - DAILY NEW-ENROLLMENT SUMMARY".
+       01  WS-HDR-LINE-2.
+           03  FILLER                  PIC X(6) VALUE "DATE: ".
+           03  WS-HDR-MNTH             PIC X(2).
+           03  FILLER                  PIC X VALUE "/".
+           03  WS-HDR-DY               PIC X(2).
+           03  FILLER                  PIC X VALUE "/".
+           03  WS-HDR-YR               PIC X(4).
+       01  WS-HDR-LINE-3               PIC X(80) VALUE
+           "ACTION   MAJOR   COUNT".
+
+       01  WS-DETAIL-LINE.
+           03  WS-DTL-ACT              PIC X(6).
+           03  FILLER                  PIC X(3) VALUE SPACES.
+           03  WS-DTL-MJR              PIC X(6).
+           03  FILLER                  PIC X(3) VALUE SPACES.
+           03  WS-DTL-CNT              PIC ZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT  MST-IN.
+           OPEN OUTPUT RPT-OUT.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
+           PERFORM 200-BUILD-SUMMARY UNTIL WS-EOF.
+           PERFORM 300-PRINT-SUMMARY.
+           CLOSE MST-IN.
+           CLOSE RPT-OUT.
+           DISPLAY "RECORDS READ        = " WS-REC-CNTR.
+           DISPLAY "RECORDS FOR TODAY   = " WS-TODAY-CNTR.
+           DISPLAY "SUMMARY LINES WRITTEN = " WS-SUMM-CNTR.
+           STOP RUN.
+      *-----------------------------------------------------------------*
+       200-BUILD-SUMMARY.
+           ADD 1 TO WS-REC-CNTR.
+           IF TRANS-YR-IN = WS-TODAY-YR
+               AND TRANS-MNTH-IN = WS-TODAY-MNTH
+               AND TRANS-DY-IN = WS-TODAY-DY
+               ADD 1 TO WS-TODAY-CNTR
+               PERFORM 210-ACCUMULATE
+           END-IF.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
+      *-----------------------------------------------------------------*
+       210-ACCUMULATE.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-SUMM-IDX FROM 1 BY 1
+                   UNTIL WS-SUMM-IDX > WS-SUMM-CNTR
+               IF WS-SUMM-ACT(WS-SUMM-IDX) = ACT-IN
+                   AND WS-SUMM-MJR(WS-SUMM-IDX) = MJR-CD-IN
+                   ADD 1 TO WS-SUMM-CNT(WS-SUMM-IDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-SUMM-CNTR
+               MOVE ACT-IN    TO WS-SUMM-ACT(WS-SUMM-CNTR)
+               MOVE MJR-CD-IN TO WS-SUMM-MJR(WS-SUMM-CNTR)
+               MOVE 1         TO WS-SUMM-CNT(WS-SUMM-CNTR)
+           END-IF.
+      *-----------------------------------------------------------------*
+       300-PRINT-SUMMARY.
+           MOVE WS-HDR-LINE-1 TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-TODAY-MNTH TO WS-HDR-MNTH.
+           MOVE WS-TODAY-DY   TO WS-HDR-DY.
+           MOVE WS-TODAY-YR   TO WS-HDR-YR.
+           MOVE WS-HDR-LINE-2 TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-HDR-LINE-3 TO RPT-REC.
+           WRITE RPT-REC.
+           PERFORM VARYING WS-SUMM-IDX FROM 1 BY 1
+                   UNTIL WS-SUMM-IDX > WS-SUMM-CNTR
+               MOVE WS-SUMM-ACT(WS-SUMM-IDX) TO WS-DTL-ACT
+               MOVE WS-SUMM-MJR(WS-SUMM-IDX) TO WS-DTL-MJR
+               MOVE WS-SUMM-CNT(WS-SUMM-IDX) TO WS-DTL-CNT
+               MOVE WS-DETAIL-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-PERFORM.
