@@ -0,0 +1,55 @@
+//DSBNITE  JOB  (ACCTNO),'D.BROWN',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB     : DSBNITE
+//* AUTHOR  : D.BROWN
+//* DATE    : 08/08/26
+//* ABSTRACT: NIGHTLY BATCH JOB STREAM. RUNS THE BANK MASTER
+//*           UPDATE, THE WEEKLY PAYROLL UPDATE, THE CONSOLIDATED
+//*           GENERAL-LEDGER FEED, AND THE CLIENT BILLING REPORT
+//*           IN THE ORDER THAT MATCHES THEIR REAL DEPENDENCIES -
+//*           PAYROLL AND THE GL FEED BOTH NEED THE BANK MASTER
+//*           UPDATE TO HAVE ALREADY POSTED THIS RUN'S TOTALS, AND
+//*           THE GL FEED ALSO NEEDS PAYROLL'S TOTALS. EACH STEP'S
+//*           COND= BYPASSES THE REST OF THE STREAM ONCE A PRIOR
+//*           STEP RETURNS A CONDITION CODE OF 4 OR HIGHER, SO A
+//*           FAILED BANK-MASTER UPDATE CANNOT BE SILENTLY FOLLOWED
+//*           BY A PAYROLL RUN AGAINST STALE DATA.
+//* CHANGE LOG
+//* 08/08/26 D.BROWN      CREATED
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DB-MID-TERM-2
+//STEPLIB  DD   DSN=DSB.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
+//*--------------------------------------------------------------*
+//* PAYROLL-UPD-YTD-WKLY IS BYPASSED IF STEP010'S RETURN CODE IS
+//* 4 OR HIGHER - A FAILED BANK-MASTER UPDATE MUST NOT BE FOLLOWED
+//* BY A PAYROLL RUN AGAINST STALE DATA.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PAYROLL-UPDATE-YTD-WKLY,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=DSB.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
+//*--------------------------------------------------------------*
+//* DSB-GL-FEED CONSOLIDATES STEP010'S AND STEP020'S DAILY TOTALS,
+//* SO IT IS BYPASSED IF EITHER OF THEM FAILED.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=DSB-GL-FEED,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD   DSN=DSB.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* DSB-P01-CLIENT-RPT (CLIENT BILLING REPORT) HAS NO DATA
+//* DEPENDENCY ON THE BANK OR PAYROLL RUNS, BUT IS PART OF THE
+//* SAME NIGHTLY STREAM AND IS STILL BYPASSED IF AN EARLIER STEP
+//* ABENDED OR FAILED, SO A BROKEN NIGHT DOESN'T PRODUCE A
+//* MISLEADING "SUCCESSFUL" REPORT ALONGSIDE IT.
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=DBROWNPROJ01,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030))
+//STEPLIB  DD   DSN=DSB.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
