@@ -0,0 +1,36 @@
+      *-----------------------------------------------------------------*
+      *    COPYBOOK: DSB-RPT-HDR
+      *    PURPOSE: SHARED REPORT HEADER/FOOTER FOR THE SHOP'S PRINTED
+      *        REPORTS (CLIENT BILLING, PAYROLL, BANK REGISTER, LOAN
+      *        SCHEDULE) SO EVERY REPORT SHOWS THE SAME SITE NAME, RUN
+      *        DATE/TIME, AND PAGE NUMBER IN THE SAME FORMAT INSTEAD OF
+      *        EACH PROGRAM BUILDING ITS OWN TITLE LINE FROM SCRATCH.
+      *    THE CALLING PROGRAM MOVES ITS OWN RUN DATE/TIME, OPERATOR ID,
+      *        AND PAGE COUNTER INTO WS-RPT-HDR-MONTH/DAY/YEAR,
+      *        WS-RPT-HDR-HOUR/MIN, WS-RPT-HDR-OPERATOR, AND
+      *        WS-RPT-HDR-PAGE-NO BEFORE PRINTING WS-RPT-HEADER-1/
+      *        WS-RPT-HEADER-2, AND PRINTS WS-RPT-FOOTER-LINE AT THE
+      *        BOTTOM OF EACH PAGE.
+      *-----------------------------------------------------------------*
+       01  WS-RPT-HEADER-1.
+           03  FILLER                  PIC X(28)
+                               VALUE "DSB DATA PROCESSING CENTER".
+           03  FILLER                  PIC X(22)       VALUE SPACES.
+           03  FILLER                  PIC X(5)        VALUE "PAGE ".
+           03  WS-RPT-HDR-PAGE-NO      PIC ZZ9.
+       01  WS-RPT-HEADER-2.
+           03  FILLER                  PIC X(9)      VALUE "RUN DATE ".
+           03  WS-RPT-HDR-MONTH        PIC 99.
+           03  FILLER                  PIC X           VALUE "/".
+           03  WS-RPT-HDR-DAY          PIC 99.
+           03  FILLER                  PIC X           VALUE "/".
+           03  WS-RPT-HDR-YEAR         PIC 9(4).
+           03  FILLER                  PIC X(10)       VALUE SPACES.
+           03  FILLER                  PIC X(9)      VALUE "RUN TIME ".
+           03  WS-RPT-HDR-HOUR         PIC 99.
+           03  FILLER                  PIC X           VALUE ":".
+           03  WS-RPT-HDR-MIN          PIC 99.
+           03  FILLER                  PIC X(10)       VALUE SPACES.
+           03  FILLER                  PIC X(9)      VALUE "OPERATOR ".
+           03  WS-RPT-HDR-OPERATOR     PIC X(10).
+       01  WS-RPT-FOOTER-LINE          PIC X(60)       VALUE ALL "-".
