@@ -0,0 +1,144 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-STU-EXTRACT
+      *    PURPOSE: PC-DOWNLOAD EXTRACT FOR THE STUDENT TRANSACTION
+      *        MASTER. READS DSB-STU-TRANSACTIONS.TXT AND WRITES ONE
+      *        COMMA-DELIMITED LINE PER STUDENT TO DSB-STU-TRANSACTIONS
+      *        .CSV, SO END USERS CAN PULL A STUDENT LIST INTO A
+      *        SPREADSHEET WITHOUT IT STAFF WRITING A ONE-OFF EXPORT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-STU-EXTRACT.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MST-IN           ASSIGN "DSB-STU-TRANSACTIONS.TXT"
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS ID-IN
+                               FILE STATUS IS WS-MST-STATUS.
+
+       SELECT CSV-OUT          ASSIGN "DSB-STU-TRANSACTIONS.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  ID-IN                   PIC X(5).
+           03  FNAME-IN                PIC X(20).
+           03  MNAME-IN                PIC X(20).
+           03  LNAME-IN                PIC X(20).
+           03  STR-LOC-IN              PIC X(25).
+           03  CTY-LOC-IN              PIC X(20).
+           03  ST-LOC-IN               PIC X(2).
+           03  ZIP-LOC-IN              PIC X(5).
+           03  STR-PRM-IN              PIC X(25).
+           03  CTY-PRM-IN              PIC X(20).
+           03  ST-PRM-IN               PIC X(2).
+           03  ZIP-PRM-IN              PIC X(5).
+           03  CELL-AREA-IN            PIC X(3).
+           03  CELL-EXCH-IN            PIC X(3).
+           03  CELL-NUMB-IN            PIC X(4).
+           03  HOM-AREA-IN             PIC X(3).
+           03  HOM-EXCH-IN             PIC X(3).
+           03  HOM-NUMB-IN             PIC X(4).
+           03  EMG-AREA-IN             PIC X(3).
+           03  EMG-EXCH-IN             PIC X(3).
+           03  EMG-NUMB-IN             PIC X(4).
+           03  GENDER-IN               PIC X.
+           03  RES-IN                  PIC X.
+           03  ACT-IN                  PIC X(2).
+           03  MJR-CD-IN               PIC X(4).
+           03  BRTH-YR-IN              PIC X(4).
+           03  BRTH-MNTH-IN            PIC X(2).
+           03  BRTH-DY-IN              PIC X(2).
+           03  ADMT-YR-IN              PIC X(4).
+           03  ADMT-MNTH-IN            PIC X(2).
+           03  ADMT-DY-IN              PIC X(2).
+           03  NOTE-IN                 PIC X(75).
+           03  TRANS-YR-IN             PIC X(4).
+           03  TRANS-MNTH-IN           PIC X(2).
+           03  TRANS-DY-IN             PIC X(2).
+           03  TRANS-HR-IN             PIC X(2).
+           03  TRANS-MIN-IN            PIC X(2).
+           03  OPERATOR-IN             PIC X(10).
+
+       FD  CSV-OUT.
+       01  CSV-REC                     PIC X(300).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-MST-STATUS               PIC XX.
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-REC-CNTR                 PIC 9(5) VALUE ZERO.
+
+       01  WS-CSV-HEADER                PIC X(120) VALUE
+           "ID,FIRST,MIDDLE,LAST,GENDER,STATE,ZIP,MAJOR,BIRTH,ADMIT,
+      -    "OPERATOR".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           OPEN INPUT  MST-IN.
+           OPEN OUTPUT CSV-OUT.
+           MOVE WS-CSV-HEADER TO CSV-REC.
+           WRITE CSV-REC.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
+           PERFORM 200-EXTRACT-LOOP UNTIL WS-EOF.
+           CLOSE MST-IN.
+           CLOSE CSV-OUT.
+           DISPLAY "RECORDS EXTRACTED = " WS-REC-CNTR.
+           STOP RUN.
+      *-----------------------------------------------------------------*
+       200-EXTRACT-LOOP.
+           ADD 1 TO WS-REC-CNTR.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(ID-IN)      DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(FNAME-IN)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(MNAME-IN)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(LNAME-IN)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  GENDER-IN                 DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  ST-LOC-IN                 DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  ZIP-LOC-IN                DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  MJR-CD-IN                 DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  BRTH-MNTH-IN              DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  BRTH-DY-IN                DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  BRTH-YR-IN                DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  ADMT-MNTH-IN              DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  ADMT-DY-IN                DELIMITED BY SIZE
+                  "/"                       DELIMITED BY SIZE
+                  ADMT-YR-IN                DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(OPERATOR-IN) DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
