@@ -0,0 +1,68 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-GL-FEED
+      *    PURPOSE: CONSOLIDATES THE DAILY GENERAL-LEDGER TOTALS FROM
+      *        THE BANK MASTER-UPDATE RUN (BANK-GL-TOTALS.TXT) AND THE
+      *        PAYROLL MASTER-UPDATE RUN (PAYROLL-GL-TOTALS.TXT) INTO
+      *        ONE DAILY FEED (DSB-GL-FEED.TXT) IN GL-DATE ORDER, SO
+      *        ACCOUNTING GETS A SINGLE SUMMARY OF THE DAY'S MONEY
+      *        MOVEMENT INSTEAD OF RECONCILING TWO OUTPUT FILES BY HAND.
+      *    BOTH INPUT FILES ARE WRITTEN A HANDFUL OF RECORDS AT A TIME
+      *        BY THEIR OWN RUN, SO EACH IS ALREADY IN GL-DATE ORDER;
+      *        MERGE COMBINES THEM WITHOUT AN EXTRA SORT PASS OVER
+      *        EITHER ONE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-GL-FEED.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MRG-WORK          ASSIGN "DSB-gl-feed.wrk".
+
+       SELECT BANK-GL-IN        ASSIGN "BANK-GL-TOTALS.TXT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PAYROLL-GL-IN     ASSIGN "PAYROLL-GL-TOTALS.TXT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GL-FEED-OUT       ASSIGN "DSB-GL-FEED.TXT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       SD  MRG-WORK.
+       COPY DSB-GL-DETAIL.
+
+       FD  BANK-GL-IN.
+       01  BANK-GL-REC             PIC X(60).
+
+       FD  PAYROLL-GL-IN.
+       01  PAYROLL-GL-REC          PIC X(60).
+
+       FD  GL-FEED-OUT.
+       01  GL-FEED-REC              PIC X(60).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-REC-CNTR              PIC 9(5) VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MERGE MRG-WORK ON ASCENDING KEY GL-DATE
+               USING BANK-GL-IN PAYROLL-GL-IN
+               GIVING GL-FEED-OUT.
+           DISPLAY "GENERAL LEDGER FEED CONSOLIDATED".
+           STOP RUN.
