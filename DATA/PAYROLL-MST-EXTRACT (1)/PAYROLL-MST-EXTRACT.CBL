@@ -0,0 +1,90 @@
+000100******************************************************************
+000200* PROGRAM : PAYROLL-MST-EXTRACT.CBL                               *
+000300* AUTHOR  : D.BROWN                                               *
+000400* DATE    : 08/08/26                                              *
+000500* ABSTRACT: PC-DOWNLOAD EXTRACT FOR THE EMPLOYEE PAYROLL MASTER.  *
+000600*           READS EMP-MST-OLD.TXT AND WRITES ONE COMMA-DELIMITED  *
+000700*           LINE PER EMPLOYEE TO EMP-MST-OLD.CSV, SO END USERS    *
+000800*           CAN PULL PAYROLL DATA INTO A SPREADSHEET WITHOUT IT   *
+000900*           STAFF WRITING A ONE-OFF EXPORT.                       *
+001000* CHANGE LOG                                                      *
+001100* 08/08/26 D.BROWN      CREATED                                   *
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. PAYROLL-MST-EXTRACT.
+001500*-----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT EMP-MST-IN           ASSIGN TO "EMP-MST-OLD.TXT"
+002000                                 ORGANIZATION IS LINE SEQUENTIAL.
+002100     SELECT CSV-OUT              ASSIGN TO "EMP-MST-OLD.CSV"
+002200                                 ORGANIZATION IS LINE SEQUENTIAL.
+002300*-----------------------------------------------------------------
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  EMP-MST-IN.
+002700 01  EMP-REC-IN.
+002800     03  EMP-ID-IN           PIC X(5).
+002900     03  EMP-FNAME-IN        PIC X(10).
+003000     03  EMP-LNAME-IN        PIC X(10).
+003100     03  EMP-PRATE-IN        PIC 9(7)V99.
+003200     03  EMP-YTD-IN          PIC 9(7)V99.
+003300     03  EMP-FED-WH-IN       PIC 9(5)V99.
+003400     03  EMP-ST-WH-IN        PIC 9(5)V99.
+003500     03  EMP-NET-PAY-IN      PIC 9(7)V99.
+003600 FD  CSV-OUT.
+003700 01  CSV-REC                 PIC X(120).
+003800*-----------------------------------------------------------------
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-EOF-FLAG              PIC X VALUE "N".
+004100     88  WS-EOF                     VALUE "Y".
+004200 01  WS-REC-CNTR              PIC 9(5) VALUE ZERO.
+004300 01  WS-CSV-PRATE             PIC Z(6)9.99.
+004400 01  WS-CSV-YTD               PIC Z(6)9.99.
+004500 01  WS-CSV-FED-WH            PIC Z(4)9.99.
+004600 01  WS-CSV-ST-WH             PIC Z(4)9.99.
+004700 01  WS-CSV-NET-PAY           PIC Z(6)9.99.
+004800 01  WS-CSV-HEADER            PIC X(80) VALUE
+004900     "ID,FIRST,LAST,PAY-RATE,YTD-GROSS,FED-WH,ST-WH,NET-PAY".
+005000*-----------------------------------------------------------------
+005100 PROCEDURE DIVISION.
+005200 100-MAIN.
+005300     OPEN INPUT  EMP-MST-IN.
+005400     OPEN OUTPUT CSV-OUT.
+005500     MOVE WS-CSV-HEADER TO CSV-REC.
+005600     WRITE CSV-REC.
+005700     READ EMP-MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+005800     PERFORM 200-EXTRACT-LOOP UNTIL WS-EOF.
+005900     CLOSE EMP-MST-IN.
+006000     CLOSE CSV-OUT.
+006100     DISPLAY "RECORDS EXTRACTED = " WS-REC-CNTR.
+006200     STOP RUN.
+006300*-----------------------------------------------------------------
+006400 200-EXTRACT-LOOP.
+006500     ADD 1 TO WS-REC-CNTR.
+006600     MOVE SPACES TO CSV-REC.
+006700     MOVE EMP-PRATE-IN TO WS-CSV-PRATE.
+006800     MOVE EMP-YTD-IN TO WS-CSV-YTD.
+006900     MOVE EMP-FED-WH-IN TO WS-CSV-FED-WH.
+007000     MOVE EMP-ST-WH-IN TO WS-CSV-ST-WH.
+007100     MOVE EMP-NET-PAY-IN TO WS-CSV-NET-PAY.
+007200     STRING FUNCTION TRIM(EMP-ID-IN)    DELIMITED BY SIZE
+007300            ","                         DELIMITED BY SIZE
+007400            FUNCTION TRIM(EMP-FNAME-IN) DELIMITED BY SIZE
+007500            ","                         DELIMITED BY SIZE
+007600            FUNCTION TRIM(EMP-LNAME-IN) DELIMITED BY SIZE
+007700            ","                         DELIMITED BY SIZE
+007800            FUNCTION TRIM(WS-CSV-PRATE) DELIMITED BY SIZE
+007900            ","                         DELIMITED BY SIZE
+008000            FUNCTION TRIM(WS-CSV-YTD)   DELIMITED BY SIZE
+008100            ","                         DELIMITED BY SIZE
+008200            FUNCTION TRIM(WS-CSV-FED-WH) DELIMITED BY SIZE
+008300            ","                         DELIMITED BY SIZE
+008400            FUNCTION TRIM(WS-CSV-ST-WH) DELIMITED BY SIZE
+008500            ","                         DELIMITED BY SIZE
+008600            FUNCTION TRIM(WS-CSV-NET-PAY) DELIMITED BY SIZE
+008700            INTO CSV-REC
+008800     END-STRING.
+008900     WRITE CSV-REC.
+009000     READ EMP-MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
