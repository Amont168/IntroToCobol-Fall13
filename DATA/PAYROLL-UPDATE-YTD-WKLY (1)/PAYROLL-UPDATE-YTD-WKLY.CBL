@@ -1,59 +1,349 @@
 000100******************************************************************
-000200* PROGRAM : PAYROLL-READ-DISP.CBL                                *
-000300* AUTHOR  : K. PAPPAS                                            *
-000400* DATE    : 09/10/2013                                           *
-000500* ABSTRACT: DEMO OF READ AND DISPLAY A FILE.                     *
-000600* CHANGE LOG                                                     *
-000700* 09/10/13 K.PAPPAS     CREATED                                  *
-000800******************************************************************
-000900 IDENTIFICATION DIVISION.
-001000 PROGRAM-ID. PAYROLL-READ-DISP.
-001100*-----------------------------------------------------------------
-001200 ENVIRONMENT DIVISION.
-001300 INPUT-OUTPUT SECTION.
-001400 FILE-CONTROL.
-001500     SELECT EMP-MST-IN           ASSIGN TO "EMP-MST-OLD.TXT"
-001600                                 ORGANIZATION IS LINE SEQUENTIAL.
-001700*-----------------------------------------------------------------
-001800 DATA DIVISION.
-001900 FILE SECTION.
-002000 FD  EMP-MST-IN.
-002100 01  EMP-REC-IN.
-002200     03  EMP-ID-IN           PIC X(5).
-002300     03  EMP-FNAME-IN        PIC X(10).
-002400     03  EMP-LNAME-IN        PIC X(10).
-002500     03  EMP-PRATE-IN        PIC 9(7)V99.
-002600     03  EMP-YTD-IN          PIC 9(7)V99.
-002700
-002800 WORKING-STORAGE SECTION.
-002900 01  WS-REC-OUT.
-003000     03  WS-ID               PIC X(5).
-003100     03  FILLER              PIC X               VALUE SPACES.
-003200     03  WS-FNAME            PIC X(10).
-003300     03  WS-LNAME            PIC X(10).
-003400     03  FILLER              PIC X               VALUE SPACES.
-003500     03  WS-PRATE            PIC Z,ZZZ,ZZ9.99.
-003600     03  FILLER              PIC X               VALUE SPACES.
-003700     03  WS-YTD              PIC Z,ZZZ,ZZ9.99.
-003800 01  WS-EOF-FLAG             PIC X               VALUE "N".
-003900     88  WS-EOF                                  VALUE "Y".
-004000 01  WS-RESP                 PIC X.
-004100*-----------------------------------------------------------------
-004200 PROCEDURE DIVISION.
-004300 100-MAIN.
-004400     OPEN INPUT  EMP-MST-IN.
-004500     READ EMP-MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
-004600     PERFORM 200-MAIN-LOOP UNTIL WS-EOF.
-004700     DISPLAY "PROGRAM END".
-004800     ACCEPT  WS-RESP.
-004900     STOP RUN.
-005000*-----------------------------------------------------------------
-005100 200-MAIN-LOOP.
-005200     MOVE    EMP-ID-IN    TO WS-ID.
-005300     MOVE    EMP-FNAME-IN TO WS-FNAME.
-005400     MOVE    EMP-LNAME-IN TO WS-LNAME.
-005500     MOVE    EMP-PRATE-IN TO WS-PRATE.
-005600     MOVE    EMP-YTD-IN   TO WS-YTD.
-005700     DISPLAY WS-REC-OUT.
-005800     READ    EMP-MST-IN    AT END MOVE "Y" TO WS-EOF-FLAG.
-005900*-----------------------------------------------------------------
+000200* PROGRAM : PAYROLL-UPDATE-YTD-WKLY.CBL                           *
+000300* AUTHOR  : K. PAPPAS                                             *
+000400* DATE    : 09/10/2013                                            *
+000500* ABSTRACT: WEEKLY PAYROLL UPDATE. ACCEPTS A WEEKLY GROSS PAY     *
+000600*           FIGURE FOR EACH EMPLOYEE AND POSTS IT INTO THE        *
+000700*           YEAR-TO-DATE FIGURE ON A NEW MASTER FILE.             *
+000800* CHANGE LOG                                                      *
+000900* 09/10/13 K.PAPPAS     CREATED                                   *
+001000* 08/08/26 D.BROWN      IMPLEMENTED THE WEEKLY YTD POSTING        *
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. PAYROLL-UPDATE-YTD-WKLY.
+001400*-----------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT EMP-MST-IN           ASSIGN TO "EMP-MST-OLD.TXT"
+001900                                 ORGANIZATION IS LINE SEQUENTIAL.
+002000     SELECT EMP-MST-OUT          ASSIGN TO "EMP-MST-NEW.TXT"
+002100                                 ORGANIZATION IS LINE SEQUENTIAL.
+002110     SELECT PRATE-EXCPT-OUT      ASSIGN TO
+002120                                 "PAYROLL-PRATE-EXCEPTIONS.TXT"
+002130                                 ORGANIZATION IS LINE SEQUENTIAL.
+002140     SELECT PAYROLL-GL-OUT       ASSIGN TO
+002150                                 "PAYROLL-GL-TOTALS.TXT"
+002160                                 ORGANIZATION IS LINE SEQUENTIAL.
+002200*-----------------------------------------------------------------
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  EMP-MST-IN.
+002600 01  EMP-REC-IN.
+002700     03  EMP-ID-IN           PIC X(5).
+002800     03  EMP-FNAME-IN        PIC X(10).
+002900     03  EMP-LNAME-IN        PIC X(10).
+003000     03  EMP-PRATE-IN        PIC 9(7)V99.
+003100     03  EMP-YTD-IN          PIC 9(7)V99.
+003110     03  EMP-FED-WH-IN       PIC 9(5)V99.
+003120     03  EMP-ST-WH-IN        PIC 9(5)V99.
+003130     03  EMP-NET-PAY-IN      PIC 9(7)V99.
+003200 FD  EMP-MST-OUT.
+003300 01  EMP-REC-OUT.
+003400     03  EMP-ID-OUT          PIC X(5).
+003500     03  EMP-FNAME-OUT       PIC X(10).
+003600     03  EMP-LNAME-OUT       PIC X(10).
+003700     03  EMP-PRATE-OUT       PIC 9(7)V99.
+003800     03  EMP-YTD-OUT         PIC 9(7)V99.
+003801     03  EMP-FED-WH-OUT      PIC 9(5)V99.
+003802     03  EMP-ST-WH-OUT       PIC 9(5)V99.
+003803     03  EMP-NET-PAY-OUT     PIC 9(7)V99.
+003810 FD  PRATE-EXCPT-OUT.
+003820 01  PRATE-EXCPT-REC.
+003830     03  PX-ID               PIC X(5).
+003840     03  FILLER              PIC X               VALUE SPACES.
+003850     03  PX-FNAME            PIC X(10).
+003860     03  PX-LNAME            PIC X(10).
+003870     03  FILLER              PIC X               VALUE SPACES.
+003880     03  PX-PRATE            PIC Z,ZZZ,ZZ9.99.
+003890     03  FILLER              PIC X               VALUE SPACES.
+003895     03  PX-REASON           PIC X(30).
+003896 FD  PAYROLL-GL-OUT.
+003897     COPY DSB-GL-DETAIL.
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-REC-OUT.
+004100     03  WS-ID               PIC X(5).
+004200     03  FILLER              PIC X               VALUE SPACES.
+004300     03  WS-FNAME            PIC X(10).
+004400     03  WS-LNAME            PIC X(10).
+004500     03  FILLER              PIC X               VALUE SPACES.
+004600     03  WS-PRATE            PIC Z,ZZZ,ZZ9.99.
+004700     03  FILLER              PIC X               VALUE SPACES.
+004800     03  WS-YTD              PIC Z,ZZZ,ZZ9.99.
+004950     COPY DSB-EOF-EXCPT.
+005100 01  WS-WEEKLY-GROSS         PIC 9(7)V99         VALUE ZERO.
+005200 01  WS-EMP-CNTR             PIC 9(5)            VALUE ZERO.
+005210 01  WS-MIN-PRATE            PIC 9(7)V99         VALUE 700.
+005220 01  WS-MAX-PRATE            PIC 9(7)V99         VALUE 15000.
+005230 01  WS-GRAND-YTD            PIC 9(9)V99         VALUE ZERO.
+005261 01  WS-TOTAL-NET-PAY        PIC S9(9)V99         VALUE ZERO.
+005262 01  WS-TOTAL-WITHHOLDING    PIC S9(9)V99         VALUE ZERO.
+005231*    CHECKPOINTED EVERY RECORD SO THE COUNT NEVER TRAILS WHAT
+005232*    IS ACTUALLY ON EMP-MST-OUT - A RESTART OTHERWISE RE-POSTS
+005233*    AND DUPLICATES WHATEVER WAS WRITTEN SINCE THE LAST CHECKPOINT.
+005234 01  WS-CHECKPOINT-INTERVAL  PIC 9(3)            VALUE 1.
+005235 01  WS-RESTART-COUNT        PIC 9(7)            VALUE ZERO.
+005236 01  WS-SKIP-CNTR            PIC 9(5)            VALUE ZERO.
+005237 01  WS-RESTART-FLAG         PIC X               VALUE "N".
+005238     88  WS-RESTARTING                            VALUE "Y".
+005242 01  WS-CHKPT-FILENAME       PIC X(30)           VALUE
+005243                             "PAYROLL-CHECKPOINT.TXT".
+005244 01  WS-CHKPT-ACTION         PIC X.
+005245 01  WS-CHKPT-CURRENT-COUNT  PIC 9(7)            VALUE ZERO.
+005239 01  WS-IN-REC-CNTR          PIC 9(5)            VALUE ZERO.
+005241 01  WS-YTD-IN-TOTAL         PIC 9(9)V99         VALUE ZERO.
+005246 01  WS-CT-DETAIL-COUNT      PIC 9               VALUE 2.
+005247 01  WS-CT-LABEL-1           PIC X(25)           VALUE
+005248                             "YTD GROSS BEFORE UPDATE".
+005249 01  WS-CT-VALUE-1           PIC S9(9)V99        VALUE ZERO.
+005250 01  WS-CT-LABEL-2           PIC X(25)           VALUE
+005251                             "YTD GROSS AFTER UPDATE".
+005252 01  WS-CT-VALUE-2           PIC S9(9)V99        VALUE ZERO.
+005253 01  WS-CT-LABEL-3           PIC X(25)           VALUE SPACES.
+005254 01  WS-CT-VALUE-3           PIC S9(9)V99        VALUE ZERO.
+005255 01  WS-CT-EXPECTED-LABEL    PIC X(25)           VALUE
+005256                             "RECORDS READ (IN)".
+005257 01  WS-CT-EXPECTED-VALUE    PIC S9(9)V99        VALUE ZERO.
+005258 01  WS-CT-ACTUAL-LABEL      PIC X(25)           VALUE
+005259                             "MASTER RECS PER FILE".
+005260 01  WS-CT-ACTUAL-VALUE      PIC S9(9)V99        VALUE ZERO.
+005263 01  WS-MST-RECNT-FLAG       PIC X               VALUE "N".
+005264     88  WS-MST-RECNT-EOF                         VALUE "Y".
+005231 01  WS-FED-WH-RATE          PIC V99             VALUE .15.
+005232 01  WS-ST-WH-RATE           PIC V99             VALUE .05.
+005240 01  WS-RUN-DATE.
+005250     03  WS-RUN-YEAR         PIC 9(4).
+005260     03  WS-RUN-MONTH        PIC 9(2).
+005270     03  WS-RUN-DAY          PIC 9(2).
+005280 01  WS-PAGE-NO              PIC 9(3)            VALUE ZERO.
+005290 01  WS-LINE-CNTR            PIC 9(2)            VALUE 99.
+005300 01  WS-LINES-PER-PAGE       PIC 9(2)            VALUE 20.
+005310 01  WS-PAGE-HDR-1.
+005320     03  FILLER              PIC X(10) VALUE "PAY PERIOD".
+005330     03  FILLER              PIC X.
+005340     03  WS-HDR-MONTH        PIC 9(2).
+005350     03  FILLER              PIC X VALUE "/".
+005360     03  WS-HDR-DAY          PIC 9(2).
+005370     03  FILLER              PIC X VALUE "/".
+005380     03  WS-HDR-YEAR         PIC 9(4).
+005390     03  FILLER              PIC X(10).
+005400     03  FILLER              PIC X(4) VALUE "PAGE".
+005410     03  WS-HDR-PAGE         PIC ZZ9.
+005420 01  WS-PAGE-HDR-2.
+005430     03  FILLER              PIC X(5) VALUE "ID".
+005440     03  FILLER              PIC X(9).
+005450     03  FILLER              PIC X(10) VALUE "FIRST NAME".
+005460     03  FILLER              PIC X(10) VALUE "LAST NAME".
+005470     03  FILLER              PIC X(3).
+005480     03  FILLER              PIC X(9) VALUE "PAY RATE".
+005490     03  FILLER              PIC X(3).
+005500     03  FILLER              PIC X(9) VALUE "YTD GROSS".
+005501 01  WS-PROGRAM-NAME         PIC X(20) VALUE
+005502                             "PAYROLL-UPD-YTD-WKLY".
+005503 01  WS-OPERATOR-ID          PIC X(10).
+005504 01  WS-START-TIME           PIC X(8).
+005505 01  WS-START-TIME-RAW       PIC 9(8).
+005507 01  WS-START-TIME-BRK REDEFINES WS-START-TIME-RAW.
+005508     03  WS-START-HH         PIC 99.
+005509     03  WS-START-MM         PIC 99.
+005510     03  WS-START-SS         PIC 99.
+005511     03  WS-START-HS         PIC 99.
+005512     COPY DSB-RPT-HDR.
+005506 01  WS-AUDIT-REC-COUNT      PIC 9(7).
+005513 01  WS-EMP-MST-OUT-NAME     PIC X(40) VALUE
+005514                             "EMP-MST-NEW.TXT".
+005515 01  WS-BACKUP-FILENAME      PIC X(40).
+005300*-----------------------------------------------------------------
+005400 PROCEDURE DIVISION.
+005500 100-MAIN.
+005511     DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+005512     ACCEPT WS-OPERATOR-ID.
+005513     ACCEPT WS-START-TIME-RAW FROM TIME.
+005514     MOVE WS-START-TIME-RAW TO WS-START-TIME.
+005515     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005520     PERFORM 110-CHECK-RESTART.
+005600     OPEN INPUT  EMP-MST-IN.
+005700     IF WS-RESTARTING
+005701         OPEN EXTEND EMP-MST-OUT
+005702         OPEN EXTEND PRATE-EXCPT-OUT
+005703         DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+005704             WS-RESTART-COUNT " EMPLOYEES ALREADY UPDATED"
+005705     ELSE
+005706         PERFORM 115-BACKUP-MASTER
+005707         OPEN OUTPUT EMP-MST-OUT
+005708         OPEN OUTPUT PRATE-EXCPT-OUT
+005709     END-IF.
+005711     OPEN OUTPUT PAYROLL-GL-OUT.
+005800     READ EMP-MST-IN AT END MOVE "Y" TO WS-EOF-FLAG
+005801         NOT AT END ADD 1 TO WS-IN-REC-CNTR
+005802     END-READ.
+005900     PERFORM 200-MAIN-LOOP UNTIL WS-EOF.
+006000     DISPLAY "EMPLOYEES UPDATED = ", WS-EMP-CNTR.
+006010     DISPLAY "TOTAL YTD GROSS   = ", WS-GRAND-YTD.
+006190     CLOSE EMP-MST-OUT.
+006015     PERFORM 250-PRINT-CONTROL-REPORT.
+006018     PERFORM 255-WRITE-GL-FEED.
+006020     PERFORM 230-CLEAR-CHECKPOINT.
+006100     DISPLAY "PROGRAM END".
+006200     CLOSE EMP-MST-IN.
+006310     CLOSE PRATE-EXCPT-OUT.
+006315     CLOSE PAYROLL-GL-OUT.
+006320     MOVE WS-EMP-CNTR TO WS-AUDIT-REC-COUNT.
+006330     CALL "DSB-AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+006340         WS-START-TIME WS-AUDIT-REC-COUNT.
+006400     GOBACK.
+006500*-----------------------------------------------------------------
+006510 110-CHECK-RESTART.
+006515     MOVE "R" TO WS-CHKPT-ACTION.
+006516     CALL "DSB-CHECKPOINT" USING WS-CHKPT-ACTION WS-CHKPT-FILENAME
+006517         WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT WS-RESTART-FLAG.
+006518*-----------------------------------------------------------------
+006519 115-BACKUP-MASTER.
+006520     STRING FUNCTION TRIM(WS-EMP-MST-OUT-NAME) DELIMITED BY SIZE
+006521         "."                             DELIMITED BY SIZE
+006522         WS-RUN-YEAR                     DELIMITED BY SIZE
+006523         WS-RUN-MONTH                    DELIMITED BY SIZE
+006524         WS-RUN-DAY                      DELIMITED BY SIZE
+006525         ".BAK"                          DELIMITED BY SIZE
+006526         INTO WS-BACKUP-FILENAME.
+006527     CALL "DSB-BACKUP-MST" USING WS-EMP-MST-OUT-NAME
+006528         WS-BACKUP-FILENAME.
+006610*-----------------------------------------------------------------
+006620 200-MAIN-LOOP.
+006630     IF WS-RESTARTING AND WS-SKIP-CNTR < WS-RESTART-COUNT
+006640         ADD 1 TO WS-SKIP-CNTR
+006650         READ EMP-MST-IN AT END MOVE "Y" TO WS-EOF-FLAG
+006651             NOT AT END ADD 1 TO WS-IN-REC-CNTR
+006652                 ADD EMP-YTD-IN TO WS-YTD-IN-TOTAL
+006653                 ADD EMP-YTD-IN TO WS-GRAND-YTD
+006654         END-READ
+006660     ELSE
+006670         PERFORM 205-PROCESS-EMPLOYEE
+006680     END-IF.
+006690*-----------------------------------------------------------------
+006700 205-PROCESS-EMPLOYEE.
+006710     IF WS-LINE-CNTR >= WS-LINES-PER-PAGE
+006720         PERFORM 220-PRINT-PAGE-HEADER
+006730     END-IF.
+006740     MOVE    EMP-ID-IN    TO WS-ID.
+006800     MOVE    EMP-FNAME-IN TO WS-FNAME.
+006900     MOVE    EMP-LNAME-IN TO WS-LNAME.
+007000     MOVE    EMP-PRATE-IN TO WS-PRATE.
+007010     IF EMP-PRATE-IN < WS-MIN-PRATE OR
+007020        EMP-PRATE-IN > WS-MAX-PRATE
+007030         PERFORM 210-WRITE-PRATE-EXCEPTION
+007040     END-IF.
+007100     DISPLAY WS-REC-OUT.
+007200     DISPLAY "ENTER WEEKLY GROSS PAY FOR " EMP-FNAME-IN " "
+007300         EMP-LNAME-IN ": ".
+007400     ACCEPT   WS-WEEKLY-GROSS.
+007450     ADD      EMP-YTD-IN TO WS-YTD-IN-TOTAL.
+007500     ADD      WS-WEEKLY-GROSS TO EMP-YTD-IN.
+007600     MOVE     EMP-YTD-IN   TO WS-YTD.
+007700     DISPLAY  WS-REC-OUT.
+007800     MOVE     EMP-ID-IN    TO EMP-ID-OUT.
+007900     MOVE     EMP-FNAME-IN TO EMP-FNAME-OUT.
+008000     MOVE     EMP-LNAME-IN TO EMP-LNAME-OUT.
+008100     MOVE     EMP-PRATE-IN TO EMP-PRATE-OUT.
+008200     MOVE     EMP-YTD-IN   TO EMP-YTD-OUT.
+008210     COMPUTE  EMP-FED-WH-OUT ROUNDED =
+008220              WS-WEEKLY-GROSS * WS-FED-WH-RATE.
+008230     COMPUTE  EMP-ST-WH-OUT ROUNDED =
+008240              WS-WEEKLY-GROSS * WS-ST-WH-RATE.
+008250     COMPUTE  EMP-NET-PAY-OUT =
+008260              WS-WEEKLY-GROSS - EMP-FED-WH-OUT - EMP-ST-WH-OUT.
+008270     DISPLAY  "NET PAY THIS PERIOD = " EMP-NET-PAY-OUT.
+008275     ADD      EMP-NET-PAY-OUT TO WS-TOTAL-NET-PAY.
+008280     ADD      EMP-FED-WH-OUT EMP-ST-WH-OUT
+008281         TO   WS-TOTAL-WITHHOLDING.
+008300     WRITE    EMP-REC-OUT.
+008400     ADD      1 TO WS-EMP-CNTR.
+008410     ADD      1 TO WS-LINE-CNTR.
+008420     ADD      EMP-YTD-IN TO WS-GRAND-YTD.
+008430     IF FUNCTION MOD(WS-EMP-CNTR, WS-CHECKPOINT-INTERVAL) = ZERO
+008440         PERFORM 240-WRITE-CHECKPOINT
+008450     END-IF.
+008500     READ     EMP-MST-IN    AT END MOVE "Y" TO WS-EOF-FLAG
+008501         NOT AT END ADD 1 TO WS-IN-REC-CNTR
+008502     END-READ.
+008600*-----------------------------------------------------------------
+008601 260-COUNT-MST-OUT-RECS.
+008602     MOVE     ZERO TO WS-CT-ACTUAL-VALUE.
+008603     MOVE     "N" TO WS-MST-RECNT-FLAG.
+008604     OPEN     INPUT EMP-MST-OUT.
+008605     PERFORM  UNTIL WS-MST-RECNT-EOF
+008605         READ EMP-MST-OUT
+008605             AT END MOVE "Y" TO WS-MST-RECNT-FLAG
+008605             NOT AT END ADD 1 TO WS-CT-ACTUAL-VALUE
+008605         END-READ
+008605     END-PERFORM.
+008605     CLOSE    EMP-MST-OUT.
+008605*-----------------------------------------------------------------
+008605 250-PRINT-CONTROL-REPORT.
+008606     MOVE     WS-YTD-IN-TOTAL TO WS-CT-VALUE-1.
+008607     MOVE     WS-GRAND-YTD TO WS-CT-VALUE-2.
+008608     MOVE     WS-IN-REC-CNTR TO WS-CT-EXPECTED-VALUE.
+008609     PERFORM  260-COUNT-MST-OUT-RECS.
+008610     CALL "DSB-CONTROL-TOTALS" USING WS-PROGRAM-NAME
+008611         WS-CT-DETAIL-COUNT
+008612         WS-CT-LABEL-1 WS-CT-VALUE-1
+008613         WS-CT-LABEL-2 WS-CT-VALUE-2
+008614         WS-CT-LABEL-3 WS-CT-VALUE-3
+008615         WS-CT-EXPECTED-LABEL WS-CT-EXPECTED-VALUE
+008616         WS-CT-ACTUAL-LABEL WS-CT-ACTUAL-VALUE.
+008606     DISPLAY  SPACE.
+008607*-----------------------------------------------------------------
+008608 255-WRITE-GL-FEED.
+008609     MOVE     WS-RUN-YEAR  TO GL-YEAR.
+008610     MOVE     WS-RUN-MONTH TO GL-MONTH.
+008611     MOVE     WS-RUN-DAY   TO GL-DAY.
+008612     MOVE     "PAYROLL"    TO GL-SOURCE.
+008613     MOVE     "NET PAY POSTED" TO GL-DESCRIPTION.
+008614     MOVE     WS-TOTAL-NET-PAY TO GL-AMOUNT.
+008615     WRITE    GL-DETAIL-REC.
+008616     MOVE     "WITHHOLDING (FED+STATE)" TO GL-DESCRIPTION.
+008617     MOVE     WS-TOTAL-WITHHOLDING TO GL-AMOUNT.
+008618     WRITE    GL-DETAIL-REC.
+008619*-----------------------------------------------------------------
+008610 240-WRITE-CHECKPOINT.
+008630     COMPUTE  WS-CHKPT-CURRENT-COUNT = WS-SKIP-CNTR + WS-EMP-CNTR.
+008635     MOVE     "W" TO WS-CHKPT-ACTION.
+008636     CALL     "DSB-CHECKPOINT" USING WS-CHKPT-ACTION
+008637         WS-CHKPT-FILENAME WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT
+008638         WS-RESTART-FLAG.
+008646*-----------------------------------------------------------------
+008647 230-CLEAR-CHECKPOINT.
+008648     MOVE     ZERO TO WS-CHKPT-CURRENT-COUNT.
+008649     MOVE     "W" TO WS-CHKPT-ACTION.
+008650     CALL     "DSB-CHECKPOINT" USING WS-CHKPT-ACTION
+008651         WS-CHKPT-FILENAME WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT
+008652         WS-RESTART-FLAG.
+008652*-----------------------------------------------------------------
+008660 220-PRINT-PAGE-HEADER.
+008660     ADD      1 TO WS-PAGE-NO.
+008670     MOVE     WS-RUN-MONTH TO WS-HDR-MONTH.
+008680     MOVE     WS-RUN-DAY   TO WS-HDR-DAY.
+008690     MOVE     WS-RUN-YEAR  TO WS-HDR-YEAR.
+008691     MOVE     WS-PAGE-NO   TO WS-HDR-PAGE.
+008692     DISPLAY  SPACE.
+008697     MOVE     WS-PAGE-NO   TO WS-RPT-HDR-PAGE-NO.
+008698     MOVE     WS-RUN-MONTH TO WS-RPT-HDR-MONTH.
+008699     MOVE     WS-RUN-DAY   TO WS-RPT-HDR-DAY.
+008701     MOVE     WS-RUN-YEAR  TO WS-RPT-HDR-YEAR.
+008702     MOVE     WS-START-HH  TO WS-RPT-HDR-HOUR.
+008703     MOVE     WS-START-MM  TO WS-RPT-HDR-MIN.
+008704     MOVE     WS-OPERATOR-ID TO WS-RPT-HDR-OPERATOR.
+008704     DISPLAY  WS-RPT-HEADER-1.
+008705     DISPLAY  WS-RPT-HEADER-2.
+008693     DISPLAY  WS-PAGE-HDR-1.
+008694     DISPLAY  WS-PAGE-HDR-2.
+008695     MOVE     ZERO TO WS-LINE-CNTR.
+008696*-----------------------------------------------------------------
+008700 210-WRITE-PRATE-EXCEPTION.
+008800     MOVE     EMP-ID-IN    TO PX-ID.
+008900     MOVE     EMP-FNAME-IN TO PX-FNAME.
+009000     MOVE     EMP-LNAME-IN TO PX-LNAME.
+009100     MOVE     EMP-PRATE-IN TO PX-PRATE.
+009200     MOVE     "PAY RATE OUTSIDE CONTRACTED RANGE" TO PX-REASON.
+009300     WRITE    PRATE-EXCPT-REC.
+009400*-----------------------------------------------------------------
