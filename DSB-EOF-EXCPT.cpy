@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    COPYBOOK: DSB-EOF-EXCPT
+      *    PURPOSE: STANDARD EOF-FLAG PATTERN AND EXCEPTION-RECORD
+      *        LAYOUT, COPIED INTO WORKING-STORAGE BY EACH PROGRAM
+      *        THAT READS A SEQUENTIAL FILE TO END OR THAT WRITES
+      *        VALIDATION-EXCEPTION ROWS, SO THE FLAG AND ERROR-ROW
+      *        FORMAT AREN'T REINVENTED FILE BY FILE.
+      ******************************************************************
+       01  WS-EOF-FLAG                 PIC X               VALUE "N".
+           88  WS-EOF                                      VALUE "Y".
+
+       01  WS-EXCEPTION-REC.
+           03  EXCPT-KEY                PIC X(15).
+           03  FILLER                   PIC X               VALUE SPACE.
+           03  EXCPT-FIELD-NAME         PIC X(15).
+           03  FILLER                   PIC X               VALUE SPACE.
+           03  EXCPT-REASON             PIC X(40).
