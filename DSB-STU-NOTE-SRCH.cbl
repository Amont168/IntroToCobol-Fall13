@@ -0,0 +1,118 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-STU-NOTE-SRCH
+      *    PURPOSE: SEARCH THE NOTE-OUT FREE-TEXT FIELD ON THE STUDENT
+      *        TRANSACTION MASTER FOR A KEYWORD (E.G. "FINANCIAL HOLD",
+      *        "PROBATION") AND LIST THE MATCHING STUDENTS, SO ADVISING
+      *        STAFF DO NOT HAVE TO BROWSE THE RAW TRANSACTION FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-STU-NOTE-SRCH.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MST-IN           ASSIGN "DSB-STU-TRANSACTIONS.TXT"
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS ID-IN
+                               FILE STATUS IS WS-MST-STATUS.
+
+       SELECT RPT-OUT          ASSIGN "DSB-STU-NOTE-SEARCH.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  ID-IN                   PIC X(5).
+           03  FNAME-IN                PIC X(20).
+           03  MNAME-IN                PIC X(20).
+           03  LNAME-IN                PIC X(20).
+           03  FILLER                  PIC X(134).
+           03  GENDER-IN               PIC X.
+           03  RES-IN                  PIC X.
+           03  ACT-IN                  PIC X(2).
+           03  MJR-CD-IN               PIC X(4).
+           03  FILLER                  PIC X(16).
+           03  NOTE-IN                 PIC X(75).
+           03  FILLER                  PIC X(22).
+
+       FD  RPT-OUT.
+       01  RPT-REC                     PIC X(110).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-MST-STATUS               PIC XX.
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-SEARCH-WORD              PIC X(30).
+       01  WS-SEARCH-LEN               PIC 9(2).
+
+       01  WS-MATCH-POS                PIC 9(3) VALUE ZERO.
+
+       01  WS-REC-CNTR                 PIC 9(5) VALUE ZERO.
+       01  WS-MATCH-CNTR               PIC 9(5) VALUE ZERO.
+
+       01  WS-HDR-LINE                 PIC X(80) VALUE
+           "DSB-STU-NOTE-SRCH - STUDENT NOTE KEYWORD SEARCH".
+
+       01  WS-DETAIL-LINE.
+           03  WS-DTL-ID               PIC X(7).
+           03  WS-DTL-NAME             PIC X(23).
+           03  WS-DTL-NOTE             PIC X(75).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           DISPLAY "ENTER SEARCH KEYWORD: " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-WORD.
+           PERFORM 110-GET-SEARCH-LEN.
+           OPEN INPUT  MST-IN.
+           OPEN OUTPUT RPT-OUT.
+           MOVE WS-HDR-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
+           PERFORM 200-SEARCH-LOOP UNTIL WS-EOF.
+           CLOSE MST-IN.
+           CLOSE RPT-OUT.
+           DISPLAY "RECORDS SEARCHED = " WS-REC-CNTR.
+           DISPLAY "MATCHES FOUND    = " WS-MATCH-CNTR.
+           STOP RUN.
+      *-----------------------------------------------------------------*
+       110-GET-SEARCH-LEN.
+           MOVE ZERO TO WS-SEARCH-LEN.
+           INSPECT FUNCTION REVERSE(WS-SEARCH-WORD)
+               TALLYING WS-SEARCH-LEN FOR LEADING SPACES.
+           COMPUTE WS-SEARCH-LEN = LENGTH OF WS-SEARCH-WORD
+               - WS-SEARCH-LEN.
+      *-----------------------------------------------------------------*
+       200-SEARCH-LOOP.
+           ADD 1 TO WS-REC-CNTR.
+           MOVE ZERO TO WS-MATCH-POS.
+           INSPECT NOTE-IN TALLYING WS-MATCH-POS
+               FOR ALL WS-SEARCH-WORD(1:WS-SEARCH-LEN).
+           IF WS-MATCH-POS > ZERO
+               ADD 1 TO WS-MATCH-CNTR
+               MOVE ID-IN    TO WS-DTL-ID
+               STRING FNAME-IN DELIMITED BY SPACE
+                   " " LNAME-IN DELIMITED BY SPACE
+                   INTO WS-DTL-NAME
+               MOVE NOTE-IN  TO WS-DTL-NOTE
+               MOVE WS-DETAIL-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
