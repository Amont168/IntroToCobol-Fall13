@@ -0,0 +1,67 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-DATE-VALID
+      *    PURPOSE: SHARED DATE-VALIDATION UTILITY FOR EVERY SCREEN
+      *        THAT KEYS A MONTH/DAY/YEAR. THE CALLER PASSES THE
+      *        MONTH, DAY, AND 4-DIGIT YEAR AS KEYED AND GETS BACK
+      *        LS-VALID-FLAG "Y"/"N" - MONTH MUST BE 1-12 AND DAY MUST
+      *        BE 1 THROUGH THE NUMBER OF DAYS IN THAT MONTH (WITH
+      *        FEBRUARY LEAP-YEAR HANDLING BASED ON LS-YEAR), SO EVERY
+      *        SCREEN REJECTS THE SAME BAD DATES INSTEAD OF EACH ONE
+      *        KEYING WHATEVER THE OPERATOR TYPES.
+      *    A SCREEN THAT ONLY KEYS A MONTH (NO DAY) PASSES LS-DAY OF 1
+      *        SO ONLY THE MONTH RANGE IS ACTUALLY AT RISK OF FAILING.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-DATE-VALID.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-DAYS-IN-MONTH            PIC 99.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LS-MONTH                    PIC 99.
+       01  LS-DAY                      PIC 99.
+       01  LS-YEAR                     PIC 9(4).
+       01  LS-VALID-FLAG               PIC X.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-MONTH LS-DAY LS-YEAR LS-VALID-FLAG.
+
+       100-MAIN.
+           MOVE "Y" TO LS-VALID-FLAG.
+           IF LS-MONTH < 1 OR LS-MONTH > 12
+               MOVE "N" TO LS-VALID-FLAG
+           ELSE
+               PERFORM 200-GET-DAYS-IN-MONTH
+               IF LS-DAY < 1 OR LS-DAY > WS-DAYS-IN-MONTH
+                   MOVE "N" TO LS-VALID-FLAG
+               END-IF
+           END-IF.
+           GOBACK.
+
+       200-GET-DAYS-IN-MONTH.
+           EVALUATE LS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF FUNCTION MOD(LS-YEAR, 400) = 0 OR
+                      (FUNCTION MOD(LS-YEAR, 4) = 0 AND
+                       FUNCTION MOD(LS-YEAR, 100) NOT = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
