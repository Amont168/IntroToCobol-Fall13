@@ -0,0 +1,98 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-CLIENT-MST-EXTRACT
+      *    PURPOSE: PC-DOWNLOAD EXTRACT FOR THE CLIENT BILLING MASTER.
+      *        READS CH0601.TXT AND WRITES ONE COMMA-DELIMITED LINE
+      *        PER CLIENT TO CH0601.CSV, SO END USERS CAN PULL CLIENT
+      *        BILLING DATA INTO A SPREADSHEET WITHOUT IT STAFF
+      *        WRITING A ONE-OFF EXPORT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-CLIENT-MST-EXTRACT.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MST-IN           ASSIGN "CH0601.TXT"
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CLIENT-ID-IN
+                               FILE STATUS IS WS-MST-STATUS.
+
+       SELECT CSV-OUT          ASSIGN "CH0601.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  CLIENT-ID-IN        PIC X(5).
+           03  INITIAL1-IN         PIC X.
+           03  INITIAL2-IN         PIC X.
+           03  LNAME-IN            PIC X(10).
+           03  MONTH-IN            PIC X(2).
+           03  YEAR-IN             PIC X(4).
+           03  TRANS-AMOUNT-IN     PIC 9(6).
+           03  ATTY-CD-IN          PIC X(3).
+
+       FD  CSV-OUT.
+       01  CSV-REC                 PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-MST-STATUS           PIC XX.
+
+       01  WS-EOF-FLAG             PIC X VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+
+       01  WS-REC-CNTR             PIC 9(5) VALUE ZERO.
+
+       01  WS-CSV-HEADER            PIC X(60) VALUE
+           "CLIENT,INITIALS,LAST,MONTH,YEAR,AMOUNT,ATTY".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           OPEN INPUT  MST-IN.
+           OPEN OUTPUT CSV-OUT.
+           MOVE WS-CSV-HEADER TO CSV-REC.
+           WRITE CSV-REC.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
+           PERFORM 200-EXTRACT-LOOP UNTIL WS-EOF.
+           CLOSE MST-IN.
+           CLOSE CSV-OUT.
+           DISPLAY "RECORDS EXTRACTED = " WS-REC-CNTR.
+           STOP RUN.
+      *-----------------------------------------------------------------*
+       200-EXTRACT-LOOP.
+           ADD 1 TO WS-REC-CNTR.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(CLIENT-ID-IN) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  INITIAL1-IN                 DELIMITED BY SIZE
+                  INITIAL2-IN                 DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(LNAME-IN)     DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  MONTH-IN                    DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  YEAR-IN                     DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  TRANS-AMOUNT-IN             DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  ATTY-CD-IN                  DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           READ MST-IN NEXT RECORD AT END MOVE "Y" TO WS-EOF-FLAG.
