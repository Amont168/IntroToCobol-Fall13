@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------*
+      *    COPYBOOK: DSB-GL-DETAIL
+      *    PURPOSE: SHARED GENERAL-LEDGER DETAIL RECORD WRITTEN BY THE
+      *        BANK AND PAYROLL MASTER-UPDATE RUNS AND READ BACK BY
+      *        DSB-GL-FEED, SO BOTH RUNS' DAILY TOTALS LAND IN ONE
+      *        COMMON FORMAT INSTEAD OF TWO UNRELATED OUTPUT FILES
+      *        ACCOUNTING HAS TO RECONCILE BY HAND.
+      *    THE WRITING PROGRAM MOVES ITS OWN RUN DATE, A SHORT SOURCE
+      *        TAG ("BANK"/"PAYROLL"), A DESCRIPTION, AND THE DOLLAR
+      *        AMOUNT INTO GL-DETAIL-REC BEFORE WRITING IT.
+      *-----------------------------------------------------------------*
+       01  GL-DETAIL-REC.
+           03  GL-DATE.
+               05  GL-YEAR                 PIC 9(4).
+               05  GL-MONTH                PIC 99.
+               05  GL-DAY                  PIC 99.
+           03  GL-SOURCE                   PIC X(10).
+           03  GL-DESCRIPTION              PIC X(30).
+           03  GL-AMOUNT                   PIC S9(9)V99
+                                   SIGN IS TRAILING SEPARATE.
