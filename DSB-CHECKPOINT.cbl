@@ -0,0 +1,97 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-CHECKPOINT
+      *    PURPOSE: SHARED CHECKPOINT/RESTART ROUTINE FOR THE LONG-
+      *        RUNNING MASTER-FILE UPDATE JOBS. THE CALLER PASSES ITS
+      *        OWN CHECKPOINT-FILE NAME SO EACH JOB KEEPS ITS OWN
+      *        CHECKPOINT, BUT THE CHECK-RESTART/WRITE-CHECKPOINT
+      *        LOGIC ITSELF LIVES IN ONE PLACE INSTEAD OF BEING BUILT
+      *        ONE-OFF IN EVERY MASTER UPDATE.
+      *    ACTIONS (LS-ACTION):
+      *        "R" - CHECK RESTART. RETURNS THE LAST CHECKPOINTED
+      *              RECORD COUNT IN LS-RESTART-COUNT AND SETS
+      *              LS-RESTARTING-FLAG TO "Y" WHEN THAT COUNT IS
+      *              GREATER THAN ZERO.
+      *        "W" - WRITE CHECKPOINT. RECORDS LS-CURRENT-COUNT AS THE
+      *              NEW CHECKPOINT. PASS ZERO TO CLEAR THE CHECKPOINT
+      *              AT THE END OF A CLEAN RUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-CHECKPOINT.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT CHKPT-FILE          ASSIGN TO LS-CHKPT-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-CHKPT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           03  CHKPT-COUNT             PIC 9(7).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHKPT-STATUS             PIC XX.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LS-ACTION                   PIC X.
+           88  LS-CHECK-RESTART                        VALUE "R".
+           88  LS-WRITE-CHECKPOINT                     VALUE "W".
+       01  LS-CHKPT-FILENAME           PIC X(30).
+       01  LS-CURRENT-COUNT            PIC 9(7).
+       01  LS-RESTART-COUNT            PIC 9(7).
+       01  LS-RESTARTING-FLAG          PIC X.
+           88  LS-RESTARTING                           VALUE "Y".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-ACTION LS-CHKPT-FILENAME
+           LS-CURRENT-COUNT LS-RESTART-COUNT LS-RESTARTING-FLAG.
+
+       100-MAIN.
+           EVALUATE TRUE
+               WHEN LS-CHECK-RESTART
+                   PERFORM 200-CHECK-RESTART
+               WHEN LS-WRITE-CHECKPOINT
+                   PERFORM 300-WRITE-CHECKPOINT
+           END-EVALUATE.
+           GOBACK.
+
+      *-----------------------------------------------------------------*
+
+       200-CHECK-RESTART.
+           MOVE ZERO TO LS-RESTART-COUNT.
+           MOVE "N" TO LS-RESTARTING-FLAG.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END MOVE ZERO TO LS-RESTART-COUNT
+                   NOT AT END MOVE CHKPT-COUNT TO LS-RESTART-COUNT
+               END-READ
+               CLOSE CHKPT-FILE
+               IF LS-RESTART-COUNT > ZERO
+                   SET LS-RESTARTING TO TRUE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------*
+
+       300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE LS-CURRENT-COUNT TO CHKPT-COUNT.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
