@@ -0,0 +1,99 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-AUDIT-LOG
+      *    PURPOSE: SHARED AUDIT-TRAIL LOGGING ROUTINE. EACH BUSINESS
+      *        PROGRAM CALLS THIS AT STOP RUN WITH ITS OPERATOR ID,
+      *        PROGRAM NAME, START TIME, AND A RECORD COUNT, SO THERE
+      *        IS ONE PLACE (DSB-AUDIT-TRAIL.TXT) TO ANSWER "WHO RAN
+      *        THIS JOB AND WHEN" INSTEAD OF PIECING IT TOGETHER FROM
+      *        FILE TIMESTAMPS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-AUDIT-LOG.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT AUDIT-FILE          ASSIGN "DSB-AUDIT-TRAIL.TXT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-PROGRAM             PIC X(20).
+           03  FILLER                  PIC X               VALUE SPACE.
+           03  AUD-OPERATOR            PIC X(10).
+           03  FILLER                  PIC X               VALUE SPACE.
+           03  AUD-RUN-DATE            PIC X(10).
+           03  FILLER                  PIC X               VALUE SPACE.
+           03  AUD-START-TIME          PIC X(8).
+           03  FILLER                  PIC X               VALUE SPACE.
+           03  AUD-END-TIME            PIC X(8).
+           03  FILLER                  PIC X               VALUE SPACE.
+           03  AUD-REC-COUNT           PIC Z(6)9.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-TODAY.
+           03  WS-TODAY-YR             PIC 9(4).
+           03  WS-TODAY-MNTH           PIC 9(2).
+           03  WS-TODAY-DY             PIC 9(2).
+
+       01  WS-RUN-DATE-DISP.
+           03  WS-DISP-MNTH            PIC 9(2).
+           03  FILLER                  PIC X VALUE "/".
+           03  WS-DISP-DY              PIC 9(2).
+           03  FILLER                  PIC X VALUE "/".
+           03  WS-DISP-YR              PIC 9(4).
+
+       01  WS-END-TIME                 PIC X(8).
+       01  WS-END-TIME-RAW             PIC 9(8).
+
+       01  WS-AUDIT-STATUS             PIC XX.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LS-PROGRAM-NAME             PIC X(20).
+       01  LS-OPERATOR-ID              PIC X(10).
+       01  LS-START-TIME               PIC X(8).
+       01  LS-REC-COUNT                PIC 9(7).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-OPERATOR-ID
+           LS-START-TIME LS-REC-COUNT.
+
+       100-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-MNTH TO WS-DISP-MNTH.
+           MOVE WS-TODAY-DY   TO WS-DISP-DY.
+           MOVE WS-TODAY-YR   TO WS-DISP-YR.
+           ACCEPT WS-END-TIME-RAW FROM TIME.
+           MOVE WS-END-TIME-RAW TO WS-END-TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE LS-PROGRAM-NAME  TO AUD-PROGRAM.
+           MOVE LS-OPERATOR-ID   TO AUD-OPERATOR.
+           MOVE WS-RUN-DATE-DISP TO AUD-RUN-DATE.
+           MOVE LS-START-TIME    TO AUD-START-TIME.
+           MOVE WS-END-TIME      TO AUD-END-TIME.
+           MOVE LS-REC-COUNT     TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+           GOBACK.
