@@ -4,7 +4,8 @@
       *    PROGRAM: PROJECT 2 - ADD STUDENT
       *    PURPOSE: PROVIDE A PROGRAM THAT ALLOWS AN INDIVIDUAL TO
       *        ENTER STUDENT INFORMATION, SAVING IT TO A FILE WITH
-      *        THE TIME THAT THE STUDENT WAS ADDED.
+      *        THE TIME THAT THE STUDENT WAS ADDED. ALSO SUPPORTS
+      *        LOOKING UP AND CORRECTING A STUDENT ALREADY ON FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
 
@@ -18,7 +19,10 @@
        FILE-CONTROL.
 
        SELECT MST-OUT          ASSIGN "DSB-STU-TRANSACTIONS.TXT"
-                               ORGANIZATION IS LINE SEQUENTIAL.
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS ID-OUT
+                               FILE STATUS IS WS-MST-STATUS.
 
       ******************************************************************
        DATA DIVISION.
@@ -64,15 +68,24 @@
            03  TRANS-DY-OUT            PIC X(2).
            03  TRANS-HR-OUT            PIC X(2).
            03  TRANS-MIN-OUT           PIC X(2).
+           03  OPERATOR-OUT            PIC X(10).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
-           03  WS-YEAR                 PIC X(2).
+           03  WS-YEAR                 PIC X(4).
            03  WS-MONTH                PIC X(2).
            03  WS-DAY                  PIC X(2).
 
+       01  WS-VAL-MONTH                PIC 99.
+       01  WS-VAL-DAY                  PIC 99.
+       01  WS-VAL-YEAR                 PIC 9(4).
+       01  WS-BRTH-DATE-VALID-FLAG     PIC X.
+           88  WS-BRTH-DATE-VALID            VALUE "Y".
+       01  WS-ADMT-DATE-VALID-FLAG     PIC X.
+           88  WS-ADMT-DATE-VALID            VALUE "Y".
+
        01  WS-CUR.
            03 WS-CUR-DATE.
                05  WS-CUR-YEAR         PIC X(4).
@@ -87,117 +100,176 @@
 
        01  WS-MORE-FLAG                PIC X VALUE "Y".
            88  WS-MORE                       VALUE "N".
+
+       01  WS-MST-STATUS               PIC XX.
+
+       01  WS-RUN-MODE                 PIC X.
+
+       01  WS-ID-OK-FLAG               PIC X VALUE "N".
+           88  WS-ID-OK                      VALUE "Y".
+
+       01  WS-LOC-VALID-FLAG           PIC X VALUE "N".
+           88  WS-LOC-VALID                  VALUE "Y".
+
+       01  WS-PRM-VALID-FLAG           PIC X VALUE "N".
+           88  WS-PRM-VALID                  VALUE "Y".
+
+       01  WS-STATE-CHECK              PIC X(2).
+
+       01  WS-STATE-FOUND-FLAG         PIC X VALUE "N".
+           88  WS-STATE-FOUND                VALUE "Y".
+
+       01  WS-ST-IDX                   PIC 9(2).
+
+       01  WS-VALID-STATES-LIST        PIC X(102) VALUE
+           "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT" &
+           "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+       01  WS-STATE-TBL REDEFINES WS-VALID-STATES-LIST.
+           03  WS-STATE-ENTRY          PIC X(2) OCCURS 51 TIMES.
+
+       01  WS-PROGRAM-NAME             PIC X(20) VALUE "DSB-STU-ADD".
+       01  WS-OPERATOR-ID              PIC X(10).
+       01  WS-START-TIME               PIC X(8).
+       01  WS-START-TIME-RAW           PIC 9(8).
+       01  WS-TRANS-CNTR               PIC 9(7) VALUE ZERO.
+
       *-----------------------------------------------------------------*
        SCREEN SECTION.
 
+       01  SCRN-OPERATOR.
+           03  BLANK SCREEN.
+           03  LINE 05 COL 20  VALUE   "OPERATOR ID".
+           03  LINE 05 COL 32  PIC X(10)   TO  WS-OPERATOR-ID  AUTO.
+
+       01  SCRN-MODE-SELECT.
+           03  BLANK SCREEN.
+           03  LINE 05 COL 20  VALUE
+               "(A)DD NEW STUDENT OR (I)NQUIRY/UPDATE EXISTING?".
+           03  LINE 06 COL 20  PIC X   TO  WS-RUN-MODE AUTO.
+
        01  SCRN-TITLE.
            03  BLANK SCREEN.
            03  LINE 01 COL 01  VALUE   "DSB-STU-ADD".
            03  LINE 01 COL 31  VALUE   "WATSAMATA UNIVERSITY".
-           03  LINE 01 COL 73  PIC X(2)    FROM    WS-MONTH.
-           03  LINE 01 COL 75  VALUE   "/".
-           03  LINE 01 COL 76  PIC X(2)    FROM    WS-DAY.
-           03  LINE 01 COL 78  VALUE   "/".
-           03  LINE 01 COL 79  PIC X(2)    FROM    WS-YEAR.
+           03  LINE 01 COL 69  PIC X(2)    FROM    WS-MONTH.
+           03  LINE 01 COL 71  VALUE   "/".
+           03  LINE 01 COL 72  PIC X(2)    FROM    WS-DAY.
+           03  LINE 01 COL 74  VALUE   "/".
+           03  LINE 01 COL 75  PIC X(4)    FROM    WS-YEAR.
            03  LINE 02 COL 35  VALUE   "ADD STUDENT".
 
        01  SCRN-ID.
            03  LINE 04 COL 06  VALUE   "ID".
            03  LINE 04 COL 09  PIC X(5)    TO  ID-OUT  AUTO.
 
+       01  SCRN-DUP-ID     LINE 05 COL 06
+           VALUE "*** ID ALREADY ON FILE - TRY AGAIN ***".
+
+       01  SCRN-NOT-FOUND  LINE 05 COL 06
+           VALUE "*** ID NOT FOUND ON FILE ***".
+
+       01  SCRN-BAD-STATE  LINE 15 COL 11
+           VALUE "*** INVALID STATE CODE - RE-ENTER ***".
+
+       01  SCRN-BAD-ZIP    LINE 15 COL 11
+           VALUE "*** INVALID ZIP - MUST BE 5 DIGITS ***".
+
+       01  SCRN-BAD-DATE   LINE 18 COL 50
+           VALUE "*** INVALID DATE - RE-ENTER ***".
+
        01  SCRN-NAME.
            03  SCRN-FNAME.
                05  LINE 06 COL 11  VALUE   "NAME".
                05  LINE 07 COL 13  VALUE   "FIRST".
-               05  LINE 07 COL 21  PIC X(20)   TO  FNAME-OUT.
+               05  LINE 07 COL 21  PIC X(20)   USING  FNAME-OUT.
            03  SCRN-MNAME.
                05  LINE 08 COL 13  VALUE   "MIDDLE".
-               05  LINE 08 COL 21  PIC X(20)   TO  MNAME-OUT.
+               05  LINE 08 COL 21  PIC X(20)   USING  MNAME-OUT.
            03 SCRN-LNAME.
                05  LINE 09 COL 13  VALUE   "LAST".
-               05  LINE 09 COL 21  PIC X(20)   TO  LNAME-OUT.
+               05  LINE 09 COL 21  PIC X(20)   USING  LNAME-OUT.
 
        01  SCRN-LOC.
            03  SCRN-STR-LOC.
                05  LINE 11 COL 11  VALUE   "ADDR LOCAL".
                05  LINE 12 COL 13  VALUE    "STREET".
-               05  LINE 12 COL 21 PIC X(25)    TO  STR-LOC-OUT.
+               05  LINE 12 COL 21 PIC X(25)    USING  STR-LOC-OUT.
            03  SCRN-CTY-LOC.
                05  LINE 13 COL 13  VALUE   "CITY".
-               05  LINE 13 COL 21  PIC X(20)   TO  CTY-LOC-OUT.
+               05  LINE 13 COL 21  PIC X(20)   USING  CTY-LOC-OUT.
            03  SCRN-ZPST-LOC.
                05  LINE 14 COL 13  VALUE   "ST ZIP".
-               05  LINE 14 COL 21  PIC X(2)    TO  ST-LOC-OUT  AUTO.
-               05  LINE 14 COL 24  PIC X(5)    TO  ZIP-LOC-OUT AUTO.
+               05  LINE 14 COL 21  PIC X(2)    USING  ST-LOC-OUT  AUTO.
+               05  LINE 14 COL 24  PIC X(5)    USING  ZIP-LOC-OUT AUTO.
 
        01  SCRN-PRM.
            03  SCRN-STR-PRM.
                05  LINE 16 COL 11  VALUE   "ADDR PERM".
                05  LINE 17 COL 13  VALUE   "STREET".
-               05  LINE 17 COL 21  PIC X(25)   TO  STR-PRM-OUT.
+               05  LINE 17 COL 21  PIC X(25)   USING  STR-PRM-OUT.
            03  SCRN-CTY-PRM.
                05  LINE 18 COL 13  VALUE   "CITY".
-               05  LINE 18 COL 21  PIC X(20)   TO  CTY-PRM-OUT.
+               05  LINE 18 COL 21  PIC X(20)   USING  CTY-PRM-OUT.
            03  SCRN-ZPST-PRM.
                05  LINE 19 COL 13  VALUE   "ST ZIP".
-               05  LINE 19 COL 21  PIC X(2)    TO  ST-PRM-OUT  AUTO.
-               05  LINE 19 COL 24  PIC X(5)    TO  ZIP-PRM-OUT AUTO.
+               05  LINE 19 COL 21  PIC X(2)    USING  ST-PRM-OUT  AUTO.
+               05  LINE 19 COL 24  PIC X(5)    USING  ZIP-PRM-OUT AUTO.
 
        01  SCRN-PHN.
            03  LINE 07 COL 50  VALUE   "CELL".
-           03  CA  LINE 07 COL 57  PIC X(3)    TO  CELL-AREA-OUT   AUTO.
+           03  CA  LINE 07 COL 57  PIC X(3)  USING CELL-AREA-OUT AUTO.
            03  LINE 07 COL 60  VALUE   "-".
-           03  CE  LINE 07 COL 61  PIC X(3)    TO  CELL-EXCH-OUT   AUTO
+           03  CE  LINE 07 COL 61  PIC X(3)  USING CELL-EXCH-OUT AUTO
                                                    REQUIRED.
            03  LINE 07 COL 64  VALUE   "-".
-           03  CN  LINE 07 COL 65  PIC X(4)    TO  CELL-NUMB-OUT   AUTO
+           03  CN  LINE 07 COL 65  PIC X(4)  USING CELL-NUMB-OUT AUTO
                                                    REQUIRED.
            03  LINE 08 COL 50  VALUE   "HOME".
-           03  HA  LINE 08 COL 57  PIC X(3)    TO  HOM-AREA-OUT    AUTO.
+           03  HA  LINE 08 COL 57  PIC X(3)  USING HOM-AREA-OUT  AUTO.
            03  LINE 08 COL 60  VALUE   "-".
-           03  HE  LINE 08 COL 61  PIC X(3)    TO  HOM-EXCH-OUT    AUTO
+           03  HE  LINE 08 COL 61  PIC X(3)  USING HOM-EXCH-OUT  AUTO
                                                    REQUIRED.
            03  LINE 08 COL 64  VALUE   "-".
-           03  HN  LINE 08 COL 65  PIC X(4)    TO  HOM-NUMB-OUT    AUTO
+           03  HN  LINE 08 COL 65  PIC X(4)  USING HOM-NUMB-OUT  AUTO
                                                    REQUIRED.
            03  LINE 09 COL 50  VALUE   "EMER".
-           03  EA  LINE 09 COL 57  PIC X(3)    TO  EMG-AREA-OUT    AUTO.
+           03  EA  LINE 09 COL 57  PIC X(3)  USING EMG-AREA-OUT  AUTO.
            03  LINE 09 COL 60  VALUE   "-".
-           03  EE  LINE 09 COL 61  PIC X(3)    TO  EMG-EXCH-OUT    AUTO
+           03  EE  LINE 09 COL 61  PIC X(3)  USING EMG-EXCH-OUT  AUTO
                                                    REQUIRED.
            03  LINE 09 COL 64  VALUE   "-".
-           03  EN  LINE 09 COL 65   PIC X(4)   TO  EMG-NUMB-OUT    AUTO
+           03  EN  LINE 09 COL 65  PIC X(4)  USING EMG-NUMB-OUT  AUTO
                                                    REQUIRED.
 
        01  SCRN-GEN-INFO.
            03  LINE 11 COL 50  VALUE   "GENDER".
-           03  LINE 11 COL 57  PIC X   TO  GENDER-OUT  AUTO.
+           03  LINE 11 COL 57  PIC X   USING  GENDER-OUT  AUTO.
            03  LINE 11 COL 63  VALUE   "M/F".
            03  LINE 12 COL 50  VALUE   "RES".
-           03  LINE 12 COL 57  PIC X   TO  RES-OUT     AUTO.
+           03  LINE 12 COL 57  PIC X   USING  RES-OUT     AUTO.
            03  LINE 12 COL 64  VALUE   "A/O/I".
            03  LINE 13 COL 50  VALUE   "ACT".
-           03  LINE 13 COL 57  PIC X(2)    TO  ACT-OUT     AUTO.
+           03  LINE 13 COL 57  PIC X(2)    USING  ACT-OUT     AUTO.
            03  LINE 14 COL 50  VALUE   "MAJ".
-           03  LINE 14 COL 57  PIC X(4)    TO  MJR-CD-OUT  AUTO.
+           03  LINE 14 COL 57  PIC X(4)    USING  MJR-CD-OUT  AUTO.
 
        01  SCRN-DATES.
            03  LINE 16 COL 50  VALUE   "BIRTH".
-           03  LINE 16 COL 57  PIC X(2)    TO  BRTH-MNTH-OUT   AUTO.
+           03  LINE 16 COL 57  PIC X(2)    USING  BRTH-MNTH-OUT   AUTO.
            03  LINE 16 COL 59  VALUE   "/".
-           03  LINE 16 COL 60  PIC X(2)    TO  BRTH-DY-OUT AUTO.
+           03  LINE 16 COL 60  PIC X(2)    USING  BRTH-DY-OUT AUTO.
            03  LINE 16 COL 62  VALUE   "/".
-           03  LINE 16 COL 63  PIC X(4)    TO  BRTH-YR-OUT AUTO.
+           03  LINE 16 COL 63  PIC X(4)    USING  BRTH-YR-OUT AUTO.
            03  LINE 17 COL 50  VALUE   "ADMIT".
-           03  LINE 17 COL 57  PIC X(2)    TO  ADMT-MNTH-OUT   AUTO.
+           03  LINE 17 COL 57  PIC X(2)    USING  ADMT-MNTH-OUT   AUTO.
            03  LINE 17 COL 59  VALUE   "/".
-           03  LINE 17 COL 60  PIC X(2)    TO  ADMT-DY-OUT AUTO.
+           03  LINE 17 COL 60  PIC X(2)    USING  ADMT-DY-OUT AUTO.
            03  LINE 17 COL 62  VALUE   "/".
-           03  LINE 17 COL 63  PIC X(4)    TO  ADMT-YR-OUT AUTO.
+           03  LINE 17 COL 63  PIC X(4)    USING  ADMT-YR-OUT AUTO.
 
        01  SCRN-NOTE.
            03  LINE 21 COL 01  VALUE   "NOTE:".
-           03  LINE 21 COL 06  PIC X(75)   TO  NOTE-OUT.
+           03  LINE 21 COL 06  PIC X(75)   USING  NOTE-OUT.
 
        01  SCRN-CNTRL.
            03  SCRN-SAVE.
@@ -221,23 +293,90 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           ACCEPT WS-DATE FROM DATE.
-           OPEN OUTPUT MST-OUT.
-           PERFORM 200-DATA-ENTRY-LOOP UNTIL WS-MORE.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME-RAW FROM TIME.
+           MOVE WS-START-TIME-RAW TO WS-START-TIME.
+           DISPLAY SCRN-OPERATOR.
+           ACCEPT SCRN-OPERATOR.
+           PERFORM 110-OPEN-MASTER.
+           DISPLAY SCRN-MODE-SELECT.
+           ACCEPT SCRN-MODE-SELECT.
+           EVALUATE WS-RUN-MODE
+               WHEN "I"
+               WHEN "i"
+                   PERFORM 500-INQUIRY-LOOP UNTIL WS-MORE
+               WHEN OTHER
+                   PERFORM 200-DATA-ENTRY-LOOP UNTIL WS-MORE
+           END-EVALUATE.
            CLOSE MST-OUT.
+           CALL "DSB-AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+               WS-START-TIME WS-TRANS-CNTR.
            DISPLAY SCRN-PROG-TERM.
-           STOP RUN.
+           GOBACK.
+      *-----------------------------------------------------------------*
+       110-OPEN-MASTER.
+           OPEN I-O MST-OUT.
+           IF WS-MST-STATUS = "35"
+               OPEN OUTPUT MST-OUT
+               CLOSE MST-OUT
+               OPEN I-O MST-OUT
+           END-IF.
       *-----------------------------------------------------------------*
        200-DATA-ENTRY-LOOP.
            DISPLAY SCRN-TITLE.
+           MOVE "N" TO WS-ID-OK-FLAG.
+           PERFORM 205-ENTER-ID UNTIL WS-ID-OK.
+           PERFORM 210-DISPLAY-STUDENT-SCREENS.
+           PERFORM 220-ACCEPT-STUDENT-SCREENS.
+           MOVE "N" TO WS-LOC-VALID-FLAG.
+           MOVE "N" TO WS-PRM-VALID-FLAG.
+           PERFORM 230-VALIDATE-ADDRESSES
+               UNTIL WS-LOC-VALID AND WS-PRM-VALID.
+           PERFORM 235-VALIDATE-DATES
+               UNTIL WS-BRTH-DATE-VALID AND WS-ADMT-DATE-VALID.
+           DISPLAY SCRN-NOTE.
+           ACCEPT SCRN-NOTE.
+           DISPLAY SCRN-SAVE.
+           ACCEPT SCRN-SAVE.
+           IF WS-SAVE = "Y"
+               ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CUR-TIME FROM TIME
+               MOVE WS-CUR-YEAR TO TRANS-YR-OUT
+               MOVE WS-CUR-MONTH TO TRANS-MNTH-OUT
+               MOVE WS-CUR-DAY TO TRANS-DY-OUT
+               MOVE WS-CUR-HOUR TO TRANS-HR-OUT
+               MOVE WS-CUR-MIN TO TRANS-MIN-OUT
+               MOVE WS-OPERATOR-ID TO OPERATOR-OUT
+               WRITE REC-OUT
+               ADD 1 TO WS-TRANS-CNTR
+               DISPLAY SCRN-SAVED
+           ELSE
+               DISPLAY SCRN-NOT-SAVED
+           END-IF
+           DISPLAY SCRN-MORE.
+           ACCEPT SCRN-MORE.
+      *-----------------------------------------------------------------*
+       205-ENTER-ID.
            DISPLAY SCRN-ID.
+           ACCEPT SCRN-ID.
+           MOVE "Y" TO WS-ID-OK-FLAG.
+           READ MST-OUT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WS-ID-OK-FLAG
+                   DISPLAY SCRN-DUP-ID
+           END-READ.
+      *-----------------------------------------------------------------*
+       210-DISPLAY-STUDENT-SCREENS.
            DISPLAY SCRN-NAME.
            DISPLAY SCRN-LOC.
            DISPLAY SCRN-PRM.
            DISPLAY SCRN-PHN.
            DISPLAY SCRN-GEN-INFO.
            DISPLAY SCRN-DATES.
-           ACCEPT SCRN-ID.
+      *-----------------------------------------------------------------*
+       220-ACCEPT-STUDENT-SCREENS.
            ACCEPT SCRN-FNAME.
            ACCEPT SCRN-MNAME.
            ACCEPT SCRN-LNAME.
@@ -258,8 +397,87 @@
            ACCEPT EN.
            ACCEPT SCRN-GEN-INFO.
            ACCEPT SCRN-DATES.
+      *-----------------------------------------------------------------*
+       230-VALIDATE-ADDRESSES.
+           MOVE "Y" TO WS-LOC-VALID-FLAG.
+           MOVE ST-LOC-OUT TO WS-STATE-CHECK.
+           PERFORM 900-CHECK-STATE.
+           IF NOT WS-STATE-FOUND
+               MOVE "N" TO WS-LOC-VALID-FLAG
+               DISPLAY SCRN-BAD-STATE
+           END-IF.
+           IF ZIP-LOC-OUT NOT NUMERIC
+               MOVE "N" TO WS-LOC-VALID-FLAG
+               DISPLAY SCRN-BAD-ZIP
+           END-IF.
+           IF NOT WS-LOC-VALID
+               DISPLAY SCRN-LOC
+               ACCEPT SCRN-STR-LOC
+               ACCEPT SCRN-CTY-LOC
+               ACCEPT SCRN-ZPST-LOC
+           END-IF.
+
+           MOVE "Y" TO WS-PRM-VALID-FLAG.
+           MOVE ST-PRM-OUT TO WS-STATE-CHECK.
+           PERFORM 900-CHECK-STATE.
+           IF NOT WS-STATE-FOUND
+               MOVE "N" TO WS-PRM-VALID-FLAG
+               DISPLAY SCRN-BAD-STATE
+           END-IF.
+           IF ZIP-PRM-OUT NOT NUMERIC
+               MOVE "N" TO WS-PRM-VALID-FLAG
+               DISPLAY SCRN-BAD-ZIP
+           END-IF.
+           IF NOT WS-PRM-VALID
+               DISPLAY SCRN-PRM
+               ACCEPT SCRN-STR-PRM
+               ACCEPT SCRN-CTY-PRM
+               ACCEPT SCRN-ZPST-PRM
+           END-IF.
+      *-----------------------------------------------------------------*
+       235-VALIDATE-DATES.
+           MOVE BRTH-MNTH-OUT TO WS-VAL-MONTH.
+           MOVE BRTH-DY-OUT TO WS-VAL-DAY.
+           MOVE BRTH-YR-OUT TO WS-VAL-YEAR.
+           CALL "DSB-DATE-VALID" USING WS-VAL-MONTH WS-VAL-DAY
+               WS-VAL-YEAR WS-BRTH-DATE-VALID-FLAG.
+
+           MOVE ADMT-MNTH-OUT TO WS-VAL-MONTH.
+           MOVE ADMT-DY-OUT TO WS-VAL-DAY.
+           MOVE ADMT-YR-OUT TO WS-VAL-YEAR.
+           CALL "DSB-DATE-VALID" USING WS-VAL-MONTH WS-VAL-DAY
+               WS-VAL-YEAR WS-ADMT-DATE-VALID-FLAG.
+
+           IF NOT WS-BRTH-DATE-VALID OR NOT WS-ADMT-DATE-VALID
+               DISPLAY SCRN-BAD-DATE
+               DISPLAY SCRN-DATES
+               ACCEPT SCRN-DATES
+           END-IF.
+      *-----------------------------------------------------------------*
+       500-INQUIRY-LOOP.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-ID.
+           ACCEPT SCRN-ID.
+           READ MST-OUT
+               INVALID KEY
+                   DISPLAY SCRN-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 510-CORRECT-RECORD
+           END-READ.
+           DISPLAY SCRN-MORE.
+           ACCEPT SCRN-MORE.
+      *-----------------------------------------------------------------*
+       510-CORRECT-RECORD.
+           PERFORM 210-DISPLAY-STUDENT-SCREENS.
            DISPLAY SCRN-NOTE.
+           PERFORM 220-ACCEPT-STUDENT-SCREENS.
            ACCEPT SCRN-NOTE.
+           MOVE "N" TO WS-LOC-VALID-FLAG.
+           MOVE "N" TO WS-PRM-VALID-FLAG.
+           PERFORM 230-VALIDATE-ADDRESSES
+               UNTIL WS-LOC-VALID AND WS-PRM-VALID.
+           PERFORM 235-VALIDATE-DATES
+               UNTIL WS-BRTH-DATE-VALID AND WS-ADMT-DATE-VALID.
            DISPLAY SCRN-SAVE.
            ACCEPT SCRN-SAVE.
            IF WS-SAVE = "Y"
@@ -270,42 +488,18 @@
                MOVE WS-CUR-DAY TO TRANS-DY-OUT
                MOVE WS-CUR-HOUR TO TRANS-HR-OUT
                MOVE WS-CUR-MIN TO TRANS-MIN-OUT
-               WRITE REC-OUT
+               MOVE WS-OPERATOR-ID TO OPERATOR-OUT
+               REWRITE REC-OUT
+               ADD 1 TO WS-TRANS-CNTR
                DISPLAY SCRN-SAVED
            ELSE
                DISPLAY SCRN-NOT-SAVED
-           END-IF
-           DISPLAY SCRN-MORE.
-           ACCEPT SCRN-MORE.
-
-
-
-
-
-
-
-
-
-
-
-
-
-           03  REC-LINE-ONE.
-               05  PIC X(8) VALUE "DSB-LOAN".
-               05  PIC X(24).
-               05  PIC X(16) VALUE "ACME MORTAGE CO.".
-               05  PIC X(24).
-               05  REC-HOUR            PIC X(2).
-               05  PIC X VALUE ":".
-               05  REC-MIN             PIC X(2).
-               05  PIC X(2).
-               05  REC-MONTH           PIC X(2).
-               05  PIC X VALUE "/".
-               05  REC-DAY             PIC X(2).
-               05  PIC X VALUE "/".
-               05  REC-YEAR            PIC X(4).
-           03  REC-LINE-TWO.
-               05  PIC X(27).
-               05  PIC X(26) VALUE "LOAN AMORTIZATION SCHEDULE".
-               05  PIC X(27).
-
+           END-IF.
+      *-----------------------------------------------------------------*
+       900-CHECK-STATE.
+           MOVE "N" TO WS-STATE-FOUND-FLAG.
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1 UNTIL WS-ST-IDX > 51
+               IF WS-STATE-CHECK = WS-STATE-ENTRY(WS-ST-IDX)
+                   MOVE "Y" TO WS-STATE-FOUND-FLAG
+               END-IF
+           END-PERFORM.
