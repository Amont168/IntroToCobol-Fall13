@@ -22,16 +22,29 @@
 002200         05  WS-PH-4         PIC XXXX.
 002300     03  WS-EMAIL1           PIC X(40).
 002400     03  WS-EMAIL2           PIC X(40).
-002500
+
 002600 01  WS-MISC.
 002700     03  WS-ACTION           PIC X.
-002800
+
+002710 01  WS-EMAIL-CHECK          PIC X(40).
+002720 01  WS-AT-CNT               PIC 9.
+002730 01  WS-DOT-CNT              PIC 9.
+
+002740 01  WS-FMT-OK-FLAG          PIC X.
+002750     88  WS-FMT-OK                 VALUE "Y".
+
+002760 01  WS-EMAIL-VALID-FLAG     PIC X VALUE "N".
+002770     88  WS-EMAIL-VALID            VALUE "Y".
+
+002780 01  WS-PHONE-VALID-FLAG     PIC X VALUE "N".
+002790     88  WS-PHONE-VALID            VALUE "Y".
+
 002900*-----------------------------------------------------------------
 003000 SCREEN SECTION.
 003100 01  SCRN-TITLE.
 003200     03  BLANK SCREEN.
 003300     03  LINE 02 COL 34 VALUE "Screen Example 2".
-003400
+
 003500 01  SCRN-FNAME.
 003600     03  LINE 05 COL 21 VALUE "First Name".
 003700     03          COL 37 PIC X(15)   TO WS-FNAME.
@@ -52,15 +65,21 @@
 005200     03  LINE 09 COL 21 VALUE "email 2".
 005300     03          COL 37 PIC X(40)   TO WS-EMAIL2 AUTO.
 005400     03  LINE 11 COL 31 VALUE "Enter key, items not grouped".
-005500
+
+005410 01  SCRN-BAD-EMAIL      LINE 10 COL 21
+005420     VALUE "*** BAD EMAIL FORMAT - RE-ENTER ***".
+
+005430 01  SCRN-BAD-PHONE      LINE 10 COL 21
+005440     VALUE "*** BAD PHONE NUMBER - RE-ENTER ***".
+
 005600 01  SCRN-ACTION.
 005700         03  LINE 11 COL 30 PIC X ERASE EOL  TO WS-ACTION AUTO.
 005800         03          COL 32 VALUE "(A)dd, (E)xit".
-005900
+
 006000 01  SCRN-PROG-TERM.
 006100     03  BLANK SCREEN.
 006200     03  LINE 12 COL 34 VALUE "PROGRAM ENDED".
-006300
+
 006400*-----------------------------------------------------------------
 006500 PROCEDURE DIVISION.
 006600 100-MAIN.
@@ -70,17 +89,70 @@
 007000     DISPLAY SCRN-PHONE.
 007100     DISPLAY SCRN-EMAIL1.
 007200     DISPLAY SCRN-EMAIL2.
-007300
+
 007400     ACCEPT  SCRN-FNAME.
 007500     ACCEPT  SCRN-LNAME.
-007600     ACCEPT  SCRN-PHONE.
-007700     ACCEPT  SCRN-EMAIL1.
-007800     ACCEPT  SCRN-EMAIL2.
-007900
+007510     PERFORM 200-ACCEPT-PHONE UNTIL WS-PHONE-VALID.
+007520     PERFORM 210-ACCEPT-EMAIL UNTIL WS-EMAIL-VALID.
+
 008000     DISPLAY SCRN-ACTION.
 008100     ACCEPT  SCRN-ACTION.
-008200
+
 008300     DISPLAY SCRN-PROG-TERM.
-008400
+
 008500     STOP RUN.
-008600
+008510*-----------------------------------------------------------------
+008520 200-ACCEPT-PHONE.
+008530     ACCEPT SCRN-PHONE.
+008540     PERFORM 310-VALIDATE-PHONE.
+008550     IF NOT WS-PHONE-VALID
+008560         DISPLAY SCRN-BAD-PHONE
+008570         DISPLAY SCRN-PHONE
+008580     END-IF.
+008590*-----------------------------------------------------------------
+008600 210-ACCEPT-EMAIL.
+008610     ACCEPT SCRN-EMAIL1.
+008620     ACCEPT SCRN-EMAIL2.
+008630     PERFORM 300-VALIDATE-EMAIL.
+008640     IF NOT WS-EMAIL-VALID
+008650         DISPLAY SCRN-BAD-EMAIL
+008660         DISPLAY SCRN-EMAIL1
+008670         DISPLAY SCRN-EMAIL2
+008680     END-IF.
+008690*-----------------------------------------------------------------
+008700 300-VALIDATE-EMAIL.
+008710     MOVE "Y" TO WS-EMAIL-VALID-FLAG.
+008720     MOVE WS-EMAIL1 TO WS-EMAIL-CHECK.
+008730     PERFORM 900-CHECK-EMAIL-FORMAT.
+008740     IF NOT WS-FMT-OK
+008750         MOVE "N" TO WS-EMAIL-VALID-FLAG
+008760     END-IF.
+008770     MOVE WS-EMAIL2 TO WS-EMAIL-CHECK.
+008780     PERFORM 900-CHECK-EMAIL-FORMAT.
+008790     IF NOT WS-FMT-OK
+008800         MOVE "N" TO WS-EMAIL-VALID-FLAG
+008810     END-IF.
+008820*-----------------------------------------------------------------
+008830 310-VALIDATE-PHONE.
+008840     MOVE "Y" TO WS-PHONE-VALID-FLAG.
+008850     IF WS-PH-AC(1:1) = "0" OR WS-PH-AC(1:1) = "1"
+008860         MOVE "N" TO WS-PHONE-VALID-FLAG
+008870     END-IF.
+008880     IF WS-PH-3(1:1) = WS-PH-3(2:1)
+008890         AND WS-PH-3(2:1) = WS-PH-3(3:1)
+008900         MOVE "N" TO WS-PHONE-VALID-FLAG
+008910     END-IF.
+008920*-----------------------------------------------------------------
+008930 900-CHECK-EMAIL-FORMAT.
+008940     MOVE ZERO TO WS-AT-CNT WS-DOT-CNT.
+008950     IF WS-EMAIL-CHECK = SPACES
+008960         MOVE "Y" TO WS-FMT-OK-FLAG
+008970     ELSE
+008980         INSPECT WS-EMAIL-CHECK TALLYING WS-AT-CNT FOR ALL "@"
+008990         INSPECT WS-EMAIL-CHECK TALLYING WS-DOT-CNT FOR ALL "."
+009000         IF WS-AT-CNT = 1 AND WS-DOT-CNT > 0
+009010             MOVE "Y" TO WS-FMT-OK-FLAG
+009020         ELSE
+009030             MOVE "N" TO WS-FMT-OK-FLAG
+009040         END-IF
+009050     END-IF.
