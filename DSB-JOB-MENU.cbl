@@ -0,0 +1,72 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-JOB-MENU
+      *    PURPOSE: FRONT-END MENU THAT LISTS THE FIVE BUSINESS
+      *        PROGRAMS IN THIS SHOP AND LETS AN OPERATOR PICK ONE
+      *        TO RUN, SO NOBODY HAS TO REMEMBER EXACT PROGRAM-ID
+      *        NAMES OR WHERE EACH ONE LIVES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-JOB-MENU.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHOICE                  PIC X.
+       01  WS-MORE                    PIC X               VALUE "Y".
+           88  WS-DONE                                    VALUE "N".
+
+       SCREEN SECTION.
+
+       01  SCRN-MENU.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 25 VALUE "DSB SHOP - JOB LAUNCHER".
+           03  LINE 03 COL 05 VALUE
+               "1  STUDENT ADD/INQUIRY (DSB-STU-ADD)".
+           03  LINE 04 COL 05 VALUE
+               "2  LOAN PAYMENT SCHEDULE (DSB-LOAN)".
+           03  LINE 05 COL 05 VALUE
+               "3  BANK ACCOUNT UPDATE (DB-MID-TERM-2)".
+           03  LINE 06 COL 05 VALUE
+               "4  WEEKLY PAYROLL YTD UPDATE (PAYROLL-UPDATE-YTD-WKLY)".
+           03  LINE 07 COL 05 VALUE
+               "5  CLIENT TRANSACTION REPORT (DSB-P01-CLIENT-RPT)".
+           03  LINE 09 COL 05 VALUE "0  EXIT".
+           03  LINE 11 COL 05 VALUE "ENTER SELECTION: ".
+           03  LINE 11 COL 22 PIC X TO WS-CHOICE AUTO.
+
+       01  SCRN-BAD-CHOICE.
+           03  LINE 13 COL 05 VALUE "NOT A VALID SELECTION - TRY AGAIN".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           PERFORM UNTIL WS-DONE
+               DISPLAY SCRN-MENU
+               ACCEPT SCRN-MENU
+               EVALUATE WS-CHOICE
+                   WHEN "1"
+                       CALL "DSB-STU-ADD"
+                   WHEN "2"
+                       CALL "DSB-LOAN"
+                   WHEN "3"
+                       CALL "DB-MID-TERM-2"
+                   WHEN "4"
+                       CALL "PAYROLL-UPDATE-YTD-WKLY"
+                   WHEN "5"
+                       CALL "DBROWNPROJ01"
+                   WHEN "0"
+                       MOVE "N" TO WS-MORE
+                   WHEN OTHER
+                       DISPLAY SCRN-BAD-CHOICE
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
