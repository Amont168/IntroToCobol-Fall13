@@ -20,11 +20,29 @@
        FILE-CONTROL.
 
            SELECT MST-IN           ASSIGN "CH0601.TXT"
-                                   ORGANIZATION IS LINE SEQUENTIAL.
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS CLIENT-ID-IN
+                                   FILE STATUS IS WS-MST-IN-STATUS.
 
            SELECT MST-OUT          ASSIGN "DSB-client-report.txt"
                                    ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXCPT-OUT        ASSIGN "DSB-client-exceptions.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-FILE         ASSIGN "DSB-client-YTD.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT SORTED-MST       ASSIGN "DSB-client-sorted.tmp"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SRT-WORK         ASSIGN "DSB-client-srt.wrk".
+
+           SELECT CSV-OUT          ASSIGN "DSB-client-report.csv"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
       *-----------------------------------------------------------------*
 
        DATA DIVISION.
@@ -33,16 +51,41 @@
 
        FD MST-IN.
        01 REC-IN.
+           03  CLIENT-ID-IN        PIC X(5).
            03  INITIAL1-IN         PIC X.
            03  INITIAL2-IN         PIC X.
            03  LNAME-IN            PIC X(10).
            03  MONTH-IN            PIC X(2).
            03  YEAR-IN             PIC X(4).
            03  TRANS-AMOUNT-IN     PIC 9(6).
+           03  ATTY-CD-IN          PIC X(3).
 
        FD  MST-OUT.
        01  FILE-OUT                 PIC X(80).
 
+       FD  EXCPT-OUT.
+       01  EXCPT-REC                PIC X(80).
+
+       FD  YTD-FILE.
+       01  YTD-REC                  PIC 9(9).
+
+       SD  SRT-WORK.
+       01  SRT-REC.
+           03  SRT-CLIENT-ID        PIC X(5).
+           03  SRT-INITIAL1         PIC X.
+           03  SRT-INITIAL2         PIC X.
+           03  SRT-LNAME            PIC X(10).
+           03  SRT-MONTH            PIC X(2).
+           03  SRT-YEAR             PIC X(4).
+           03  SRT-TRANS-AMOUNT     PIC 9(6).
+           03  SRT-ATTY-CD          PIC X(3).
+
+       FD  SORTED-MST.
+       01  REC-SORTED               PIC X(32).
+
+       FD  CSV-OUT.
+       01  CSV-REC                  PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  HEADER.
@@ -61,6 +104,9 @@
            03  LBL-FILL2           PIC X(1).
            03  TRANS-LBL           PIC X(13)
                                        VALUE "BILLED AMOUNT".
+           03  LBL-FILL3           PIC X(3).
+           03  AGE-LBL             PIC X(9)
+                                       VALUE "AGING".
        01  DASHES.
            03  DSH-FILL1           PIC X(16).
            03  DSH1                PIC X(14)
@@ -71,6 +117,9 @@
            03  DSH-FILL2           PIC X(1).
            03  DSH3                PIC X(13)
                                        VALUE "-------------".
+           03  DSH-FILL3           PIC X(3).
+           03  DSH4                PIC X(9)
+                                       VALUE "---------".
 
        01 REC-OUT.
            03 FILLER1              PIC X(16).
@@ -87,25 +136,125 @@
                04  YEAR-OUT        PIC X(4).
            03 FILLER3              PIC X(9).
            03 TRANS-AMOUNT-OUT     PIC $ZZZ,ZZ9.
+           03 FILLER4              PIC X(3).
+           03 AGING-OUT            PIC X(9).
 
-       01  WS-EOF-FLAG             PIC X VALUE "N".
-           88 WS-EOF                     VALUE "Y".
+       01  WS-MST-IN-STATUS        PIC XX.
+       01  WS-YTD-STATUS           PIC XX.
+       01  WS-PRIOR-YTD            PIC 9(9) VALUE ZERO.
+       01  WS-YTD-TOTAL            PIC 9(9) VALUE ZERO.
+       01  WS-YTD-TOTAL-ROW.
+           03 WS-YTD-SPACER        PIC X(43).
+           03 WS-YTD-LBL           PIC X(11) VALUE "YTD TOTAL: ".
+           03 WS-YTD-DISP-TOTAL    PIC $ZZ,ZZZ,ZZ9.
+           COPY DSB-EOF-EXCPT.
+       01  WS-VALID-FLAG           PIC X.
+           88 WS-VALID-REC               VALUE "Y".
+       01  WS-EXCEPTION-ROW.
+           03 EXC-LNAME            PIC X(10).
+           03 EXC-FILL1            PIC X(2).
+           03 EXC-AMOUNT           PIC X(6).
+           03 EXC-FILL2            PIC X(2).
+           03 EXC-REASON           PIC X(40).
        01  WS-TOTAL                PIC 9(9) VALUE ZERO.
        01  WS-TOTAL-ROW.
            03 WS-SPACER            PIC X(49).
            03 WS-DISP-TOTAL        PIC $ZZ,ZZZ,ZZ9.
+
+       01  WS-RUN-DATE.
+           03  WS-RUN-YEAR          PIC 9(4).
+           03  WS-RUN-MONTH         PIC 9(2).
+           03  WS-RUN-DAY           PIC 9(2).
+       01  WS-TRANS-MONTH           PIC 9(2).
+       01  WS-TRANS-YEAR            PIC 9(4).
+       01  WS-MONTHS-OLD            PIC S9(5).
+       01  WS-DAYS-OLD              PIC S9(7).
+
+       01  WS-PREV-ATTY-CD         PIC X(3) VALUE SPACES.
+       01  WS-ATTY-TOTAL           PIC 9(9) VALUE ZERO.
+       01  WS-ATTY-SUBTOTAL-ROW.
+           03 WS-ATTY-SUB-LBL      PIC X(16) VALUE "ATTORNEY TOTAL: ".
+           03 WS-ATTY-SUB-CD       PIC X(3).
+           03 WS-ATTY-SUB-FILL     PIC X(30).
+           03 WS-ATTY-SUB-AMT      PIC $ZZ,ZZZ,ZZ9.
        01  WS-PROG-TERM.
            03  TERM-FILLER         PIC X(31).
            03  TERM-LBL            PIC X(18) VALUE "PROGRAM TERMINATED".
            03  TERM-FILLER2        PIC X(31).
 
+       01  WS-PROGRAM-NAME         PIC X(20) VALUE "DBROWNPROJ01".
+       01  WS-MST-OUT-FILENAME     PIC X(40)
+                                       VALUE "DSB-client-report.txt".
+       01  WS-BACKUP-FILENAME      PIC X(40).
+       01  WS-OPERATOR-ID          PIC X(10).
+       01  WS-START-TIME           PIC X(8).
+       01  WS-START-TIME-RAW       PIC 9(8).
+       01  WS-START-TIME-BRK REDEFINES WS-START-TIME-RAW.
+           03  WS-START-HH          PIC 99.
+           03  WS-START-MM          PIC 99.
+           03  WS-START-SS          PIC 99.
+           03  WS-START-HS          PIC 99.
+       01  WS-OUT-CNTR             PIC 9(7) VALUE ZERO.
+       01  WS-REC-IN-CNTR          PIC 9(7) VALUE ZERO.
+       01  WS-EXC-CNTR             PIC 9(7) VALUE ZERO.
+
+       01  WS-CT-DETAIL-COUNT      PIC 9    VALUE 1.
+       01  WS-CT-LABEL-1           PIC X(25)
+                                       VALUE "RECORDS TO EXCEPTIONS".
+       01  WS-CT-VALUE-1           PIC S9(9)V99 VALUE ZERO.
+       01  WS-CT-LABEL-2           PIC X(25) VALUE SPACES.
+       01  WS-CT-VALUE-2           PIC S9(9)V99 VALUE ZERO.
+       01  WS-CT-LABEL-3           PIC X(25) VALUE SPACES.
+       01  WS-CT-VALUE-3           PIC S9(9)V99 VALUE ZERO.
+       01  WS-CT-EXPECTED-LABEL    PIC X(25)
+                                       VALUE "RECORDS READ (IN)".
+       01  WS-CT-EXPECTED-VALUE    PIC S9(9)V99 VALUE ZERO.
+       01  WS-CT-ACTUAL-LABEL      PIC X(25)
+                                       VALUE "CSV FILE RECS+EXCEPTIONS".
+       01  WS-CT-ACTUAL-VALUE      PIC S9(9)V99 VALUE ZERO.
+       01  WS-CSV-RECNT-FLAG       PIC X VALUE "N".
+           88 WS-CSV-RECNT-EOF           VALUE "Y".
+
+       COPY DSB-RPT-HDR.
+
       *-----------------------------------------------------------------*
 
        PROCEDURE DIVISION.
 
        100-MAIN.
-           OPEN INPUT MST-IN.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-START-TIME-RAW FROM TIME.
+           MOVE WS-START-TIME-RAW TO WS-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           SORT SRT-WORK ON ASCENDING KEY SRT-ATTY-CD SRT-LNAME
+               USING MST-IN
+               GIVING SORTED-MST.
+           OPEN INPUT SORTED-MST.
+           PERFORM 105-BACKUP-MASTER.
            OPEN OUTPUT MST-OUT.
+           OPEN OUTPUT EXCPT-OUT.
+           OPEN OUTPUT CSV-OUT.
+           OPEN INPUT YTD-FILE.
+           IF WS-YTD-STATUS = "00"
+               READ YTD-FILE INTO WS-PRIOR-YTD
+           ELSE
+               MOVE ZERO TO WS-PRIOR-YTD
+           END-IF.
+           CLOSE YTD-FILE.
+           MOVE 1 TO WS-RPT-HDR-PAGE-NO.
+           MOVE WS-RUN-MONTH TO WS-RPT-HDR-MONTH.
+           MOVE WS-RUN-DAY TO WS-RPT-HDR-DAY.
+           MOVE WS-RUN-YEAR TO WS-RPT-HDR-YEAR.
+           MOVE WS-START-HH TO WS-RPT-HDR-HOUR.
+           MOVE WS-START-MM TO WS-RPT-HDR-MIN.
+           MOVE WS-OPERATOR-ID TO WS-RPT-HDR-OPERATOR.
+           MOVE WS-RPT-HEADER-1 TO FILE-OUT.
+           WRITE FILE-OUT.
+           MOVE WS-RPT-HEADER-2 TO FILE-OUT.
+           WRITE FILE-OUT.
+           MOVE BLANK-LINE TO FILE-OUT.
+           WRITE FILE-OUT.
            MOVE HEADER TO FILE-OUT.
            WRITE FILE-OUT.
            MOVE BLANK-LINE TO FILE-OUT.
@@ -114,26 +263,154 @@
            WRITE FILE-OUT.
            MOVE DASHES TO FILE-OUT.
            WRITE FILE-OUT.
-           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           READ SORTED-MST INTO REC-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           IF NOT WS-EOF
+               ADD 1 TO WS-REC-IN-CNTR
+           END-IF.
            PERFORM 200-READ-LOOP UNTIL WS-EOF.
+           IF WS-PREV-ATTY-CD NOT = SPACES
+               PERFORM 250-PRINT-ATTY-SUBTOTAL
+           END-IF.
            MOVE BLANK-LINE TO FILE-OUT.
            WRITE FILE-OUT
            MOVE WS-TOTAL TO WS-DISP-TOTAL.
            MOVE WS-TOTAL-ROW TO FILE-OUT.
            WRITE FILE-OUT.
-           CLOSE MST-IN.
+           COMPUTE WS-YTD-TOTAL = WS-PRIOR-YTD + WS-TOTAL.
+           MOVE WS-YTD-TOTAL TO WS-YTD-DISP-TOTAL.
+           MOVE WS-YTD-TOTAL-ROW TO FILE-OUT.
+           WRITE FILE-OUT.
+           MOVE WS-RPT-FOOTER-LINE TO FILE-OUT.
+           WRITE FILE-OUT.
+           CLOSE SORTED-MST.
            CLOSE MST-OUT.
+           CLOSE EXCPT-OUT.
+           CLOSE CSV-OUT.
+           OPEN OUTPUT YTD-FILE.
+           MOVE WS-YTD-TOTAL TO YTD-REC.
+           WRITE YTD-REC.
+           CLOSE YTD-FILE.
+           MOVE WS-EXC-CNTR TO WS-CT-VALUE-1.
+           MOVE WS-REC-IN-CNTR TO WS-CT-EXPECTED-VALUE.
+           PERFORM 265-COUNT-CSV-RECS.
+           ADD WS-EXC-CNTR TO WS-CT-ACTUAL-VALUE.
+           CALL "DSB-CONTROL-TOTALS" USING WS-PROGRAM-NAME
+               WS-CT-DETAIL-COUNT
+               WS-CT-LABEL-1 WS-CT-VALUE-1
+               WS-CT-LABEL-2 WS-CT-VALUE-2
+               WS-CT-LABEL-3 WS-CT-VALUE-3
+               WS-CT-EXPECTED-LABEL WS-CT-EXPECTED-VALUE
+               WS-CT-ACTUAL-LABEL WS-CT-ACTUAL-VALUE.
+           CALL "DSB-AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+               WS-START-TIME WS-OUT-CNTR.
            DISPLAY WS-PROG-TERM.
-           STOP RUN.
+           GOBACK.
+
+       105-BACKUP-MASTER.
+           STRING FUNCTION TRIM(WS-MST-OUT-FILENAME) DELIMITED BY SIZE
+                  "."                                DELIMITED BY SIZE
+                  WS-RUN-YEAR                         DELIMITED BY SIZE
+                  WS-RUN-MONTH                        DELIMITED BY SIZE
+                  WS-RUN-DAY                          DELIMITED BY SIZE
+                  ".BAK"                              DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME.
+           CALL "DSB-BACKUP-MST" USING WS-MST-OUT-FILENAME
+               WS-BACKUP-FILENAME.
 
        200-READ-LOOP.
-           MOVE INITIAL1-IN TO INITIAL1-OUT.
-           MOVE INITIAL2-IN TO INITIAL2-OUT.
-           MOVE LNAME-IN TO LNAME-OUT.
-           MOVE MONTH-IN TO MONTH-OUT.
-           MOVE YEAR-IN TO YEAR-OUT.
-           ADD TRANS-AMOUNT-IN TO WS-TOTAL.
-           MOVE TRANS-AMOUNT-IN TO TRANS-AMOUNT-OUT.
-           MOVE REC-OUT TO FILE-OUT.
+           PERFORM 210-VALIDATE-REC.
+           IF WS-VALID-REC
+               IF ATTY-CD-IN NOT = WS-PREV-ATTY-CD AND
+                       WS-PREV-ATTY-CD NOT = SPACES
+                   PERFORM 250-PRINT-ATTY-SUBTOTAL
+               END-IF
+               MOVE INITIAL1-IN TO INITIAL1-OUT
+               MOVE INITIAL2-IN TO INITIAL2-OUT
+               MOVE LNAME-IN TO LNAME-OUT
+               MOVE MONTH-IN TO MONTH-OUT
+               MOVE YEAR-IN TO YEAR-OUT
+               ADD TRANS-AMOUNT-IN TO WS-TOTAL
+               ADD TRANS-AMOUNT-IN TO WS-ATTY-TOTAL
+               MOVE TRANS-AMOUNT-IN TO TRANS-AMOUNT-OUT
+               PERFORM 260-COMPUTE-AGING
+               MOVE REC-OUT TO FILE-OUT
+               WRITE FILE-OUT
+               ADD 1 TO WS-OUT-CNTR
+               PERFORM 230-WRITE-CSV
+               MOVE ATTY-CD-IN TO WS-PREV-ATTY-CD
+           ELSE
+               PERFORM 220-WRITE-EXCEPTION
+           END-IF.
+           READ SORTED-MST INTO REC-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           IF NOT WS-EOF
+               ADD 1 TO WS-REC-IN-CNTR
+           END-IF.
+
+       210-VALIDATE-REC.
+           MOVE "Y" TO WS-VALID-FLAG.
+           MOVE SPACES TO EXC-REASON.
+           IF LNAME-IN = SPACES
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "MISSING LAST NAME" TO EXC-REASON
+           END-IF.
+           IF TRANS-AMOUNT-IN NOT NUMERIC
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "BILLED AMOUNT NOT NUMERIC" TO EXC-REASON
+           END-IF.
+
+       220-WRITE-EXCEPTION.
+           MOVE LNAME-IN TO EXC-LNAME.
+           MOVE TRANS-AMOUNT-IN TO EXC-AMOUNT.
+           MOVE WS-EXCEPTION-ROW TO EXCPT-REC.
+           WRITE EXCPT-REC.
+           ADD 1 TO WS-EXC-CNTR.
+
+       230-WRITE-CSV.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(NAME-OUT)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  DATE-OUT                  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(TRANS-AMOUNT-OUT) DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+       250-PRINT-ATTY-SUBTOTAL.
+           MOVE WS-PREV-ATTY-CD TO WS-ATTY-SUB-CD.
+           MOVE WS-ATTY-TOTAL TO WS-ATTY-SUB-AMT.
+           MOVE WS-ATTY-SUBTOTAL-ROW TO FILE-OUT.
            WRITE FILE-OUT.
-           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           MOVE BLANK-LINE TO FILE-OUT.
+           WRITE FILE-OUT.
+           MOVE ZERO TO WS-ATTY-TOTAL.
+
+       260-COMPUTE-AGING.
+           MOVE MONTH-IN TO WS-TRANS-MONTH.
+           MOVE YEAR-IN TO WS-TRANS-YEAR.
+           COMPUTE WS-MONTHS-OLD =
+               ((WS-RUN-YEAR - WS-TRANS-YEAR) * 12) +
+               (WS-RUN-MONTH - WS-TRANS-MONTH).
+           COMPUTE WS-DAYS-OLD = WS-MONTHS-OLD * 30.
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD < 30
+                   MOVE "CURRENT" TO AGING-OUT
+               WHEN WS-DAYS-OLD < 60
+                   MOVE "30-59"   TO AGING-OUT
+               WHEN WS-DAYS-OLD < 90
+                   MOVE "60-89"   TO AGING-OUT
+               WHEN OTHER
+                   MOVE "90+"     TO AGING-OUT
+           END-EVALUATE.
+
+       265-COUNT-CSV-RECS.
+           MOVE ZERO TO WS-CT-ACTUAL-VALUE.
+           MOVE "N" TO WS-CSV-RECNT-FLAG.
+           OPEN INPUT CSV-OUT.
+           PERFORM UNTIL WS-CSV-RECNT-EOF
+               READ CSV-OUT
+                   AT END MOVE "Y" TO WS-CSV-RECNT-FLAG
+                   NOT AT END ADD 1 TO WS-CT-ACTUAL-VALUE
+               END-READ
+           END-PERFORM.
+           CLOSE CSV-OUT.
