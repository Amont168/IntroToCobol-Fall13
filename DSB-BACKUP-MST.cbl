@@ -0,0 +1,88 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-BACKUP-MST
+      *    PURPOSE: SHARED MASTER-FILE BACKUP UTILITY. COPIES THE
+      *        CALLER'S PRIOR OUTPUT MASTER TO A DATED BACKUP FILE
+      *        BEFORE THE CALLER OPENS THAT SAME NAME FOR OUTPUT (WHICH
+      *        TRUNCATES IT), SO A BAD RUN CAN BE RECOVERED FROM
+      *        YESTERDAY'S FILE INSTEAD OF THE PRIOR MASTER SIMPLY
+      *        BEING GONE.
+      *    THE CALLER PASSES ITS OWN MASTER FILENAME AND THE DATED
+      *        BACKUP FILENAME IT WANTS THAT MASTER COPIED TO. IF THE
+      *        MASTER DOESN'T EXIST YET (FIRST-EVER RUN), THE COPY IS
+      *        SKIPPED - THERE IS NOTHING TO BACK UP.
+      *    EVERY MASTER THIS ROUTINE BACKS UP TODAY IS LINE SEQUENTIAL
+      *        TEXT, SO THE COPY IS DONE AS A GENERIC LINE-BY-LINE
+      *        READ/WRITE RATHER THAN AGAINST ANY ONE RECORD LAYOUT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-BACKUP-MST.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT SRC-FILE            ASSIGN TO LS-SOURCE-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SRC-STATUS.
+
+       SELECT BKP-FILE            ASSIGN TO LS-BACKUP-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SRC-FILE.
+       01  SRC-REC                 PIC X(200).
+
+       FD  BKP-FILE.
+       01  BKP-REC                 PIC X(200).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-SRC-STATUS           PIC XX.
+
+       01  WS-EOF-FLAG             PIC X VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+
+       01  WS-LINE-CNTR            PIC 9(7) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LS-SOURCE-FILENAME      PIC X(40).
+       01  LS-BACKUP-FILENAME      PIC X(40).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-SOURCE-FILENAME LS-BACKUP-FILENAME.
+
+       100-MAIN.
+           OPEN INPUT SRC-FILE.
+           IF WS-SRC-STATUS = "35"
+               DISPLAY "NO PRIOR MASTER TO BACK UP - "
+                   FUNCTION TRIM(LS-SOURCE-FILENAME)
+           ELSE
+               OPEN OUTPUT BKP-FILE
+               READ SRC-FILE AT END MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+               PERFORM UNTIL WS-EOF
+                   ADD 1 TO WS-LINE-CNTR
+                   WRITE BKP-REC FROM SRC-REC
+                   READ SRC-FILE AT END MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE BKP-FILE
+               CLOSE SRC-FILE
+               DISPLAY "MASTER BACKED UP TO "
+                   FUNCTION TRIM(LS-BACKUP-FILENAME)
+                   " (" WS-LINE-CNTR " LINES)"
+           END-IF.
+           GOBACK.
