@@ -1,83 +1,252 @@
 000100******************************************************************
-000200*PROGRAM : Test of SCREEN SECTION. (Grouped screen entries)      *
-000300*AUTHOR  : K. Pappas                                             *
-000400*DATE    : 09/26/2012                                            *
-000500*ABSTRACT: Uses a SCREEN SECTION entry for each field.           *
-000600*          Allows enter key to navigate (non-auto fields).       *
-000700*          Grouped fields allows fewer DISPLAY stmts.            *
-000800******************************************************************
-000900 IDENTIFICATION DIVISION.
-001000 PROGRAM-ID. SCREEN-TEST-3-GROUP.
+000110*PROGRAM : Test of SCREEN SECTION. (Grouped screen entries)      *
+000120*AUTHOR  : K. Pappas                                             *
+000130*DATE    : 09/26/2012                                            *
+000140*ABSTRACT: Uses a SCREEN SECTION entry for each field.           *
+000150*          Allows enter key to navigate (non-auto fields).       *
+000160*          Grouped fields allows fewer DISPLAY stmts.            *
+000170*          Extended to a real add/change/delete contact          *
+000180*          directory, keyed on CONTACT-ID.                       *
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. SCREEN-TEST-3-GROUP.
+000220*-----------------------------------------------------------------
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CONTACT-FILE    ASSIGN "SCREEN-TEST-3-CONTACTS.TXT"
+000270                            ORGANIZATION IS INDEXED
+000280                            ACCESS MODE IS DYNAMIC
+000290                            RECORD KEY IS CONTACT-ID
+000300                            FILE STATUS IS WS-FILE-STATUS.
+000310*-----------------------------------------------------------------
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  CONTACT-FILE.
+000350 01  CONTACT-REC.
+000360     03  CONTACT-ID          PIC X(5).
+000370     03  WS-FNAME            PIC X(15).
+000380     03  WS-LNAME            PIC X(15).
+000390     03  WS-PH-AC            PIC XXX.
+000400     03  WS-PH-3             PIC XXX.
+000410     03  WS-PH-4             PIC XXXX.
+000420     03  WS-EMAIL1           PIC X(40).
+000430     03  WS-EMAIL2           PIC X(40).
+000440*-----------------------------------------------------------------
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-CONTACT-ID           PIC X(5).
+000470
+000480 01  WS-FILE-STATUS          PIC XX.
+000490
+000500 01  WS-FOUND-FLAG           PIC X VALUE "N".
+000510     88  WS-FOUND                  VALUE "Y".
+000520
+000530 01  WS-MISC.
+000540     03  WS-ACTION           PIC X.
+000550
+000551 01  WS-EMAIL-CHECK          PIC X(40).
+000552 01  WS-AT-CNT               PIC 9.
+000553 01  WS-DOT-CNT              PIC 9.
+000554
+000555 01  WS-FMT-OK-FLAG          PIC X.
+000556     88  WS-FMT-OK                 VALUE "Y".
+000557
+000558 01  WS-EMAIL-VALID-FLAG     PIC X VALUE "N".
+000559     88  WS-EMAIL-VALID            VALUE "Y".
+000560
+000561 01  WS-PHONE-VALID-FLAG     PIC X VALUE "N".
+000562     88  WS-PHONE-VALID            VALUE "Y".
+000563
+000570*-----------------------------------------------------------------
+000571 SCREEN SECTION.
+000580 01  SCRN-TITLE.
+000590     03  BLANK SCREEN.
+000600     03  LINE 02 COLUMN 34 VALUE "Screen Example 3".
+000610     03  LINE 03 COLUMN 30 VALUE "Contact Directory".
+000620
+000630 01  SCRN-ID.
+000640     03  LINE 04 COL 21 VALUE "Contact ID".
+000650     03          COL 37 PIC X(5)    TO WS-CONTACT-ID AUTO.
+000660
+000670 01  SCRN-NOT-FOUND      LINE 04 COL 45
+000680     VALUE "*** NOT FOUND ***".
+000690
+000700 01  SCRN-DUP-ID         LINE 04 COL 45
+000710     VALUE "*** ALREADY ON FILE ***".
+
+000711 01  SCRN-BAD-EMAIL      LINE 10 COL 21
+000712     VALUE "*** BAD EMAIL FORMAT - RE-ENTER ***".
+
+000713 01  SCRN-BAD-PHONE      LINE 10 COL 21
+000714     VALUE "*** BAD PHONE NUMBER - RE-ENTER ***".
+000720
+000730 01  SCRN-DATA-FIELDS.
+000740     03  SCRN-FNAME.
+000750         05  LINE 05 COL 21 VALUE "First Name".
+000760         05          COL 37 PIC X(15)   USING WS-FNAME.
+000770     03  SCRN-LNAME.
+000780         05  LINE 06 COL 21 VALUE "Last  Name".
+000790         05          COL 37 PIC X(15)   USING WS-LNAME.
+000800     03  SCRN-PHONE.
+000810         05  LINE 07 COL 21 VALUE "Phone".
+000820         05          COL 37 PIC XXX    USING WS-PH-AC  AUTO.
+000830         05          COL 40 VALUE "-".
+000840         05          COL 41 PIC XXX    USING WS-PH-3   AUTO.
+000850         05          COL 44 VALUE "-".
+000860         05          COL 45 PIC XXXX   USING WS-PH-4   AUTO.
+000870     03  SCRN-EMAIL1.
+000880         05  LINE 08 COL 21 VALUE "email 1".
+000890         05          COL 37 PIC X(40)  USING WS-EMAIL1 AUTO.
+000900     03  SCRN-EMAIL2.
+000910         05  LINE 09 COL 21 VALUE "email 2".
+000920         05          COL 37 PIC X(40)  USING WS-EMAIL2 AUTO.
+000930     03  LINE 11 COL 31 VALUE "Enter key, items grouped".
+000940
+000950 01  SCRN-ACTION.
+000960     03  LINE 11 COL 30 PIC X ERASE EOL  TO WS-ACTION AUTO.
+000970     03          COL 32 VALUE "(A)dd (C)hange (D)elete (E)xit".
+000980
+000990 01  SCRN-PROG-TERM.
+001000     03  BLANK SCREEN.
+001010     03  LINE 12 COL 34 VALUE "PROGRAM ENDED".
+001020*-----------------------------------------------------------------
+001030 PROCEDURE DIVISION.
+001040 100-MAIN.
+001050     PERFORM 110-OPEN-FILE.
+001060     PERFORM 200-DIRECTORY-LOOP UNTIL WS-ACTION = "E" OR "e".
+001070     CLOSE CONTACT-FILE.
+001080     DISPLAY SCRN-PROG-TERM.
+001090     STOP RUN.
 001100*-----------------------------------------------------------------
-001200 ENVIRONMENT DIVISION.
-001300*-----------------------------------------------------------------
-001400 DATA DIVISION.
-001500 WORKING-STORAGE SECTION.
-001600 01  WS-REC.
-001700     03  WS-NAME.
-001800         05  WS-FNAME        PIC X(15).
-001900         05  WS-LNAME        PIC X(15).
-002000     03  WS-PHONE.
-002100         05  WS-PH-AC        PIC XXX.
-002200         05  WS-PH-3         PIC XXX.
-002300         05  WS-PH-4         PIC XXXX.
-002400     03  WS-EMAIL1           PIC X(40).
-002500     03  WS-EMAIL2           PIC X(40).
-002600
-002700 01  WS-MISC.
-002800     03  WS-ACTION           PIC X.
-002900
-003000*-----------------------------------------------------------------
-003100 SCREEN SECTION.
-003200 01  SCRN-TITLE.
-003300     03  BLANK SCREEN.
-003400     03  LINE 02 COLUMN 34 VALUE "Screen Example 3".
-003500
-003600 01  SCRN-DATA-FIELDS.
-003700     03  SCRN-FNAME.
-003800         05  LINE 05 COL 21 VALUE "First Name".
-003900         05          COL 37 PIC X(15)   TO WS-FNAME.
-004000     03  SCRN-LNAME.
-004100         05  LINE 06 COL 21 VALUE "Last  Name".
-004200         05          COL 37 PIC X(15)   TO WS-LNAME.
-004300     03  SCRN-PHONE.
-004400         05  LINE 07 COL 21 VALUE "Phone".
-004500         05          COL 37 PIC XXX     TO WS-PH-AC  AUTO.
-004600         05          COL 40 VALUE "-".
-004700         05          COL 41 PIC XXX     TO WS-PH-3   AUTO.
-004800         05          COL 44 VALUE "-".
-004900         05          COL 45 PIC XXXX    TO WS-PH-4   AUTO.
-005000     03  SCRN-EMAIL1.
-005100         05  LINE 08 COL 21 VALUE "email 1".
-005200         05          COL 37 PIC X(40)   TO WS-EMAIL1 AUTO.
-005300     03  SCRN-EMAIL2.
-005400         05  LINE 09 COL 21 VALUE "email 2".
-005500         05          COL 37 PIC X(40)   TO WS-EMAIL2 AUTO.
-005600     03  LINE 11 COL 31 VALUE "Enter key, items grouped".
-005700
-005800     01  SCRN-ACTION.
-005900         03  LINE 11 COL 30 PIC X ERASE EOL  TO WS-ACTION AUTO.
-006000         03          COL 32 VALUE "(A)dd, (E)xit".
-006100
-006200 01  SCRN-PROG-TERM.
-006300     03  BLANK SCREEN.
-006400     03  LINE 12 COL 34 VALUE "PROGRAM ENDED".
-006500*-----------------------------------------------------------------
-006600 PROCEDURE DIVISION.
-006700 100-MAIN.
-006800     DISPLAY SCRN-TITLE.
-006900     DISPLAY SCRN-DATA-FIELDS.
-007000
-007100     ACCEPT  SCRN-FNAME.
-007200     ACCEPT  SCRN-LNAME.
-007300     ACCEPT  SCRN-PHONE.
-007400     ACCEPT  SCRN-EMAIL1.
-007500     ACCEPT  SCRN-EMAIL2.
-007600
-007700     DISPLAY SCRN-ACTION.
-007800     ACCEPT  SCRN-ACTION.
-007900
-008000     DISPLAY SCRN-PROG-TERM.
-008100
-008200     STOP RUN.
-008300
+001110 110-OPEN-FILE.
+001120     OPEN I-O CONTACT-FILE.
+001130     IF WS-FILE-STATUS = "35"
+001140         OPEN OUTPUT CONTACT-FILE
+001150         CLOSE CONTACT-FILE
+001160         OPEN I-O CONTACT-FILE
+001170     END-IF.
+001180*-----------------------------------------------------------------
+001190 200-DIRECTORY-LOOP.
+001200     DISPLAY SCRN-TITLE.
+001210     DISPLAY SCRN-ACTION.
+001220     ACCEPT  SCRN-ACTION.
+001230     EVALUATE WS-ACTION
+001240         WHEN "A"
+001250         WHEN "a"
+001260             PERFORM 300-ADD-CONTACT
+001270         WHEN "C"
+001280         WHEN "c"
+001290             PERFORM 400-CHANGE-CONTACT
+001300         WHEN "D"
+001310         WHEN "d"
+001320             PERFORM 500-DELETE-CONTACT
+001330         WHEN OTHER
+001340             CONTINUE
+001350     END-EVALUATE.
+001360*-----------------------------------------------------------------
+001370 300-ADD-CONTACT.
+001380     DISPLAY SCRN-ID.
+001390     ACCEPT SCRN-ID.
+001400     MOVE WS-CONTACT-ID TO CONTACT-ID.
+001410     READ CONTACT-FILE
+001420         INVALID KEY
+001430             MOVE "N" TO WS-FOUND-FLAG
+001440         NOT INVALID KEY
+001450             MOVE "Y" TO WS-FOUND-FLAG
+001460             DISPLAY SCRN-DUP-ID
+001470     END-READ.
+001480     IF NOT WS-FOUND
+001490         MOVE WS-CONTACT-ID TO CONTACT-ID
+001500         DISPLAY SCRN-DATA-FIELDS
+001510         ACCEPT  SCRN-FNAME
+001520         ACCEPT  SCRN-LNAME
+001525         MOVE "N" TO WS-PHONE-VALID-FLAG
+001526         PERFORM 700-ACCEPT-PHONE UNTIL WS-PHONE-VALID
+001527         MOVE "N" TO WS-EMAIL-VALID-FLAG
+001528         PERFORM 710-ACCEPT-EMAIL UNTIL WS-EMAIL-VALID
+001560         WRITE CONTACT-REC
+001570     END-IF.
+001580*-----------------------------------------------------------------
+001590 400-CHANGE-CONTACT.
+001600     DISPLAY SCRN-ID.
+001610     ACCEPT SCRN-ID.
+001620     MOVE WS-CONTACT-ID TO CONTACT-ID.
+001630     READ CONTACT-FILE
+001640         INVALID KEY
+001650             DISPLAY SCRN-NOT-FOUND
+001660         NOT INVALID KEY
+001670             DISPLAY SCRN-DATA-FIELDS
+001680             ACCEPT  SCRN-FNAME
+001690             ACCEPT  SCRN-LNAME
+001695             MOVE "N" TO WS-PHONE-VALID-FLAG
+001696             PERFORM 700-ACCEPT-PHONE UNTIL WS-PHONE-VALID
+001697             MOVE "N" TO WS-EMAIL-VALID-FLAG
+001698             PERFORM 710-ACCEPT-EMAIL UNTIL WS-EMAIL-VALID
+001730             REWRITE CONTACT-REC
+001740     END-READ.
+001750*-----------------------------------------------------------------
+001760 500-DELETE-CONTACT.
+001770     DISPLAY SCRN-ID.
+001780     ACCEPT SCRN-ID.
+001790     MOVE WS-CONTACT-ID TO CONTACT-ID.
+001800     READ CONTACT-FILE
+001810         INVALID KEY
+001820             DISPLAY SCRN-NOT-FOUND
+001830         NOT INVALID KEY
+001840             DELETE CONTACT-FILE RECORD
+001850     END-READ.
+001860*-----------------------------------------------------------------
+001870 700-ACCEPT-PHONE.
+001880     ACCEPT SCRN-PHONE.
+001890     PERFORM 310-VALIDATE-PHONE.
+001900     IF NOT WS-PHONE-VALID
+001910         DISPLAY SCRN-BAD-PHONE
+001920         DISPLAY SCRN-PHONE
+001930     END-IF.
+001940*-----------------------------------------------------------------
+001950 710-ACCEPT-EMAIL.
+001960     ACCEPT SCRN-EMAIL1.
+001970     ACCEPT SCRN-EMAIL2.
+001980     PERFORM 300-VALIDATE-EMAIL.
+001990     IF NOT WS-EMAIL-VALID
+002000         DISPLAY SCRN-BAD-EMAIL
+002010         DISPLAY SCRN-EMAIL1
+002020         DISPLAY SCRN-EMAIL2
+002030     END-IF.
+002040*-----------------------------------------------------------------
+002050 300-VALIDATE-EMAIL.
+002060     MOVE "Y" TO WS-EMAIL-VALID-FLAG.
+002070     MOVE WS-EMAIL1 TO WS-EMAIL-CHECK.
+002080     PERFORM 900-CHECK-EMAIL-FORMAT.
+002090     IF NOT WS-FMT-OK
+002100         MOVE "N" TO WS-EMAIL-VALID-FLAG
+002110     END-IF.
+002120     MOVE WS-EMAIL2 TO WS-EMAIL-CHECK.
+002130     PERFORM 900-CHECK-EMAIL-FORMAT.
+002140     IF NOT WS-FMT-OK
+002150         MOVE "N" TO WS-EMAIL-VALID-FLAG
+002160     END-IF.
+002170*-----------------------------------------------------------------
+002180 310-VALIDATE-PHONE.
+002190     MOVE "Y" TO WS-PHONE-VALID-FLAG.
+002200     IF WS-PH-AC(1:1) = "0" OR WS-PH-AC(1:1) = "1"
+002210         MOVE "N" TO WS-PHONE-VALID-FLAG
+002220     END-IF.
+002230     IF WS-PH-3(1:1) = WS-PH-3(2:1)
+002240         AND WS-PH-3(2:1) = WS-PH-3(3:1)
+002250         MOVE "N" TO WS-PHONE-VALID-FLAG
+002260     END-IF.
+002270*-----------------------------------------------------------------
+002280 900-CHECK-EMAIL-FORMAT.
+002290     MOVE ZERO TO WS-AT-CNT WS-DOT-CNT.
+002300     IF WS-EMAIL-CHECK = SPACES
+002310         MOVE "Y" TO WS-FMT-OK-FLAG
+002320     ELSE
+002330         INSPECT WS-EMAIL-CHECK TALLYING WS-AT-CNT FOR ALL "@"
+002340         INSPECT WS-EMAIL-CHECK TALLYING WS-DOT-CNT FOR ALL "."
+002350         IF WS-AT-CNT = 1 AND WS-DOT-CNT > 0
+002360             MOVE "Y" TO WS-FMT-OK-FLAG
+002370         ELSE
+002380             MOVE "N" TO WS-FMT-OK-FLAG
+002390         END-IF
+002400     END-IF.
