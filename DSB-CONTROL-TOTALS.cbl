@@ -0,0 +1,75 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DSB-CONTROL-TOTALS
+      *    PURPOSE: SHARED CONTROL-TOTAL RECONCILIATION UTILITY FOR THE
+      *        MASTER-UPDATE JOBS. THE CALLER SUPPLIES UP TO THREE
+      *        SUPPORTING DETAIL FIGURES (RECORD COUNTS, KEY DOLLAR
+      *        FIELDS - WHATEVER THAT JOB TRACKS) PLUS ONE EXPECTED AND
+      *        ONE ACTUAL VALUE, AND THIS ROUTINE PRINTS A STANDARD
+      *        "----- <PROGRAM> CONTROL TOTALS -----" BLOCK AND FLAGS
+      *        WHETHER THE RUN IS IN BALANCE, SO EVERY MASTER UPDATE
+      *        SIGNS OFF THE SAME WAY INSTEAD OF EACH ONE ROLLING ITS
+      *        OWN REPORT FORMAT.
+      *    LS-DETAIL-COUNT SAYS HOW MANY OF THE THREE DETAIL
+      *        LABEL/VALUE PAIRS ARE ACTUALLY IN USE (0-3); UNUSED
+      *        PAIRS ARE IGNORED.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DSB-CONTROL-TOTALS.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-BLANK-LINE                PIC X.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LS-PROGRAM-NAME              PIC X(20).
+       01  LS-DETAIL-COUNT              PIC 9.
+       01  LS-DETAIL-LABEL-1            PIC X(25).
+       01  LS-DETAIL-VALUE-1            PIC S9(9)V99.
+       01  LS-DETAIL-LABEL-2            PIC X(25).
+       01  LS-DETAIL-VALUE-2            PIC S9(9)V99.
+       01  LS-DETAIL-LABEL-3            PIC X(25).
+       01  LS-DETAIL-VALUE-3            PIC S9(9)V99.
+       01  LS-EXPECTED-LABEL            PIC X(25).
+       01  LS-EXPECTED-VALUE            PIC S9(9)V99.
+       01  LS-ACTUAL-LABEL              PIC X(25).
+       01  LS-ACTUAL-VALUE              PIC S9(9)V99.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-DETAIL-COUNT
+           LS-DETAIL-LABEL-1 LS-DETAIL-VALUE-1
+           LS-DETAIL-LABEL-2 LS-DETAIL-VALUE-2
+           LS-DETAIL-LABEL-3 LS-DETAIL-VALUE-3
+           LS-EXPECTED-LABEL LS-EXPECTED-VALUE
+           LS-ACTUAL-LABEL LS-ACTUAL-VALUE.
+
+       100-MAIN.
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY "----- " LS-PROGRAM-NAME " CONTROL TOTALS -----".
+           IF LS-DETAIL-COUNT > 0
+               DISPLAY LS-DETAIL-LABEL-1 " = " LS-DETAIL-VALUE-1
+           END-IF.
+           IF LS-DETAIL-COUNT > 1
+               DISPLAY LS-DETAIL-LABEL-2 " = " LS-DETAIL-VALUE-2
+           END-IF.
+           IF LS-DETAIL-COUNT > 2
+               DISPLAY LS-DETAIL-LABEL-3 " = " LS-DETAIL-VALUE-3
+           END-IF.
+           DISPLAY LS-EXPECTED-LABEL " = " LS-EXPECTED-VALUE.
+           DISPLAY LS-ACTUAL-LABEL " = " LS-ACTUAL-VALUE.
+           IF LS-EXPECTED-VALUE = LS-ACTUAL-VALUE
+               DISPLAY "CONTROL TOTALS BALANCE - RUN IS IN BALANCE"
+           ELSE
+               DISPLAY "*** CONTROL TOTALS OUT OF BALANCE ***"
+           END-IF.
+           GOBACK.
