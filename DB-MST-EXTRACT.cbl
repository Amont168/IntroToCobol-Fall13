@@ -0,0 +1,103 @@
+      ******************************************************************
+      *    AUTHOR: DUSTYNE BROWN
+      *    DATE: 08/08/26
+      *    PROGRAM: DB-MST-EXTRACT
+      *    PURPOSE: PC-DOWNLOAD EXTRACT FOR THE BANK ACCOUNT MASTER.
+      *        READS MT-MST-CURRENT-2.TXT AND WRITES ONE COMMA-
+      *        DELIMITED LINE PER ACCOUNT TO MT-MST-CURRENT-2.CSV, SO
+      *        END USERS CAN PULL ACCOUNT BALANCES INTO A SPREADSHEET
+      *        WITHOUT IT STAFF WRITING A ONE-OFF EXPORT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DB-MST-EXTRACT.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT MST-IN               ASSIGN "MT-MST-CURRENT-2.TXT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSV-OUT              ASSIGN "MT-MST-CURRENT-2.CSV"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MST-IN.
+       01  REC-IN.
+           03  ACC-NUM-IN              PIC X(5).
+           03  FNAME-IN                PIC X(10).
+           03  LNAME-IN                PIC X(10).
+           03  LST-TRN-YR-IN           PIC 9(4).
+           03  LST-TRN-MNTH-IN         PIC 9(2).
+           03  LST-TRN-DY-IN           PIC 9(2).
+           03  LST-TRN-AMNT-IN         PIC 9(6)V99.
+           03  ACC-BLNC-IN             PIC S9(6)V99
+                                       SIGN IS TRAILING SEPARATE.
+           03  ACC-STATUS-IN           PIC X.
+
+       FD  CSV-OUT.
+       01  CSV-REC                     PIC X(120).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-REC-CNTR                 PIC 9(5) VALUE ZERO.
+
+       01  WS-CSV-BLNC                 PIC -(6)9.99.
+       01  WS-CSV-AMNT                 PIC Z(6)9.99.
+
+       01  WS-CSV-HEADER                PIC X(80) VALUE
+           "ACCT,FIRST,LAST,LAST-TRN,AMOUNT,BALANCE,STATUS".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           OPEN INPUT  MST-IN.
+           OPEN OUTPUT CSV-OUT.
+           MOVE WS-CSV-HEADER TO CSV-REC.
+           WRITE CSV-REC.
+           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
+           PERFORM 200-EXTRACT-LOOP UNTIL WS-EOF.
+           CLOSE MST-IN.
+           CLOSE CSV-OUT.
+           DISPLAY "RECORDS EXTRACTED = " WS-REC-CNTR.
+           STOP RUN.
+      *-----------------------------------------------------------------*
+       200-EXTRACT-LOOP.
+           ADD 1 TO WS-REC-CNTR.
+           MOVE SPACES TO CSV-REC.
+           MOVE ACC-BLNC-IN TO WS-CSV-BLNC.
+           MOVE LST-TRN-AMNT-IN TO WS-CSV-AMNT.
+           STRING FUNCTION TRIM(ACC-NUM-IN)  DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FNAME-IN)    DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(LNAME-IN)    DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  LST-TRN-MNTH-IN            DELIMITED BY SIZE
+                  "/"                        DELIMITED BY SIZE
+                  LST-TRN-DY-IN              DELIMITED BY SIZE
+                  "/"                        DELIMITED BY SIZE
+                  LST-TRN-YR-IN              DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMNT) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BLNC) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ACC-STATUS-IN              DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
