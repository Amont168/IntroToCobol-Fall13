@@ -19,6 +19,10 @@
        SELECT MST-OUT              ASSIGN "DSB-PROJ-3-TBL.TXT"
                                    ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT BATCH-IN             ASSIGN "DSB-LOAN-BATCH.TXT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-BATCH-STATUS.
+
       *******************************************************************
        DATA DIVISION.
 
@@ -27,6 +31,15 @@
        FD  MST-OUT.
        01  REC-OUT                         PIC X(80).
 
+       FD  BATCH-IN.
+       01  BATCH-REC.
+           03  BATCH-PRINC         PIC 9(7)V99.
+           03  BATCH-INT           PIC 99V999.
+           03  BATCH-TRM           PIC 999.
+           03  BATCH-MNTH          PIC 99.
+           03  BATCH-YR            PIC 9999.
+           03  BATCH-EXTRA-PRIN    PIC 9(7)V99.
+
 
       *-----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -189,6 +202,9 @@
                05  WS-INP-MNTH         PIC 99.
                05  WS-INP-YR           PIC 9999.
                05  WS-INP-PAYMENT      PIC 9(7)V99.
+               05  WS-INP-EXTRA-PRIN   PIC 9(7)V99 VALUE ZERO.
+               05  WS-ARM-CHANGE-MNTH  PIC 999     VALUE ZERO.
+               05  WS-ARM-NEW-RATE     PIC 99V999  VALUE ZERO.
            03  WS-CALCULATED-DATA.
                05  WS-PAYMENT          PIC Z,ZZZ,ZZ9.99.
                05  WS-RATE             PIC V99999.
@@ -197,8 +213,10 @@
                05  WS-DASH-FLAG        PIC 9 VALUE ZERO.
                05  WS-PMT-CNTR         PIC 999 VALUE ZERO.
                05  WS-INTEREST         PIC 9(7)V99.
-               05  WS-PRIN-APPL        PIC 9(7)V99.
-               05  WS-END-BAL          PIC 9(7)V99.
+               05  WS-PRIN-APPL        PIC S9(7)V99.
+               05  WS-END-BAL          PIC S9(7)V99.
+               05  WS-LINE-CNTR        PIC 9(3)    VALUE ZERO.
+               05  WS-LINES-PER-PAGE   PIC 9(3)    VALUE 40.
            03  WS-CALC-TEMP-DATA.
                05  WS-HOLDER1          PIC 99999999V999999.
                05  WS-HOLDER2          PIC 9999V9999999999.
@@ -217,9 +235,52 @@
 
        01  WS-CONTINUE-FLAG            PIC X.
 
+       01  WS-RUN-MODE                 PIC X.
+
+           COPY DSB-EOF-EXCPT.
+
+       01  WS-PROGRAM-NAME             PIC X(20) VALUE "DSB-LOAN".
+       01  WS-OPERATOR-ID              PIC X(10).
+       01  WS-START-TIME               PIC X(8).
+       01  WS-START-TIME-RAW           PIC 9(8).
+       01  WS-START-TIME-BRK REDEFINES WS-START-TIME-RAW.
+           03  WS-START-HH             PIC 99.
+           03  WS-START-MM             PIC 99.
+           03  WS-START-SS             PIC 99.
+           03  WS-START-HS             PIC 99.
+       01  WS-SCHED-CNTR               PIC 9(7) VALUE ZERO.
+       01  WS-RPT-PAGE-CNTR            PIC 9(3) VALUE ZERO.
+       COPY DSB-RPT-HDR.
+
+       01  WS-VAL-DAY                  PIC 99  VALUE 1.
+       01  WS-BATCH-STATUS             PIC XX.
+       01  WS-DATE-VALID-FLAG          PIC X.
+           88  WS-DATE-VALID                 VALUE "Y".
+
+       01  WS-COMPARE-DATA.
+           03  WS-CT-TERM-1            PIC 999     VALUE 180.
+           03  WS-CT-TERM-2            PIC 999     VALUE 360.
+           03  WS-CT-PAYMENT-1         PIC 9(7)V99.
+           03  WS-CT-PAYMENT-2         PIC 9(7)V99.
+           03  WS-CT-TOT-INT-1         PIC 9(9)V99.
+           03  WS-CT-TOT-INT-2         PIC 9(9)V99.
+           03  WS-CT-TERM              PIC 999.
+           03  WS-CT-PAYMENT           PIC 9(7)V99.
+
       *-----------------------------------------------------------------*
        SCREEN SECTION.
 
+       01  SCRN-OPERATOR.
+           03  BLANK SCREEN.
+           03  LINE 05 COL 25 VALUE "OPERATOR ID".
+           03  LINE 05 COL 37 PIC X(10) TO WS-OPERATOR-ID AUTO.
+
+       01  SCRN-MODE-SELECT.
+           03  BLANK SCREEN.
+           03  LINE 05 COL 25 VALUE
+               "RUN MODE - (I)NTERACTIVE (B)ATCH (C)OMPARE TERMS".
+           03  LINE 06 COL 25 PIC X TO WS-RUN-MODE AUTO.
+
        01  SCRN-TITLE.
            03  SCRN-LINE-ONE.
                05  BLANK SCREEN.
@@ -254,6 +315,19 @@
            03  SCRN-STRT-YEAR.
                05  LINE 11 COL 30 VALUE "BEG YR".
                05  LINE 11 COL 48 PIC Z(4) TO WS-INP-YR REQUIRED FULL.
+           03  SCRN-EXTRA-PRIN.
+               05  LINE 12 COL 30 VALUE "EXTRA PRIN/MO".
+               05  LINE 12 COL 46 PIC Z,ZZZ,ZZ9.99
+                                  TO WS-INP-EXTRA-PRIN.
+           03  SCRN-ARM-MONTH.
+               05  LINE 14 COL 30 VALUE "ARM CHG MO (0=NONE)".
+               05  LINE 14 COL 51 PIC ZZZ TO WS-ARM-CHANGE-MNTH.
+           03  SCRN-ARM-RATE.
+               05  LINE 15 COL 30 VALUE "ARM NEW RATE".
+               05  LINE 15 COL 46 PIC Z9.999 TO WS-ARM-NEW-RATE.
+
+       01  SCRN-BAD-DATE   LINE 20 COL 30
+           VALUE "*** INVALID MONTH - RE-ENTER ***".
 
        01  SCRN-BOTTOM.
            03  SCRN-PYMNT.
@@ -276,6 +350,19 @@
 
        01  SCRN-BLANK.
            03  BLANK SCREEN.
+
+       01  SCRN-COMPARE-RESULT.
+           03  BLANK SCREEN.
+           03  LINE 05 COL 25 VALUE "TERM COMPARISON".
+           03  LINE 07 COL 25 VALUE "TERM(MO)".
+           03  LINE 07 COL 40 VALUE "PAYMENT".
+           03  LINE 07 COL 55 VALUE "TOTAL INTEREST".
+           03  LINE 09 COL 25 PIC ZZ9        FROM WS-CT-TERM-1.
+           03  LINE 09 COL 38 PIC Z,ZZZ,ZZ9.99 FROM WS-CT-PAYMENT-1.
+           03  LINE 09 COL 53 PIC ZZ,ZZZ,ZZ9.99 FROM WS-CT-TOT-INT-1.
+           03  LINE 10 COL 25 PIC ZZ9        FROM WS-CT-TERM-2.
+           03  LINE 10 COL 38 PIC Z,ZZZ,ZZ9.99 FROM WS-CT-PAYMENT-2.
+           03  LINE 10 COL 53 PIC ZZ,ZZZ,ZZ9.99 FROM WS-CT-TOT-INT-2.
       *******************************************************************
        PROCEDURE DIVISION.
 
@@ -283,14 +370,91 @@
            OPEN OUTPUT MST-OUT.
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
            ACCEPT WS-TIME FROM TIME.
-           PERFORM 200-INPUT-LOOP UNTIL WS-CONTINUE-FLAG EQUALS 'N' OR
-           'n'.
+           ACCEPT WS-START-TIME-RAW FROM TIME.
+           MOVE WS-START-TIME-RAW TO WS-START-TIME.
+           DISPLAY SCRN-OPERATOR.
+           ACCEPT SCRN-OPERATOR.
+           DISPLAY SCRN-MODE-SELECT.
+           ACCEPT SCRN-MODE-SELECT.
+           EVALUATE WS-RUN-MODE
+               WHEN 'B'
+               WHEN 'b'
+                   PERFORM 150-BATCH-MODE
+               WHEN 'C'
+               WHEN 'c'
+                   PERFORM 350-TERM-COMPARE
+               WHEN OTHER
+                   PERFORM 200-INPUT-LOOP UNTIL WS-CONTINUE-FLAG
+                       = 'N' OR 'n'
+           END-EVALUATE.
            DISPLAY SCRN-PROG-TERM.
-           STOP RUN.
+           CLOSE MST-OUT.
+           CALL "DSB-AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+               WS-START-TIME WS-SCHED-CNTR.
+           GOBACK.
+
+      *-----------------------------------------------------------------*
+
+       150-BATCH-MODE.
+           OPEN INPUT BATCH-IN.
+           IF WS-BATCH-STATUS = "35"
+               DISPLAY "DSB-LOAN-BATCH.TXT NOT FOUND - BATCH SKIPPED"
+           ELSE
+               READ BATCH-IN AT END MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+               PERFORM 160-BATCH-LOOP UNTIL WS-EOF
+               CLOSE BATCH-IN
+           END-IF.
+
+      *-----------------------------------------------------------------*
+
+       160-BATCH-LOOP.
+           MOVE BATCH-PRINC      TO WS-INP-PRINC.
+           MOVE BATCH-INT        TO WS-INP-INT.
+           MOVE BATCH-TRM        TO WS-INP-TRM.
+           MOVE BATCH-MNTH       TO WS-INP-MNTH.
+           MOVE BATCH-YR         TO WS-INP-YR.
+           MOVE BATCH-EXTRA-PRIN TO WS-INP-EXTRA-PRIN.
+           MOVE ZERO TO WS-ARM-CHANGE-MNTH.
+           MOVE ZERO TO WS-DASH-FLAG.
+           MOVE ZERO TO WS-PMT-CNTR.
+           MOVE ZERO TO WS-LINE-CNTR.
+           MOVE ZERO TO WS-T-PAYMENT.
+           MOVE ZERO TO WS-T-INT-PAID.
+           MOVE ZERO TO WS-T-PRIN-APPL.
+           MOVE ZERO TO WS-GT-PAYMENT.
+           MOVE ZERO TO WS-GT-INT-PAID.
+           MOVE ZERO TO WS-GT-PRIN-APPL.
+           MOVE SPACE TO WS-PRINT-FLAG.
+
+           PERFORM 300-PAYMENT-CALC.
+           ADD 1 TO WS-SCHED-CNTR.
+           PERFORM 400-PRINT-LOOP UNTIL WS-PRINT-FLAG = 'N' OR 'n'.
+
+           MOVE WS-T-PAYMENT   TO WS-PRINTER-T-PMT.
+           MOVE WS-T-INT-PAID  TO WS-PRINTER-T-INT.
+           MOVE WS-T-PRIN-APPL TO WS-PRINTER-T-PRN.
+           MOVE WS-GT-PAYMENT  TO WS-PRINTER-GT-PMT.
+           MOVE WS-GT-INT-PAID TO WS-PRINTER-GT-INT.
+           MOVE WS-GT-PRIN-APPL TO WS-PRINTER-GT-PRN.
+
+           WRITE REC-OUT FROM WS-PRINTER-L13.
+           WRITE REC-OUT FROM WS-PRINTER-L12.
+           WRITE REC-OUT FROM WS-PRINTER-L4.
+           WRITE REC-OUT FROM WS-PRINTER-L14.
+           WRITE REC-OUT FROM WS-PRINTER-L1.
+           WRITE REC-OUT FROM WS-RPT-FOOTER-LINE.
+
+           READ BATCH-IN AT END MOVE "Y" TO WS-EOF-FLAG.
 
       *-----------------------------------------------------------------*
 
        200-INPUT-LOOP.
+           MOVE ZERO TO WS-LINE-CNTR.
+           MOVE ZERO TO WS-INP-EXTRA-PRIN.
+           MOVE ZERO TO WS-ARM-CHANGE-MNTH.
+           MOVE ZERO TO WS-ARM-NEW-RATE.
+           MOVE ZERO TO WS-DASH-FLAG.
            DISPLAY SCRN-TITLE.
            DISPLAY SCRN-INPUT-FIELDS.
            DISPLAY SCRN-PYMNT.
@@ -300,20 +464,41 @@
            ACCEPT SCRN-TERM.
            ACCEPT SCRN-STRT-MONTH.
            ACCEPT SCRN-STRT-YEAR.
+           MOVE "N" TO WS-DATE-VALID-FLAG.
+           PERFORM UNTIL WS-DATE-VALID
+               CALL "DSB-DATE-VALID" USING WS-INP-MNTH WS-VAL-DAY
+                   WS-INP-YR WS-DATE-VALID-FLAG
+               IF NOT WS-DATE-VALID
+                   DISPLAY SCRN-BAD-DATE
+                   ACCEPT SCRN-STRT-MONTH
+                   ACCEPT SCRN-STRT-YEAR
+               END-IF
+           END-PERFORM.
+           ACCEPT SCRN-EXTRA-PRIN.
+           ACCEPT SCRN-ARM-MONTH.
+           IF WS-ARM-CHANGE-MNTH > ZERO
+               PERFORM UNTIL WS-ARM-CHANGE-MNTH NUMERIC AND
+                       WS-ARM-CHANGE-MNTH NOT > WS-INP-TRM
+                   DISPLAY SCRN-BAD-DATE
+                   ACCEPT SCRN-ARM-MONTH
+               END-PERFORM
+           END-IF.
+           ACCEPT SCRN-ARM-RATE.
 
            PERFORM 300-PAYMENT-CALC.
+           ADD 1 TO WS-SCHED-CNTR.
 
            DISPLAY SCRN-SCHEDULE.
 
            MOVE '0' TO WS-PRINT-FLAG.
 
-           PERFORM UNTIL WS-PRINT-FLAG EQUALS 'Y' OR 'y' OR 'N' OR 'n'
+           PERFORM UNTIL WS-PRINT-FLAG = 'Y' OR 'y' OR 'N' OR 'n'
                ACCEPT SCRN-SCHEDULE
            END-PERFORM.
 
            IF WS-PRINT-FLAG = 'y' OR 'Y'
                PERFORM 400-PRINT-LOOP UNTIL WS-PRINT-FLAG
-                   EQUALS 'N' OR 'n'
+                   = 'N' OR 'n'
 
                MOVE 0 TO WS-PMT-CNTR
                MOVE WS-T-PAYMENT TO WS-PRINTER-T-PMT
@@ -328,6 +513,7 @@
                WRITE REC-OUT FROM WS-PRINTER-L4
                WRITE REC-OUT FROM WS-PRINTER-L14
                WRITE REC-OUT FROM WS-PRINTER-L1
+               WRITE REC-OUT FROM WS-RPT-FOOTER-LINE
 
                DISPLAY SCRN-PRINTED
 
@@ -339,7 +525,7 @@
 
            MOVE '0' TO WS-CONTINUE-FLAG.
 
-           PERFORM UNTIL WS-CONTINUE-FLAG EQUALS 'Y' OR 'y' OR 'N' OR
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'Y' OR 'y' OR 'N' OR
            'n'
                ACCEPT SCRN-CONTINUE
            END-PERFORM.
@@ -362,18 +548,72 @@
 
            DISPLAY SCRN-PYMNT.
 
+      *-----------------------------------------------------------------*
+
+       310-RECALC-PAYMENT-ARM.
+           MOVE WS-ARM-NEW-RATE TO WS-INP-INT.
+           COMPUTE WS-RATE ROUNDED = WS-INP-INT / 100.
+           COMPUTE WS-HOLDER1 ROUNDED = WS-RUNNING-PRINC * WS-RATE.
+           COMPUTE WS-HOLDER2 ROUNDED = WS-RATE / 12.
+           COMPUTE WS-HOLDER2 ROUNDED = WS-HOLDER2 + 1.
+           COMPUTE WS-HOLDER3 ROUNDED =
+               WS-HOLDER2 ** ((WS-INP-TRM - WS-PMT-CNTR) * -1).
+           COMPUTE WS-HOLDER3 = 1 - WS-HOLDER3.
+           COMPUTE WS-HOLDER3 ROUNDED = 12 * WS-HOLDER3.
+           COMPUTE WS-INP-PAYMENT ROUNDED = WS-HOLDER1 / WS-HOLDER3.
+           MOVE ZERO TO WS-ARM-CHANGE-MNTH.
+
+      *-----------------------------------------------------------------*
+
+       350-TERM-COMPARE.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-INPUT-FIELDS.
+
+           ACCEPT SCRN-PRINCIPAL.
+           ACCEPT SCRN-ANNL-INT.
+
+           MOVE WS-CT-TERM-1 TO WS-CT-TERM.
+           PERFORM 360-CALC-COMPARE-TERM.
+           MOVE WS-CT-PAYMENT TO WS-CT-PAYMENT-1.
+           COMPUTE WS-CT-TOT-INT-1 =
+               (WS-CT-PAYMENT * WS-CT-TERM-1) - WS-INP-PRINC.
+
+           MOVE WS-CT-TERM-2 TO WS-CT-TERM.
+           PERFORM 360-CALC-COMPARE-TERM.
+           MOVE WS-CT-PAYMENT TO WS-CT-PAYMENT-2.
+           COMPUTE WS-CT-TOT-INT-2 =
+               (WS-CT-PAYMENT * WS-CT-TERM-2) - WS-INP-PRINC.
+
+           DISPLAY SCRN-COMPARE-RESULT.
+
+      *-----------------------------------------------------------------*
+
+       360-CALC-COMPARE-TERM.
+           COMPUTE WS-RATE ROUNDED = WS-INP-INT / 100.
+           COMPUTE WS-HOLDER1 ROUNDED = WS-INP-PRINC * WS-RATE.
+           COMPUTE WS-HOLDER2 ROUNDED = WS-RATE / 12.
+           COMPUTE WS-HOLDER2 ROUNDED = WS-HOLDER2 + 1.
+           COMPUTE WS-HOLDER3 ROUNDED = WS-HOLDER2 ** (WS-CT-TERM * -1).
+           COMPUTE WS-HOLDER3 = 1 - WS-HOLDER3.
+           COMPUTE WS-HOLDER3 ROUNDED = 12 * WS-HOLDER3.
+           COMPUTE WS-CT-PAYMENT ROUNDED = WS-HOLDER1 / WS-HOLDER3.
+
       *-----------------------------------------------------------------*
 
        400-PRINT-LOOP.
            IF WS-DASH-FLAG = 0
-               MOVE WS-MONTH TO WS-MONTH-L2
-               MOVE WS-DAY TO WS-DAY-L2
-               MOVE WS-YEAR TO WS-YEAR-L2
-               MOVE WS-MIN TO WS-MIN-L2
-               MOVE WS-HOUR TO WS-HOUR-L2
+               ADD 1 TO WS-RPT-PAGE-CNTR
+               MOVE WS-RPT-PAGE-CNTR TO WS-RPT-HDR-PAGE-NO
+               MOVE WS-MONTH TO WS-RPT-HDR-MONTH
+               MOVE WS-DAY TO WS-RPT-HDR-DAY
+               MOVE WS-YEAR TO WS-RPT-HDR-YEAR
+               MOVE WS-START-HH TO WS-RPT-HDR-HOUR
+               MOVE WS-START-MM TO WS-RPT-HDR-MIN
+               MOVE WS-OPERATOR-ID TO WS-RPT-HDR-OPERATOR
 
                WRITE REC-OUT FROM WS-PRINTER-L1
-               WRITE REC-OUT FROM WS-PRINTER-L2
+               WRITE REC-OUT FROM WS-RPT-HEADER-1
+               WRITE REC-OUT FROM WS-RPT-HEADER-2
                WRITE REC-OUT FROM WS-PRINTER-L3
                WRITE REC-OUT FROM WS-PRINTER-L4
 
@@ -420,17 +660,33 @@
                MOVE 0 TO WS-T-PRIN-APPL
 
            ELSE
+               IF WS-ARM-CHANGE-MNTH > ZERO AND
+                  WS-PMT-CNTR + 1 = WS-ARM-CHANGE-MNTH
+                   PERFORM 310-RECALC-PAYMENT-ARM
+               END-IF
+
                COMPUTE WS-INTEREST ROUNDED = WS-RUNNING-PRINC *
                                            ((WS-INP-INT/100)/12)
 
                IF WS-RUNNING-PRINC + WS-INTEREST >= WS-INP-PAYMENT
                    ADD 1 TO WS-PMT-CNTR
 
+                   IF WS-LINE-CNTR >= WS-LINES-PER-PAGE
+                       WRITE REC-OUT FROM WS-PRINTER-L9
+                       WRITE REC-OUT FROM WS-PRINTER-L10
+                       MOVE ZERO TO WS-LINE-CNTR
+                   END-IF
+
                    COMPUTE WS-PRIN-APPL ROUNDED = WS-INP-PAYMENT -
-                                                   WS-INTEREST
+                       WS-INTEREST + WS-INP-EXTRA-PRIN
                    COMPUTE WS-END-BAL ROUNDED = WS-RUNNING-PRINC -
                                                       WS-PRIN-APPL
-                   COMPUTE WS-T-PAYMENT = WS-INP-PAYMENT + WS-T-PAYMENT
+                   IF WS-END-BAL < ZERO
+                       COMPUTE WS-PRIN-APPL = WS-PRIN-APPL + WS-END-BAL
+                       MOVE ZERO TO WS-END-BAL
+                   END-IF
+                   COMPUTE WS-T-PAYMENT = WS-T-PAYMENT +
+                                         WS-PRIN-APPL + WS-INTEREST
                    COMPUTE WS-T-INT-PAID = WS-T-INT-PAID + WS-INTEREST
                    COMPUTE WS-T-PRIN-APPL = WS-T-PRIN-APPL +
                                             WS-PRIN-APPL
@@ -447,6 +703,7 @@
 
                    WRITE REC-OUT FROM WS-PRINTER-L11
 
+                   ADD 1 TO WS-LINE-CNTR
                    ADD 1 TO WS-INP-MNTH
                ELSE
 
