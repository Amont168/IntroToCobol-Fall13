@@ -2,6 +2,11 @@
       *    AUTHOR: DUSTYNE BROWN                                        *
       *    PROGRAM: MID-TERM-2                                          *
       *    DATE: 10/9/2013                                              *
+      *    CHANGE LOG                                                   *
+      *    08/08/26 D.BROWN  ADDED INTEREST POSTING, OVERDRAFT AND      *
+      *                      ACCOUNT-STATUS EXCEPTION LISTINGS, MULTI-  *
+      *                      TRANSACTION-PER-ACCOUNT SUPPORT, AND A     *
+      *                      BALANCING CONTROL REPORT                   *
       *******************************************************************
        IDENTIFICATION DIVISION.
 
@@ -21,6 +26,24 @@
            SELECT MST-OUT              ASSIGN "DSB-MST-NEW-2.TXT"
                                        ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT TRANS-IN             ASSIGN "MT-TRANS-DETAIL.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OVERDRAFT-EXCPT-OUT  ASSIGN
+                                       "MT-OVERDRAFT-EXCEPTIONS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATUS-EXCPT-OUT     ASSIGN
+                                       "MT-STATUS-EXCEPTIONS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BANK-GL-OUT          ASSIGN "BANK-GL-TOTALS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-TRANS-OUT        ASSIGN "MT-YTD-TRANS-DETAIL.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-YTD-STATUS.
+
       *******************************************************************
 
        DATA DIVISION.
@@ -36,7 +59,12 @@
            03  LST-TRN-MNTH-IN         PIC 9(2).
            03  LST-TRN-DY-IN           PIC 9(2).
            03  LST-TRN-AMNT-IN         PIC 9(6)V99.
-           03  ACC-BLNC-IN             PIC 9(6)V99.
+           03  ACC-BLNC-IN             PIC S9(6)V99
+                                       SIGN IS TRAILING SEPARATE.
+           03  ACC-STATUS-IN           PIC X.
+               88  ACC-OPEN-IN                     VALUE "O".
+               88  ACC-CLOSED-IN                   VALUE "C".
+               88  ACC-FROZEN-IN                   VALUE "F".
 
        FD  MST-OUT.
        01  REC-OUT.
@@ -47,7 +75,60 @@
            03  LST-TRN-MNTH-OUT        PIC 9(2).
            03  LST-TRN-DY-OUT          PIC 9(2).
            03  LST-TRN-AMNT-OUT        PIC 9(6)V99.
-           03  ACC-BLNC-OUT            PIC 9(6)V99.
+           03  ACC-BLNC-OUT            PIC S9(6)V99
+                                       SIGN IS TRAILING SEPARATE.
+           03  ACC-STATUS-OUT          PIC X.
+           03  OPERATOR-OUT            PIC X(10).
+
+       FD  TRANS-IN.
+       01  TRX-REC.
+           03  TRX-ACC-NUM             PIC X(5).
+           03  TRX-YR                  PIC 9(4).
+           03  TRX-MNTH                PIC 9(2).
+           03  TRX-DY                  PIC 9(2).
+           03  TRX-TYPE                PIC X.
+               88  TRX-IS-DEPOSIT                  VALUE "D".
+               88  TRX-IS-WITHDRAWAL               VALUE "W".
+               88  TRX-IS-INTEREST                 VALUE "I".
+           03  TRX-AMNT                PIC 9(6)V99.
+
+       FD  OVERDRAFT-EXCPT-OUT.
+       01  OD-EXCPT-REC.
+           03  OD-ACC-NUM              PIC X(5).
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  OD-FNAME                PIC X(10).
+           03  OD-LNAME                PIC X(10).
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  OD-BALANCE              PIC -ZZZ,ZZ9.99.
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  OD-REASON               PIC X(30).
+           03  FILLER                  PIC X(3)            VALUE SPACES.
+
+       FD  STATUS-EXCPT-OUT.
+       01  ST-EXCPT-REC.
+           03  SX-ACC-NUM              PIC X(5).
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  SX-FNAME                PIC X(10).
+           03  SX-LNAME                PIC X(10).
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  SX-STATUS               PIC X.
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  SX-TRX-AMNT             PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X               VALUE SPACES.
+           03  SX-REASON               PIC X(30).
+           03  FILLER                  PIC X(2)            VALUE SPACES.
+
+       FD  BANK-GL-OUT.
+           COPY DSB-GL-DETAIL.
+
+       FD  YTD-TRANS-OUT.
+       01  YTD-TRANS-REC.
+           03  YTD-ACC-NUM             PIC X(5).
+           03  YTD-YR                  PIC 9(4).
+           03  YTD-MNTH                PIC 9(2).
+           03  YTD-DY                  PIC 9(2).
+           03  YTD-TYPE                PIC X.
+           03  YTD-AMNT                PIC 9(6)V99.
 
       *******************************************************************
 
@@ -68,38 +149,185 @@
            03  FILL6                   PIC X.
            03  LST-TRN-AMNT-DISP       PIC ZZZ,ZZ9.99.
            03  FILL7                   PIC X.
-           03  ACC-BLNC-DISP           PIC ZZZ,ZZ9.99.
+           03  ACC-BLNC-DISP           PIC -ZZZ,ZZ9.99.
            03  FILL8                   PIC X.
-           03  ACC-BLNC-TOT-DISP       PIC ZZZ,ZZ9.99.
+           03  ACC-BLNC-TOT-DISP       PIC -ZZZ,ZZ9.99.
+
+       01  WS-ACC-BLNC-TOT                PIC S9(6)V99.
 
-       01  WS-ACC-BLNC-TOT                PIC 9(6)V99.
+           COPY DSB-EOF-EXCPT.
 
-       01  WS-EOF-FLAG                 PIC X VALUE "N".
-           88 WS-EOF                         VALUE "Y".
+       01  WS-TRX-EOF-FLAG              PIC X VALUE "N".
+           88 WS-TRX-EOF                      VALUE "Y".
+
+       01  WS-YTD-STATUS                PIC XX.
 
        01  BLANK-LINE                  PIC X.
 
        01  CNTR                        PIC 9999 VALUE ZERO.
 
+       01  WS-INTEREST-RATE            PIC V9(4)   VALUE .0200.
+       01  WS-DAYS-SINCE               PIC 9(5)    VALUE ZERO.
+       01  WS-INTEREST-AMT             PIC S9(6)V99 VALUE ZERO.
+       01  WS-TOTAL-INTEREST           PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-TOTAL-BLNC-IN            PIC S9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-BLNC-OUT           PIC S9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-TRX-AMT            PIC S9(9)V99 VALUE ZERO.
+       01  WS-EXPECTED-BLNC-OUT        PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-PROGRAM-NAME             PIC X(20) VALUE "DB-MID-TERM-2".
+       01  WS-MST-OUT-FILENAME         PIC X(40)
+                                       VALUE "DSB-MST-NEW-2.TXT".
+       01  WS-BACKUP-FILENAME          PIC X(40).
+       01  WS-OPERATOR-ID              PIC X(10).
+       01  WS-START-TIME               PIC X(8).
+       01  WS-START-TIME-RAW           PIC 9(8).
+       01  WS-START-TIME-BRK REDEFINES WS-START-TIME-RAW.
+           03  WS-START-HH             PIC 99.
+           03  WS-START-MM             PIC 99.
+           03  WS-START-SS             PIC 99.
+           03  WS-START-HS             PIC 99.
+       01  WS-AUDIT-REC-COUNT          PIC 9(7).
+       01  WS-RUN-DATE.
+           03  WS-RUN-YEAR             PIC 9(4).
+           03  WS-RUN-MONTH            PIC 9(2).
+           03  WS-RUN-DAY              PIC 9(2).
+       COPY DSB-RPT-HDR.
+
+      *    CHECKPOINTED EVERY RECORD SO THE CHECKPOINT COUNT NEVER
+      *    TRAILS WHAT IS ACTUALLY ON MST-OUT - OTHERWISE A RESTART
+      *    RE-APPLIES AND DUPLICATES WHATEVER WAS WRITTEN SINCE THE
+      *    LAST CHECKPOINT.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(3)    VALUE 1.
+       01  WS-RESTART-COUNT            PIC 9(7)    VALUE ZERO.
+       01  WS-SKIP-CNTR                PIC 9(7)    VALUE ZERO.
+       01  WS-RESTART-FLAG             PIC X       VALUE "N".
+           88  WS-RESTARTING                       VALUE "Y".
+       01  WS-CHKPT-FILENAME           PIC X(30)   VALUE
+                                       "MT-CHECKPOINT.TXT".
+       01  WS-CHKPT-ACTION             PIC X.
+       01  WS-CHKPT-CURRENT-COUNT      PIC 9(7)    VALUE ZERO.
+
+       01  WS-CT-DETAIL-COUNT          PIC 9       VALUE 3.
+       01  WS-CT-LABEL-1               PIC X(25)   VALUE
+                                       "TOTAL BEGINNING BALANCES".
+       01  WS-CT-LABEL-2               PIC X(25)   VALUE
+                                       "TOTAL TRANSACTIONS".
+       01  WS-CT-LABEL-3               PIC X(25)   VALUE
+                                       "TOTAL INTEREST POSTED".
+       01  WS-CT-EXPECTED-LABEL        PIC X(25)   VALUE
+                                       "EXPECTED ENDING BALANCES".
+       01  WS-CT-ACTUAL-LABEL          PIC X(25)   VALUE
+                                       "ACTUAL ENDING BALANCES".
+
       *******************************************************************
 
        PROCEDURE DIVISION.
 
        100-MAIN.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-START-TIME-RAW FROM TIME.
+           MOVE WS-START-TIME-RAW TO WS-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 110-CHECK-RESTART.
            OPEN INPUT MST-IN.
-           OPEN OUTPUT MST-OUT.
+           OPEN INPUT TRANS-IN.
+           IF WS-RESTARTING
+               OPEN EXTEND MST-OUT
+               OPEN EXTEND OVERDRAFT-EXCPT-OUT
+               OPEN EXTEND STATUS-EXCPT-OUT
+               DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+                   WS-RESTART-COUNT " ACCOUNTS ALREADY UPDATED"
+           ELSE
+               PERFORM 120-BACKUP-MASTER
+               OPEN OUTPUT MST-OUT
+               OPEN OUTPUT OVERDRAFT-EXCPT-OUT
+               OPEN OUTPUT STATUS-EXCPT-OUT
+               PERFORM 280-PRINT-REGISTER-HEADER
+           END-IF.
+           OPEN OUTPUT BANK-GL-OUT.
+           OPEN EXTEND YTD-TRANS-OUT.
+           IF WS-YTD-STATUS = "35"
+               OPEN OUTPUT YTD-TRANS-OUT
+               CLOSE YTD-TRANS-OUT
+               OPEN EXTEND YTD-TRANS-OUT
+           END-IF.
            READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
-           PERFORM 200-READ-LOOP UNTIL WS-EOF.
+           READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG.
+           PERFORM 190-MAIN-LOOP UNTIL WS-EOF.
+           PERFORM 270-PRINT-CONTROL-REPORT.
+           PERFORM 275-WRITE-GL-FEED.
+           PERFORM 290-PRINT-REGISTER-FOOTER.
+           PERFORM 250-CLEAR-CHECKPOINT.
            DISPLAY BLANK-LINE.
            DISPLAY "RECORDS PROCESSED = ", CNTR.
            DISPLAY "PROGRAM END".
            CLOSE MST-IN.
+           CLOSE TRANS-IN.
            CLOSE MST-OUT.
-           STOP RUN.
+           CLOSE OVERDRAFT-EXCPT-OUT.
+           CLOSE STATUS-EXCPT-OUT.
+           CLOSE BANK-GL-OUT.
+           CLOSE YTD-TRANS-OUT.
+           MOVE CNTR TO WS-AUDIT-REC-COUNT.
+           CALL "DSB-AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+               WS-START-TIME WS-AUDIT-REC-COUNT.
+           GOBACK.
+
+      *******************************************************************
+
+       110-CHECK-RESTART.
+           MOVE "R" TO WS-CHKPT-ACTION.
+           CALL "DSB-CHECKPOINT" USING WS-CHKPT-ACTION WS-CHKPT-FILENAME
+               WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT WS-RESTART-FLAG.
+
+      *******************************************************************
+
+       120-BACKUP-MASTER.
+           STRING FUNCTION TRIM(WS-MST-OUT-FILENAME) DELIMITED BY SIZE
+                  "."                                DELIMITED BY SIZE
+                  WS-RUN-YEAR                         DELIMITED BY SIZE
+                  WS-RUN-MONTH                        DELIMITED BY SIZE
+                  WS-RUN-DAY                          DELIMITED BY SIZE
+                  ".BAK"                              DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME.
+           CALL "DSB-BACKUP-MST" USING WS-MST-OUT-FILENAME
+               WS-BACKUP-FILENAME.
+
+      *******************************************************************
+
+       190-MAIN-LOOP.
+           IF WS-RESTARTING AND WS-SKIP-CNTR < WS-RESTART-COUNT
+               ADD 1 TO WS-SKIP-CNTR
+               PERFORM 195-SKIP-ACCOUNT
+           ELSE
+               PERFORM 200-READ-LOOP
+           END-IF.
+
+      *******************************************************************
+
+       195-SKIP-ACCOUNT.
+           ADD ACC-BLNC-IN TO WS-TOTAL-BLNC-IN.
+           ADD ACC-BLNC-IN TO WS-TOTAL-BLNC-OUT.
+           PERFORM UNTIL WS-TRX-EOF OR TRX-ACC-NUM > ACC-NUM-IN
+               READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG
+           END-PERFORM.
+           READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
 
       *******************************************************************
 
        200-READ-LOOP.
+           ADD ACC-BLNC-IN TO WS-TOTAL-BLNC-IN.
+           PERFORM UNTIL WS-TRX-EOF OR TRX-ACC-NUM > ACC-NUM-IN
+               IF TRX-ACC-NUM = ACC-NUM-IN
+                   PERFORM 210-APPLY-TRANSACTIONS
+               ELSE
+                   PERFORM 235-WRITE-ORPHAN-TRANSACTION
+               END-IF
+           END-PERFORM.
+
            MOVE ACC-NUM-IN TO ACC-NUM-DISP.
            MOVE FNAME-IN TO FNAME-DISP.
            MOVE LNAME-IN TO LNAME-DISP.
@@ -108,7 +336,7 @@
            MOVE LST-TRN-YR-IN TO LST-TRN-YR-DISP.
            MOVE LST-TRN-AMNT-IN TO LST-TRN-AMNT-DISP.
            MOVE ACC-BLNC-IN TO ACC-BLNC-DISP.
-           ADD LST-TRN-AMNT-IN TO ACC-BLNC-IN GIVING ACC-BLNC-TOT-DISP.
+           MOVE ACC-BLNC-IN TO ACC-BLNC-TOT-DISP.
            DISPLAY REC-DISP.
 
            MOVE ACC-NUM-DISP TO ACC-NUM-OUT.
@@ -117,13 +345,167 @@
            MOVE LST-TRN-MNTH-DISP TO LST-TRN-MNTH-OUT.
            MOVE LST-TRN-DY-DISP TO LST-TRN-DY-OUT.
            MOVE LST-TRN-YR-DISP TO LST-TRN-YR-OUT.
-           MOVE ZERO TO LST-TRN-AMNT-OUT.
-           MOVE ACC-BLNC-TOT-DISP TO ACC-BLNC-OUT.
+           MOVE LST-TRN-AMNT-DISP TO LST-TRN-AMNT-OUT.
+           MOVE ACC-BLNC-IN TO ACC-BLNC-OUT.
+           MOVE ACC-STATUS-IN TO ACC-STATUS-OUT.
+           MOVE WS-OPERATOR-ID TO OPERATOR-OUT.
 
            WRITE REC-OUT.
 
+           ADD ACC-BLNC-IN TO WS-TOTAL-BLNC-OUT.
            ADD 1 TO CNTR.
 
+           IF FUNCTION MOD(CNTR, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 245-WRITE-CHECKPOINT
+           END-IF.
+
            READ MST-IN AT END MOVE "Y" TO WS-EOF-FLAG.
 
+      *******************************************************************
+
+       210-APPLY-TRANSACTIONS.
+           IF ACC-OPEN-IN
+               PERFORM 215-POST-INTEREST
+               IF TRX-IS-WITHDRAWAL
+                   SUBTRACT TRX-AMNT FROM ACC-BLNC-IN
+                   SUBTRACT TRX-AMNT FROM WS-TOTAL-TRX-AMT
+               ELSE
+                   ADD TRX-AMNT TO ACC-BLNC-IN
+                   ADD TRX-AMNT TO WS-TOTAL-TRX-AMT
+               END-IF
+               IF ACC-BLNC-IN < ZERO
+                   PERFORM 230-WRITE-OVERDRAFT-EXCEPTION
+               END-IF
+               MOVE TRX-YR   TO LST-TRN-YR-IN
+               MOVE TRX-MNTH TO LST-TRN-MNTH-IN
+               MOVE TRX-DY   TO LST-TRN-DY-IN
+               MOVE TRX-AMNT TO LST-TRN-AMNT-IN
+               MOVE TRX-ACC-NUM TO YTD-ACC-NUM
+               MOVE TRX-YR      TO YTD-YR
+               MOVE TRX-MNTH    TO YTD-MNTH
+               MOVE TRX-DY      TO YTD-DY
+               MOVE TRX-TYPE    TO YTD-TYPE
+               MOVE TRX-AMNT    TO YTD-AMNT
+               WRITE YTD-TRANS-REC
+           ELSE
+               PERFORM 240-WRITE-STATUS-EXCEPTION
+           END-IF.
+           READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG.
+
+      *******************************************************************
+
+       215-POST-INTEREST.
+           COMPUTE WS-DAYS-SINCE =
+               ((TRX-YR - LST-TRN-YR-IN) * 360) +
+               ((TRX-MNTH - LST-TRN-MNTH-IN) * 30) +
+               (TRX-DY - LST-TRN-DY-IN).
+           IF WS-DAYS-SINCE > ZERO AND ACC-BLNC-IN > ZERO
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   ACC-BLNC-IN * WS-INTEREST-RATE * WS-DAYS-SINCE / 360
+               ADD WS-INTEREST-AMT TO ACC-BLNC-IN
+               ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+               MOVE TRX-ACC-NUM TO YTD-ACC-NUM
+               MOVE TRX-YR      TO YTD-YR
+               MOVE TRX-MNTH    TO YTD-MNTH
+               MOVE TRX-DY      TO YTD-DY
+               MOVE "I"         TO YTD-TYPE
+               MOVE WS-INTEREST-AMT TO YTD-AMNT
+               WRITE YTD-TRANS-REC
+           END-IF.
+
+      *******************************************************************
+
+       230-WRITE-OVERDRAFT-EXCEPTION.
+           MOVE ACC-NUM-IN  TO OD-ACC-NUM.
+           MOVE FNAME-IN    TO OD-FNAME.
+           MOVE LNAME-IN    TO OD-LNAME.
+           MOVE ACC-BLNC-IN TO OD-BALANCE.
+           MOVE "ACCOUNT BALANCE WENT NEGATIVE" TO OD-REASON.
+           WRITE OD-EXCPT-REC.
+
+      *******************************************************************
+
+       235-WRITE-ORPHAN-TRANSACTION.
+           MOVE TRX-ACC-NUM  TO SX-ACC-NUM.
+           MOVE SPACES       TO SX-FNAME.
+           MOVE SPACES       TO SX-LNAME.
+           MOVE SPACE        TO SX-STATUS.
+           MOVE TRX-AMNT     TO SX-TRX-AMNT.
+           MOVE "NO MATCHING MASTER ACCOUNT" TO SX-REASON.
+           WRITE ST-EXCPT-REC.
+           READ TRANS-IN AT END MOVE "Y" TO WS-TRX-EOF-FLAG.
+
+      *******************************************************************
+
+       240-WRITE-STATUS-EXCEPTION.
+           MOVE ACC-NUM-IN   TO SX-ACC-NUM.
+           MOVE FNAME-IN     TO SX-FNAME.
+           MOVE LNAME-IN     TO SX-LNAME.
+           MOVE ACC-STATUS-IN TO SX-STATUS.
+           MOVE TRX-AMNT     TO SX-TRX-AMNT.
+           MOVE "TRANSACTION REJECTED - ACCOUNT NOT OPEN" TO SX-REASON.
+           WRITE ST-EXCPT-REC.
+
+      *******************************************************************
+
+       245-WRITE-CHECKPOINT.
+           COMPUTE WS-CHKPT-CURRENT-COUNT = WS-SKIP-CNTR + CNTR.
+           MOVE "W" TO WS-CHKPT-ACTION.
+           CALL "DSB-CHECKPOINT" USING WS-CHKPT-ACTION WS-CHKPT-FILENAME
+               WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT WS-RESTART-FLAG.
+
+      *******************************************************************
+
+       250-CLEAR-CHECKPOINT.
+           MOVE ZERO TO WS-CHKPT-CURRENT-COUNT.
+           MOVE "W" TO WS-CHKPT-ACTION.
+           CALL "DSB-CHECKPOINT" USING WS-CHKPT-ACTION WS-CHKPT-FILENAME
+               WS-CHKPT-CURRENT-COUNT WS-RESTART-COUNT WS-RESTART-FLAG.
+
+      *******************************************************************
+
+       270-PRINT-CONTROL-REPORT.
+           COMPUTE WS-EXPECTED-BLNC-OUT =
+               WS-TOTAL-BLNC-IN + WS-TOTAL-TRX-AMT + WS-TOTAL-INTEREST.
+           CALL "DSB-CONTROL-TOTALS" USING WS-PROGRAM-NAME
+               WS-CT-DETAIL-COUNT
+               WS-CT-LABEL-1 WS-TOTAL-BLNC-IN
+               WS-CT-LABEL-2 WS-TOTAL-TRX-AMT
+               WS-CT-LABEL-3 WS-TOTAL-INTEREST
+               WS-CT-EXPECTED-LABEL WS-EXPECTED-BLNC-OUT
+               WS-CT-ACTUAL-LABEL WS-TOTAL-BLNC-OUT.
+
+      *******************************************************************
+
+       275-WRITE-GL-FEED.
+           MOVE WS-RUN-YEAR TO GL-YEAR.
+           MOVE WS-RUN-MONTH TO GL-MONTH.
+           MOVE WS-RUN-DAY TO GL-DAY.
+           MOVE "BANK" TO GL-SOURCE.
+           MOVE "NET TRANSACTIONS POSTED" TO GL-DESCRIPTION.
+           MOVE WS-TOTAL-TRX-AMT TO GL-AMOUNT.
+           WRITE GL-DETAIL-REC.
+           MOVE "INTEREST POSTED" TO GL-DESCRIPTION.
+           MOVE WS-TOTAL-INTEREST TO GL-AMOUNT.
+           WRITE GL-DETAIL-REC.
+
+      *******************************************************************
+
+       280-PRINT-REGISTER-HEADER.
+           MOVE 1 TO WS-RPT-HDR-PAGE-NO.
+           MOVE WS-RUN-MONTH TO WS-RPT-HDR-MONTH.
+           MOVE WS-RUN-DAY TO WS-RPT-HDR-DAY.
+           MOVE WS-RUN-YEAR TO WS-RPT-HDR-YEAR.
+           MOVE WS-START-HH TO WS-RPT-HDR-HOUR.
+           MOVE WS-START-MM TO WS-RPT-HDR-MIN.
+           MOVE WS-OPERATOR-ID TO WS-RPT-HDR-OPERATOR.
+           WRITE OD-EXCPT-REC FROM WS-RPT-HEADER-1.
+           WRITE OD-EXCPT-REC FROM WS-RPT-HEADER-2.
+           WRITE ST-EXCPT-REC FROM WS-RPT-HEADER-1.
+           WRITE ST-EXCPT-REC FROM WS-RPT-HEADER-2.
+
+      *******************************************************************
 
+       290-PRINT-REGISTER-FOOTER.
+           WRITE OD-EXCPT-REC FROM WS-RPT-FOOTER-LINE.
+           WRITE ST-EXCPT-REC FROM WS-RPT-FOOTER-LINE.
